@@ -1,116 +1,223 @@
-      ******************************************************************
-      * Author: EMERSON
-      * Date: 12-10-2020
-      * Purpose: DESAFIO FINAL CURSO COBOL
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION                          DIVISION.
-       PROGRAM-ID. HABITANTE.
-      *----------------------------------------------------------------*
-       ENVIRONMENT                             DIVISION.
-      *----------------------------------------------------------------*
-      *
-      *----------------------------------------------------------------*
-       CONFIGURATION                            SECTION.
-
-           SPECIAL-NAMES.
-               DECIMAL-POINT IS COMMA.
-      *----------------------------------------------------------------*
-       INPUT-OUTPUT                             SECTION.
-
-       FILE-CONTROL.
-
-       SELECT ARQHAB ASSIGN TO DISK
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-      *----------------------------------------------------------------*
-       DATA                                     DIVISION.
-      *----------------------------------------------------------------*
-       FILE                                     SECTION.
-
-       FD ARQHAB
-           LABEL RECORD STANDARD
-           VALUE OF FILE-ID IS "HABITANTES.TXT".
-
-       01  REG-HABITANTE.
-           03 FD-IDADE                     PIC 9(03).
-           03 FD-SEXO                      PIC X(01).
-
-      *----------------------------------------------------------------*
-       WORKING-STORAGE SECTION.
-      *----------------------------------------------------------------*
-       77  WS-EOF                          PIC X(01) VALUE ' '.
-       77  CONT-CRIAN-H                    PIC 9(03) VALUE ZEROS.
-       77  CONT-ADULTO                     PIC 9(03) VALUE ZEROS.
-       77  CONT-ADS-H                      PIC 9(03) VALUE ZEROS.
-       77  WS-SEXO                         PIC X(01) VALUE ' '.
-       77  WS-IDADE                        PIC 9(03) VALUE ZEROS.
-       77  CONT-PESSOA                     PIC 9(03) VALUE ZEROS.
-       77  WS-PERC-ADULTO                  PIC 9(03)V99 VALUE ZEROS.
-      *----------------------------------------------------------------*
-       PROCEDURE DIVISION.
-
-           MAIN-PROCEDURE.
-            OPEN INPUT ARQHAB
-
-            PERFORM 1000-LER-ARQUIVO
-
-            PERFORM UNTIL WS-EOF = 'S'
-
-               PERFORM 2000-TRATA-HABITANTE
-               PERFORM 1000-LER-ARQUIVO
-
-            END-PERFORM
-
-            PERFORM 3000-RESULTADO
-
-            CLOSE ARQHAB
-            STOP RUN.
-
-
-      *----------------------------------------------------------------*
-       1000-LER-ARQUIVO.
-      *----------------------------------------------------------------*
-           READ ARQHAB
-               AT END
-                   MOVE 'S' TO WS-EOF
-               NOT AT END
-                   CONTINUE
-           END-READ
-           .
-           EXIT.
-      *----------------------------------------------------------------*
-       2000-TRATA-HABITANTE.
-      *----------------------------------------------------------------*
-           MOVE FD-IDADE TO WS-IDADE
-           MOVE FD-SEXO  TO WS-SEXO
-           ADD 1 TO CONT-PESSOA
-
-           EVALUATE WS-IDADE
-
-               WHEN < 14
-                   IF WS-SEXO = 'M'
-                       ADD 1 TO CONT-CRIAN-H
-               WHEN >= 15 AND <= 17
-                   IF WS-SEXO = 'M'
-                       ADD 1 TO CONT-ADS-H
-               WHEN >= 18
-                   ADD 1 TO CONT-ADULTO
-
-           END-EVALUATE
-           .
-           EXIT.
-      *----------------------------------------------------------------*
-       3000-RESULTADO.
-      *----------------------------------------------------------------*
-           COMPUTE WS-PERC-ADULTO = (CONT-ADS-H * 100) / CONT-PESSOA
-
-           DISPLAY 'A QTD DE CRIANCAS DO SEXO MASCULINO: 'CONT-CRIAN-H
-
-           DISPLAY 'A QTD DE ADOSLECENTES MASCULINOS: 'CONT-ADS-H
-
-           DISPLAY 'O PERCENTUAL DE ADULTOS: 'WS-PERC-ADULTO'%'
-
-           EXIT.
-
-       END PROGRAM HABITANTE.
+      ******************************************************************
+      * Author: EMERSON
+      * Date: 12-10-2020
+      * Purpose: DESAFIO FINAL CURSO COBOL
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION                          DIVISION.
+       PROGRAM-ID. HABITANTE.
+      *----------------------------------------------------------------*
+       ENVIRONMENT                             DIVISION.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       CONFIGURATION                            SECTION.
+
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                             SECTION.
+
+       FILE-CONTROL.
+
+       SELECT ARQHAB ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT ARQPARM ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-STATUS-PARM.
+
+       SELECT ARQEXC ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *----------------------------------------------------------------*
+       DATA                                     DIVISION.
+      *----------------------------------------------------------------*
+       FILE                                     SECTION.
+
+       FD ARQHAB
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "HABITANTES.TXT".
+
+       01  REG-HABITANTE.
+           03 FD-CPF                       PIC 9(11).
+           03 FD-IDADE                     PIC 9(03).
+           03 FD-SEXO                      PIC X(01).
+
+       FD ARQPARM
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "HABPARM.TXT".
+
+       01  REG-PARM.
+           03 PARM-IDADE-CRIANCA           PIC 9(03).
+           03 PARM-IDADE-ADOLESC           PIC 9(03).
+
+       FD ARQEXC
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "HABEXC.TXT".
+
+       01  REG-EXCECAO.
+           03 EXC-IDADE                    PIC 9(03).
+           03 FILLER                       PIC X(01) VALUE SPACE.
+           03 EXC-SEXO                     PIC X(01).
+           03 FILLER                       PIC X(01) VALUE SPACE.
+           03 EXC-MOTIVO                   PIC X(30).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+       77  WS-EOF                          PIC X(01) VALUE ' '.
+       77  WS-STATUS-PARM                  PIC X(02) VALUE SPACES.
+           88 PARM-OK                          VALUE '00'.
+       77  WS-IDADE-CRIANCA                PIC 9(03) VALUE 14.
+       77  WS-IDADE-ADOLESC                PIC 9(03) VALUE 17.
+       77  WS-SEXO                         PIC X(01) VALUE ' '.
+       77  WS-IDADE                        PIC 9(03) VALUE ZEROS.
+       77  CONT-PESSOA                     PIC 9(03) VALUE ZEROS.
+       77  CONT-CRIAN-M                    PIC 9(03) VALUE ZEROS.
+       77  CONT-CRIAN-F                    PIC 9(03) VALUE ZEROS.
+       77  CONT-ADS-M                      PIC 9(03) VALUE ZEROS.
+       77  CONT-ADS-F                      PIC 9(03) VALUE ZEROS.
+       77  CONT-ADULTO-M                   PIC 9(03) VALUE ZEROS.
+       77  CONT-ADULTO-F                   PIC 9(03) VALUE ZEROS.
+       77  CONT-EXC                        PIC 9(03) VALUE ZEROS.
+       77  WS-PERC-ADULTO                  PIC 9(03)V99 VALUE ZEROS.
+       77  WS-PERC-ADS                     PIC 9(03)V99 VALUE ZEROS.
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+
+           MAIN-PROCEDURE.
+            PERFORM 500-LE-PARAMETROS
+
+            OPEN INPUT ARQHAB
+            OPEN OUTPUT ARQEXC
+
+            PERFORM 1000-LER-ARQUIVO
+
+            PERFORM UNTIL WS-EOF = 'S'
+
+               PERFORM 2000-TRATA-HABITANTE
+               PERFORM 1000-LER-ARQUIVO
+
+            END-PERFORM
+
+            PERFORM 3000-RESULTADO
+
+            CLOSE ARQHAB ARQEXC
+            STOP RUN.
+
+      *----------------------------------------------------------------*
+       500-LE-PARAMETROS.
+      *----------------------------------------------------------------*
+           OPEN INPUT ARQPARM
+           IF PARM-OK
+               READ ARQPARM
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-IDADE-CRIANCA TO WS-IDADE-CRIANCA
+                       MOVE PARM-IDADE-ADOLESC TO WS-IDADE-ADOLESC
+               END-READ
+               CLOSE ARQPARM
+           END-IF
+
+           DISPLAY 'FAIXA CRIANCA: ATE ' WS-IDADE-CRIANCA
+           DISPLAY 'FAIXA ADOLESCENTE: ' WS-IDADE-CRIANCA
+               ' A ' WS-IDADE-ADOLESC
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       1000-LER-ARQUIVO.
+      *----------------------------------------------------------------*
+           READ ARQHAB
+               AT END
+                   MOVE 'S' TO WS-EOF
+               NOT AT END
+                   CONTINUE
+           END-READ
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       2000-TRATA-HABITANTE.
+      *----------------------------------------------------------------*
+           MOVE FD-IDADE TO WS-IDADE
+           MOVE FD-SEXO  TO WS-SEXO
+
+           IF WS-SEXO NOT = 'M' AND WS-SEXO NOT = 'F'
+               PERFORM 2500-GRAVA-EXCECAO
+           ELSE
+               ADD 1 TO CONT-PESSOA
+
+               EVALUATE TRUE
+
+                   WHEN WS-IDADE < WS-IDADE-CRIANCA
+                       IF WS-SEXO = 'M'
+                           ADD 1 TO CONT-CRIAN-M
+                       ELSE
+                           ADD 1 TO CONT-CRIAN-F
+                       END-IF
+
+                   WHEN WS-IDADE >= WS-IDADE-CRIANCA
+                        AND WS-IDADE <= WS-IDADE-ADOLESC
+                       IF WS-SEXO = 'M'
+                           ADD 1 TO CONT-ADS-M
+                       ELSE
+                           ADD 1 TO CONT-ADS-F
+                       END-IF
+
+                   WHEN OTHER
+                       IF WS-SEXO = 'M'
+                           ADD 1 TO CONT-ADULTO-M
+                       ELSE
+                           ADD 1 TO CONT-ADULTO-F
+                       END-IF
+
+               END-EVALUATE
+           END-IF
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       2500-GRAVA-EXCECAO.
+      *----------------------------------------------------------------*
+           MOVE WS-IDADE TO EXC-IDADE
+           MOVE WS-SEXO  TO EXC-SEXO
+           MOVE 'SEXO INVALIDO' TO EXC-MOTIVO
+
+           WRITE REG-EXCECAO
+
+           ADD 1 TO CONT-EXC
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       3000-RESULTADO.
+      *----------------------------------------------------------------*
+           IF CONT-PESSOA > 0
+               COMPUTE WS-PERC-ADULTO =
+                  ((CONT-ADULTO-M + CONT-ADULTO-F) * 100) / CONT-PESSOA
+
+               COMPUTE WS-PERC-ADS =
+                  ((CONT-ADS-M + CONT-ADS-F) * 100) / CONT-PESSOA
+           ELSE
+               MOVE ZEROS TO WS-PERC-ADULTO WS-PERC-ADS
+           END-IF
+
+           DISPLAY 'TOTAL DE HABITANTES: ' CONT-PESSOA
+
+           DISPLAY 'CRIANCAS - MASCULINO: ' CONT-CRIAN-M
+               ' FEMININO: ' CONT-CRIAN-F
+
+           DISPLAY 'ADOLESCENTES - MASCULINO: ' CONT-ADS-M
+               ' FEMININO: ' CONT-ADS-F
+
+           DISPLAY 'ADULTOS - MASCULINO: ' CONT-ADULTO-M
+               ' FEMININO: ' CONT-ADULTO-F
+
+           DISPLAY 'PERCENTUAL DE ADOLESCENTES: ' WS-PERC-ADS '%'
+
+           DISPLAY 'PERCENTUAL DE ADULTOS: ' WS-PERC-ADULTO '%'
+
+           DISPLAY 'REGISTROS COM SEXO INVALIDO: ' CONT-EXC
+
+           EXIT.
+
+       END PROGRAM HABITANTE.
