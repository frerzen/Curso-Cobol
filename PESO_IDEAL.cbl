@@ -1,45 +1,125 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PESO_IDEAL.
-      *----------------------------------------------------------------*
-       ENVIRONMENT DIVISION.
-
-       CONFIGURATION SECTION.
-           SPECIAL-NAMES.
-               CONSOLE IS SEXO-INPUT.
-               CONSOLE IS ALT-INPUT.
-
-      *----------------------------------------------------------------*
-       DATA DIVISION.
-       FILE SECTION.
-      *----------------------------------------------------------------*
-       WORKING-STORAGE SECTION.
-
-       77  WS-SEXO       PIC X(01) VALUE ' '.
-       77  WS-ALTURA     PIC 9(01)V99 VALUE ZERO.
-       77  WS-PESO-IDEAL PIC 9(02)V99 VALUE ZERO.
-      *----------------------------------------------------------------*
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY 'INFORME SEU SEXO "M" OU "F":  '
-            ACCEPT WS-SEXO FROM SEXO-INPUT
-
-            DISPLAY 'INFORME SUA ALTURA EM cm: '
-            ACCEPT WS-ALTURA FROM ALT-INPUT
-
-            IF WS-SEXO = 'M'
-               COMPUTE WS-PESO-IDEAL = (WS-ALTURA * 0.95) - 95
-               DISPLAY 'VOCE EH HOMEM SEU PESO IDEAL EH: 'WS-PESO-IDEAL
-
-            ELSE
-               COMPUTE WS-PESO-IDEAL = (WS-ALTURA * 0.85) - 85
-               DISPLAY 'VOCE EH MULHER SEU PESO IDEAL EH: 'WS-PESO-IDEAL
-            END-IF
-
-            STOP RUN.
-       END PROGRAM PESO_IDEAL.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PESO_IDEAL.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               CONSOLE IS SEXO-INPUT.
+               CONSOLE IS ALT-INPUT.
+               CONSOLE IS MODO-INPUT.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT ARQPESO ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ARQPESO
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "PESOIDEAL.TXT".
+
+       01  REG-PESOIDEAL.
+           03 FD-SEXO                      PIC X(01).
+           03 FD-ALTURA                    PIC 9(03).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+
+       77  WS-MODO-EXECUCAO PIC X(01) VALUE ' '.
+       77  WS-EOF           PIC X(01) VALUE ' '.
+       77  WS-SEXO          PIC X(01) VALUE ' '.
+       77  WS-ALTURA        PIC 9(03) VALUE ZERO.
+       77  WS-PESO-IDEAL    PIC 9(03)V99 VALUE ZERO.
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY 'MODO DE EXECUCAO: (I)NDIVIDUAL OU (L)OTE ? '
+            ACCEPT WS-MODO-EXECUCAO FROM MODO-INPUT
+
+            IF WS-MODO-EXECUCAO = 'L' OR WS-MODO-EXECUCAO = 'l'
+                PERFORM 5000-PROCESSA-LOTE
+            ELSE
+                PERFORM 1000-PROCESSA-INDIVIDUAL
+            END-IF
+
+            STOP RUN.
+
+      *----------------------------------------------------------------*
+       1000-PROCESSA-INDIVIDUAL.
+      *----------------------------------------------------------------*
+            DISPLAY 'INFORME SEU SEXO "M" OU "F":  '
+            ACCEPT WS-SEXO FROM SEXO-INPUT
+
+            DISPLAY 'INFORME SUA ALTURA EM cm: '
+            ACCEPT WS-ALTURA FROM ALT-INPUT
+
+            PERFORM 2000-CALCULA-PESO-IDEAL
+
+            IF WS-SEXO = 'M'
+               DISPLAY 'VOCE EH HOMEM SEU PESO IDEAL EH: 'WS-PESO-IDEAL
+            ELSE
+               DISPLAY 'VOCE EH MULHER SEU PESO IDEAL EH: 'WS-PESO-IDEAL
+            END-IF
+            .
+            EXIT.
+      *----------------------------------------------------------------*
+       2000-CALCULA-PESO-IDEAL.
+      *----------------------------------------------------------------*
+            IF WS-SEXO = 'M'
+               COMPUTE WS-PESO-IDEAL = (WS-ALTURA * 0.95) - 95
+            ELSE
+               COMPUTE WS-PESO-IDEAL = (WS-ALTURA * 0.85) - 85
+            END-IF
+            .
+            EXIT.
+      *----------------------------------------------------------------*
+       5000-PROCESSA-LOTE.
+      *----------------------------------------------------------------*
+            OPEN INPUT ARQPESO
+
+            PERFORM 5100-LER-ARQUIVO
+
+            PERFORM UNTIL WS-EOF = 'S'
+               PERFORM 5200-TRATA-REGISTRO
+               PERFORM 5100-LER-ARQUIVO
+            END-PERFORM
+
+            CLOSE ARQPESO
+            .
+            EXIT.
+      *----------------------------------------------------------------*
+       5100-LER-ARQUIVO.
+      *----------------------------------------------------------------*
+            READ ARQPESO
+                AT END
+                    MOVE 'S' TO WS-EOF
+                NOT AT END
+                    CONTINUE
+            END-READ
+            .
+            EXIT.
+      *----------------------------------------------------------------*
+       5200-TRATA-REGISTRO.
+      *----------------------------------------------------------------*
+            MOVE FD-SEXO   TO WS-SEXO
+            MOVE FD-ALTURA TO WS-ALTURA
+
+            PERFORM 2000-CALCULA-PESO-IDEAL
+
+            DISPLAY FD-SEXO ' ' FD-ALTURA 'cm  PESO IDEAL: '
+                WS-PESO-IDEAL
+            .
+            EXIT.
+
+       END PROGRAM PESO_IDEAL.
