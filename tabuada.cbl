@@ -1,52 +1,142 @@
-********
-      * Author: EMERSON
-      * Date: 11-10-2020
-      * Purpose: DESAFIO FINAL CURSO COBOL
-      * Tectonics: cobc
-      ********
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TABUADA.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       01  VARIAVEIS.
-           03 WS-NUMA           PIC 9(02).
-           03 WS-NUMB           PIC 9(02).
-           03 WS-RESPOSTA       PIC 9(03).
-           03 WS-LINHABRANCA2   PIC X(52) VALUE SPACES.
-
-           03 WS-LINHA1.
-               05 FILLER           PIC X(20) VALUE 'TABUADA DO NUMERO:'.
-               05 WS-NUMAUX        PIC 9(02).
-
-
-
-       PROCEDURE DIVISION.
-           MAIN-PROCEDURE.
-           MOVE 1 TO WS-NUMA
-           MOVE 0 TO WS-NUMB
-           MOVE 1 TO WS-NUMAUX
-
-
-           PERFORM UNTIL WS-NUMA > 10
-                   MOVE WS-NUMA TO WS-NUMAUX
-                   DISPLAY WS-LINHA1
-                   DISPLAY WS-LINHABRANCA2
-
-
-                   PERFORM UNTIL WS-NUMB > 10
-                       COMPUTE WS-RESPOSTA = WS-NUMA * WS-NUMB
-
-
-                       DISPLAY WS-NUMA ' X ' WS-NUMB  '= ' WS-RESPOSTA
-                       ADD 1 TO WS-NUMB
-                   END-PERFORM
-
-               DISPLAY WS-LINHABRANCA2
-               ADD 1 TO WS-NUMA
-               MOVE 0 TO WS-NUMB
-           END-PERFORM
-
-           STOP RUN.
-       END PROGRAM TABUADA.
+********
+      * Author: EMERSON
+      * Date: 11-10-2020
+      * Purpose: DESAFIO FINAL CURSO COBOL
+      * Tectonics: cobc
+      ********
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TABUADA.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               CONSOLE IS INI-INPUT.
+               CONSOLE IS FIM-INPUT.
+               CONSOLE IS MULT-INPUT.
+               CONSOLE IS GRAVA-INPUT.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT ARQTAB ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ARQTAB
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "TABUADA.TXT".
+
+       01  REG-RELATORIO                   PIC X(52).
+
+       WORKING-STORAGE SECTION.
+
+       01  VARIAVEIS.
+           03 WS-NUMA           PIC 9(02).
+           03 WS-NUMB           PIC 9(02).
+           03 WS-RESPOSTA       PIC 9(04).
+           03 WS-LINHABRANCA2   PIC X(52) VALUE SPACES.
+
+           03 WS-LINHA1.
+               05 FILLER           PIC X(20) VALUE 'TABUADA DO NUMERO:'.
+               05 WS-NUMAUX        PIC 9(02).
+
+           03 WS-LINHA-DETALHE     PIC X(52).
+
+       77  WS-NUM-INICIAL       PIC 9(02) VALUE 1.
+       77  WS-NUM-FINAL         PIC 9(02) VALUE 10.
+       77  WS-MULT-MAX          PIC 9(02) VALUE 10.
+       77  WS-GRAVA-ARQUIVO     PIC X(01) VALUE 'N'.
+
+       PROCEDURE DIVISION.
+           MAIN-PROCEDURE.
+           PERFORM 1000-LE-PARAMETROS
+
+           IF WS-GRAVA-ARQUIVO = 'S' OR WS-GRAVA-ARQUIVO = 's'
+               OPEN OUTPUT ARQTAB
+           END-IF
+
+           MOVE WS-NUM-INICIAL TO WS-NUMA
+
+           PERFORM UNTIL WS-NUMA > WS-NUM-FINAL
+               PERFORM 2000-IMPRIME-TABUADA
+               ADD 1 TO WS-NUMA
+           END-PERFORM
+
+           IF WS-GRAVA-ARQUIVO = 'S' OR WS-GRAVA-ARQUIVO = 's'
+               CLOSE ARQTAB
+           END-IF
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       1000-LE-PARAMETROS.
+      *----------------------------------------------------------------*
+           DISPLAY 'NUMERO INICIAL DA TABUADA: '
+           ACCEPT WS-NUM-INICIAL FROM INI-INPUT
+
+           DISPLAY 'NUMERO FINAL DA TABUADA: '
+           ACCEPT WS-NUM-FINAL FROM FIM-INPUT
+
+           DISPLAY 'MULTIPLICAR ATE QUANTO (EX: 10): '
+           ACCEPT WS-MULT-MAX FROM MULT-INPUT
+
+           DISPLAY 'GRAVAR SAIDA EM ARQUIVO ALEM DA TELA (S/N)? '
+           ACCEPT WS-GRAVA-ARQUIVO FROM GRAVA-INPUT
+           .
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2000-IMPRIME-TABUADA.
+      *----------------------------------------------------------------*
+           MOVE WS-NUMA TO WS-NUMAUX
+           MOVE ZEROS   TO WS-NUMB
+
+           MOVE WS-LINHA1 TO WS-LINHA-DETALHE
+           PERFORM 2900-GRAVA-LINHA-1
+
+           MOVE WS-LINHABRANCA2 TO WS-LINHA-DETALHE
+           PERFORM 2900-GRAVA-LINHA-1
+
+           PERFORM UNTIL WS-NUMB > WS-MULT-MAX
+               COMPUTE WS-RESPOSTA = WS-NUMA * WS-NUMB
+
+               STRING WS-NUMA    DELIMITED BY SIZE
+                      ' X '      DELIMITED BY SIZE
+                      WS-NUMB    DELIMITED BY SIZE
+                      ' = '      DELIMITED BY SIZE
+                      WS-RESPOSTA DELIMITED BY SIZE
+                      INTO WS-LINHA-DETALHE
+               END-STRING
+
+               DISPLAY WS-LINHA-DETALHE
+
+               IF WS-GRAVA-ARQUIVO = 'S' OR WS-GRAVA-ARQUIVO = 's'
+                   WRITE REG-RELATORIO FROM WS-LINHA-DETALHE
+               END-IF
+
+               ADD 1 TO WS-NUMB
+           END-PERFORM
+
+           MOVE WS-LINHABRANCA2 TO WS-LINHA-DETALHE
+           DISPLAY WS-LINHA-DETALHE
+           IF WS-GRAVA-ARQUIVO = 'S' OR WS-GRAVA-ARQUIVO = 's'
+               WRITE REG-RELATORIO FROM WS-LINHA-DETALHE
+           END-IF
+           .
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2900-GRAVA-LINHA-1.
+      *----------------------------------------------------------------*
+           DISPLAY WS-LINHA-DETALHE
+           IF WS-GRAVA-ARQUIVO = 'S' OR WS-GRAVA-ARQUIVO = 's'
+               WRITE REG-RELATORIO FROM WS-LINHA-DETALHE
+           END-IF
+           .
+           EXIT.
+
+       END PROGRAM TABUADA.
