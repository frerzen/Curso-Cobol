@@ -0,0 +1,246 @@
+      ******************************************************************
+      * Author: EMERSON
+      * Date: 08-08-2026
+      * Purpose: DESAFIO FINAL CURSO COBOL
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION                          DIVISION.
+       PROGRAM-ID. RELATHAB.
+      *----------------------------------------------------------------*
+       ENVIRONMENT                             DIVISION.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       CONFIGURATION                            SECTION.
+
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                             SECTION.
+
+       FILE-CONTROL.
+
+       SELECT ARQHAB ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT ARQREL ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT ARQEXC ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *----------------------------------------------------------------*
+       DATA                                     DIVISION.
+      *----------------------------------------------------------------*
+       FILE                                     SECTION.
+
+       FD ARQHAB
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "HABITANTES.TXT".
+
+       01  REG-HABITANTE.
+           03 FD-CPF                       PIC 9(11).
+           03 FD-IDADE                     PIC 9(03).
+           03 FD-SEXO                      PIC X(01).
+
+       FD ARQREL
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "PIRAMIDE.TXT".
+
+       01  REG-RELATORIO                   PIC X(80).
+
+       FD ARQEXC
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "HABEXC.TXT".
+
+       01  REG-EXCECAO.
+           03 EXC-IDADE                    PIC 9(03).
+           03 FILLER                       PIC X(01) VALUE SPACE.
+           03 EXC-SEXO                     PIC X(01).
+           03 FILLER                       PIC X(01) VALUE SPACE.
+           03 EXC-MOTIVO                   PIC X(30).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+       77  WS-EOF                          PIC X(01) VALUE ' '.
+       77  WS-SEXO                         PIC X(01) VALUE ' '.
+       77  WS-IDADE                        PIC 9(03) VALUE ZEROS.
+       77  WS-FAIXA-IDX                    PIC 9(02) VALUE ZEROS.
+       77  CONT-PESSOA                     PIC 9(05) VALUE ZEROS.
+       77  CONT-EXC                        PIC 9(05) VALUE ZEROS.
+       77  WS-PONTILHADO                   PIC X(80) VALUE ALL '-'.
+
+       01  WS-TAB-FAIXA.
+           03 WS-FAIXA-ITEM OCCURS 20 TIMES INDEXED BY WS-IDX-FAIXA.
+               05 WS-FAIXA-INI             PIC 9(03).
+               05 WS-FAIXA-FIM             PIC 9(03).
+               05 WS-FAIXA-QTD-M           PIC 9(05) VALUE ZEROS.
+               05 WS-FAIXA-QTD-F           PIC 9(05) VALUE ZEROS.
+
+       01  WS-LINHA1.
+           03 FILLER PIC X(28) VALUE SPACES.
+           03 FILLER PIC X(24) VALUE 'PIRAMIDE ETARIA'.
+           03 FILLER PIC X(28) VALUE SPACES.
+
+       01  WS-LINHA2.
+           03 FILLER PIC X(12) VALUE 'FAIXA ETARIA'.
+           03 FILLER PIC X(08) VALUE SPACES.
+           03 FILLER PIC X(15) VALUE 'MASCULINO'.
+           03 FILLER PIC X(10) VALUE SPACES.
+           03 FILLER PIC X(15) VALUE 'FEMININO'.
+
+       01  WS-DETALHE-EXIBICAO.
+           03 WS-EXB-FAIXA-INI             PIC ZZ9.
+           03 FILLER                       PIC X(01) VALUE '-'.
+           03 WS-EXB-FAIXA-FIM             PIC ZZ9.
+           03 FILLER                       PIC X(10) VALUE SPACES.
+           03 WS-EXB-QTD-M                 PIC ZZZZ9.
+           03 FILLER                       PIC X(15) VALUE SPACES.
+           03 WS-EXB-QTD-F                 PIC ZZZZ9.
+
+       01  WS-RODAPE1.
+           03 FILLER            PIC X(30) VALUE 'TOTAL DE HABITANTES: '.
+           03 WS-TOTPESSOA      PIC ZZZZ9.
+
+       01  WS-RODAPE2.
+           03 FILLER    PIC X(29) VALUE 'REGISTROS COM SEXO INVALIDO:'.
+           03 FILLER    PIC X(01) VALUE SPACE.
+           03 WS-TOTEXC PIC ZZZZ9.
+
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+           MAIN-PROCEDURE.
+               PERFORM 500-MONTA-FAIXAS
+
+               OPEN INPUT ARQHAB
+               OPEN OUTPUT ARQREL
+               OPEN OUTPUT ARQEXC
+
+               PERFORM 2000-TRATA-CABECALHO
+
+               PERFORM 1000-LER-ARQUIVO
+
+               PERFORM UNTIL WS-EOF = 'S'
+                   PERFORM 3000-TRATA-HABITANTE
+                   PERFORM 1000-LER-ARQUIVO
+               END-PERFORM
+
+               PERFORM 4000-TRATA-RODAPE
+
+               CLOSE ARQHAB ARQREL ARQEXC
+               STOP RUN.
+
+      *----------------------------------------------------------------*
+       500-MONTA-FAIXAS.
+      *----------------------------------------------------------------*
+           PERFORM VARYING WS-IDX-FAIXA FROM 1 BY 1
+               UNTIL WS-IDX-FAIXA > 20
+
+               COMPUTE WS-FAIXA-INI(WS-IDX-FAIXA) =
+                   (WS-IDX-FAIXA - 1) * 5
+               COMPUTE WS-FAIXA-FIM(WS-IDX-FAIXA) =
+                   WS-FAIXA-INI(WS-IDX-FAIXA) + 4
+
+           END-PERFORM
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       1000-LER-ARQUIVO.
+      *----------------------------------------------------------------*
+           READ ARQHAB
+               AT END
+                   MOVE 'S' TO WS-EOF
+               NOT AT END
+                   CONTINUE
+           END-READ
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       2000-TRATA-CABECALHO.
+      *----------------------------------------------------------------*
+           DISPLAY WS-LINHA1
+           WRITE REG-RELATORIO FROM WS-LINHA1
+
+           DISPLAY WS-PONTILHADO
+           WRITE REG-RELATORIO FROM WS-PONTILHADO
+
+           DISPLAY WS-LINHA2
+           WRITE REG-RELATORIO FROM WS-LINHA2
+
+           DISPLAY WS-PONTILHADO
+           WRITE REG-RELATORIO FROM WS-PONTILHADO
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       3000-TRATA-HABITANTE.
+      *----------------------------------------------------------------*
+           MOVE FD-IDADE TO WS-IDADE
+           MOVE FD-SEXO  TO WS-SEXO
+
+           IF WS-SEXO NOT = 'M' AND WS-SEXO NOT = 'F'
+               PERFORM 3500-GRAVA-EXCECAO
+           ELSE
+               ADD 1 TO CONT-PESSOA
+
+               COMPUTE WS-FAIXA-IDX = (WS-IDADE / 5) + 1
+
+               IF WS-FAIXA-IDX > 20
+                   MOVE 20 TO WS-FAIXA-IDX
+               END-IF
+
+               IF WS-SEXO = 'M'
+                   ADD 1 TO WS-FAIXA-QTD-M(WS-FAIXA-IDX)
+               ELSE
+                   ADD 1 TO WS-FAIXA-QTD-F(WS-FAIXA-IDX)
+               END-IF
+           END-IF
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       3500-GRAVA-EXCECAO.
+      *----------------------------------------------------------------*
+           MOVE WS-IDADE TO EXC-IDADE
+           MOVE WS-SEXO  TO EXC-SEXO
+           MOVE 'SEXO INVALIDO' TO EXC-MOTIVO
+
+           WRITE REG-EXCECAO
+
+           ADD 1 TO CONT-EXC
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       4000-TRATA-RODAPE.
+      *----------------------------------------------------------------*
+           PERFORM 4100-TRATA-RODAPE-FAIXA
+               VARYING WS-IDX-FAIXA FROM 1 BY 1
+               UNTIL WS-IDX-FAIXA > 20
+
+           MOVE CONT-PESSOA TO WS-TOTPESSOA
+           MOVE CONT-EXC    TO WS-TOTEXC
+
+           DISPLAY WS-PONTILHADO
+           WRITE REG-RELATORIO FROM WS-PONTILHADO
+
+           DISPLAY WS-RODAPE1
+           WRITE REG-RELATORIO FROM WS-RODAPE1
+
+           DISPLAY WS-RODAPE2
+           WRITE REG-RELATORIO FROM WS-RODAPE2
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       4100-TRATA-RODAPE-FAIXA.
+      *----------------------------------------------------------------*
+           MOVE WS-FAIXA-INI(WS-IDX-FAIXA)   TO WS-EXB-FAIXA-INI
+           MOVE WS-FAIXA-FIM(WS-IDX-FAIXA)   TO WS-EXB-FAIXA-FIM
+           MOVE WS-FAIXA-QTD-M(WS-IDX-FAIXA) TO WS-EXB-QTD-M
+           MOVE WS-FAIXA-QTD-F(WS-IDX-FAIXA) TO WS-EXB-QTD-F
+
+           DISPLAY WS-DETALHE-EXIBICAO
+           WRITE REG-RELATORIO FROM WS-DETALHE-EXIBICAO
+           .
+           EXIT.
+
+       END PROGRAM RELATHAB.
