@@ -0,0 +1,8 @@
+      *----------------------------------------------------------------*
+      *  CABECALHO80.CPY                                               *
+      *  Shared report header boilerplate - dashed separator line      *
+      *  used between the banner, title and column-heading lines of    *
+      *  the 80-column print reports (ELEICAO, ELEICAO2, RELATALU,     *
+      *  RELATFUN).                                                    *
+      *----------------------------------------------------------------*
+       77  WS-PONTILHADO PIC X(080) VALUE ALL '-'.
