@@ -1,73 +1,167 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DIFERENCA.
-      *----------------------------------------------------------------*
-       ENVIRONMENT  DIVISION.
-
-       CONFIGURATION SECTION.
-           SPECIAL-NAMES.
-               CONSOLE IS NUM1-INPUT.
-               CONSOLE IS NUM2-INPUT.
-      *----------------------------------------------------------------*
-       DATA DIVISION.
-       FILE SECTION.
-      *----------------------------------------------------------------*
-       WORKING-STORAGE SECTION.
-
-       77  WS-NUM1  PIC 9(03) VALUE ZERO.
-       77  WS-NUM2  PIC 9(03) VALUE ZERO.
-       77  WS-DIF   PIC 9(03) VALUE ZERO.
-       77  WS-FLAG  PIC X(01) VALUE ' '.
-       PROCEDURE DIVISION.
-
-
-       MAIN-PROCEDURE.
-
-            PERFORM 1000-LER-ENTRADA
-
-            PERFORM UNTIL WS-FLAG = 'S'
-               DISPLAY 'OUCH'
-
-               IF WS-NUM1 = WS-NUM2
-                   DISPLAY 'USUARIO DIGITE DOIS NUMEROS DIFERENTES.'
-                   PERFORM 1000-LER-ENTRADA
-               END-IF
-               END-PERFORM
-
-
-                   IF WS-NUM1 > WS-NUM2
-                       COMPUTE WS-DIF = WS-NUM1 - WS-NUM2
-                       DISPLAY 'A DIFERENCA ENTRE OS NUMEROS EH: 'WS-DIF
-                   ELSE
-                       IF WS-NUM2 > WS-NUM1
-                           COMPUTE WS-DIF = WS-NUM2 - WS-NUM2
-                          DISPLAY 'A DIFERENCA ENTRE NUMEROS EH: 'WS-DIF
-                       END-IF
-
-                   END-IF
-
-
-
-            STOP RUN.
-
-      *----------------------------------------------------------------*
-       1000-LER-ENTRADA.
-      *----------------------------------------------------------------*
-               DISPLAY'USUARIO DIGITE UM NUMERO: '
-               ACCEPT WS-NUM1 FROM NUM1-INPUT
-
-               DISPLAY'USUARIO DIGITE OUTRO NUMERO: '
-               ACCEPT WS-NUM2 FROM NUM2-INPUT
-
-               IF WS-NUM1 > WS-NUM2 OR WS-NUM2 > WS-NUM1
-                  MOVE 'S' TO WS-FLAG
-               END-IF
-
-
-           EXIT.
-       END PROGRAM DIFERENCA.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DIFERENCA.
+      *----------------------------------------------------------------*
+       ENVIRONMENT  DIVISION.
+
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               CONSOLE IS NUM1-INPUT.
+               CONSOLE IS NUM2-INPUT.
+               CONSOLE IS MODO-INPUT.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT ARQPARES ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQREL ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ARQPARES
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "DIFPARES.TXT".
+
+       01  REG-PARDIF.
+           03 FD-NUM1                      PIC 9(03).
+           03 FD-NUM2                      PIC 9(03).
+
+       FD  ARQREL
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "DIFREL.TXT".
+
+       01  REG-RELATORIO                   PIC X(43).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+
+       77  WS-NUM1  PIC 9(03) VALUE ZERO.
+       77  WS-NUM2  PIC 9(03) VALUE ZERO.
+       77  WS-DIF   PIC 9(03) VALUE ZERO.
+       77  WS-FLAG  PIC X(01) VALUE ' '.
+
+       77  WS-MODO-EXECUCAO PIC X(01) VALUE ' '.
+       77  WS-EOF           PIC X(01) VALUE ' '.
+
+       01  WS-LINHA-DETALHE.
+           03 FILLER          PIC X(06) VALUE 'NUM1: '.
+           03 WS-D-NUM1       PIC ZZ9.
+           03 FILLER          PIC X(08) VALUE '  NUM2: '.
+           03 WS-D-NUM2       PIC ZZ9.
+           03 FILLER          PIC X(12) VALUE '  DIFERENCA:'.
+           03 WS-D-DIF        PIC ZZ9.
+           03 FILLER          PIC X(08) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+            DISPLAY 'MODO DE EXECUCAO: (I)NTERATIVO OU (L)OTE ? '
+            ACCEPT WS-MODO-EXECUCAO FROM MODO-INPUT
+
+            IF WS-MODO-EXECUCAO = 'L' OR WS-MODO-EXECUCAO = 'l'
+                PERFORM 5000-PROCESSA-LOTE
+            ELSE
+                PERFORM 1000-PROCESSA-INTERATIVO
+            END-IF
+
+            STOP RUN.
+
+      *----------------------------------------------------------------*
+       1000-PROCESSA-INTERATIVO.
+      *----------------------------------------------------------------*
+            PERFORM 1000-LER-ENTRADA
+
+            PERFORM UNTIL WS-FLAG = 'S'
+               DISPLAY 'OUCH'
+
+               IF WS-NUM1 = WS-NUM2
+                   DISPLAY 'USUARIO DIGITE DOIS NUMEROS DIFERENTES.'
+                   PERFORM 1000-LER-ENTRADA
+               END-IF
+               END-PERFORM
+
+
+                   IF WS-NUM1 > WS-NUM2
+                       COMPUTE WS-DIF = WS-NUM1 - WS-NUM2
+                       DISPLAY 'A DIFERENCA ENTRE OS NUMEROS EH: 'WS-DIF
+                   ELSE
+                       IF WS-NUM2 > WS-NUM1
+                           COMPUTE WS-DIF = WS-NUM2 - WS-NUM1
+                          DISPLAY 'A DIFERENCA ENTRE NUMEROS EH: 'WS-DIF
+                       END-IF
+
+                   END-IF
+            .
+            EXIT.
+
+      *----------------------------------------------------------------*
+       1000-LER-ENTRADA.
+      *----------------------------------------------------------------*
+               DISPLAY'USUARIO DIGITE UM NUMERO: '
+               ACCEPT WS-NUM1 FROM NUM1-INPUT
+
+               DISPLAY'USUARIO DIGITE OUTRO NUMERO: '
+               ACCEPT WS-NUM2 FROM NUM2-INPUT
+
+               IF WS-NUM1 > WS-NUM2 OR WS-NUM2 > WS-NUM1
+                  MOVE 'S' TO WS-FLAG
+               END-IF
+
+
+           EXIT.
+      *----------------------------------------------------------------*
+       5000-PROCESSA-LOTE.
+      *----------------------------------------------------------------*
+            OPEN INPUT ARQPARES
+            OPEN OUTPUT ARQREL
+
+            PERFORM 5100-LER-ARQUIVO
+
+            PERFORM UNTIL WS-EOF = 'S'
+               PERFORM 5200-TRATA-REGISTRO
+               PERFORM 5100-LER-ARQUIVO
+            END-PERFORM
+
+            CLOSE ARQPARES
+            CLOSE ARQREL
+            .
+            EXIT.
+      *----------------------------------------------------------------*
+       5100-LER-ARQUIVO.
+      *----------------------------------------------------------------*
+            READ ARQPARES
+                AT END
+                    MOVE 'S' TO WS-EOF
+                NOT AT END
+                    CONTINUE
+            END-READ
+            .
+            EXIT.
+      *----------------------------------------------------------------*
+       5200-TRATA-REGISTRO.
+      *----------------------------------------------------------------*
+            IF FD-NUM1 > FD-NUM2
+                COMPUTE WS-DIF = FD-NUM1 - FD-NUM2
+            ELSE
+                COMPUTE WS-DIF = FD-NUM2 - FD-NUM1
+            END-IF
+
+            MOVE FD-NUM1 TO WS-D-NUM1
+            MOVE FD-NUM2 TO WS-D-NUM2
+            MOVE WS-DIF  TO WS-D-DIF
+
+            WRITE REG-RELATORIO FROM WS-LINHA-DETALHE
+            .
+            EXIT.
+
+       END PROGRAM DIFERENCA.
