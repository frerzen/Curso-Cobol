@@ -25,11 +25,28 @@
        FILE-CONTROL.
 
        SELECT ARQAPU ASSIGN TO DISK
-               ORGANIZATION  IS LINE SEQUENTIAL.
+               ORGANIZATION  IS LINE SEQUENTIAL
+               FILE STATUS   IS WS-STATUS-APU.
 
        SELECT ARQREL ASSIGN TO DISK
                ORGANIZATION  IS LINE SEQUENTIAL.
 
+       SELECT ARQCAND ASSIGN TO DISK
+               ORGANIZATION  IS LINE SEQUENTIAL.
+
+       SELECT ARQDUP ASSIGN TO DISK
+               ORGANIZATION  IS LINE SEQUENTIAL.
+
+       SELECT ARQPARM ASSIGN TO DISK
+               ORGANIZATION  IS LINE SEQUENTIAL
+               FILE STATUS   IS WS-STATUS-PARM.
+
+       SELECT ARQCSV ASSIGN TO DISK
+               ORGANIZATION  IS LINE SEQUENTIAL.
+
+       SELECT ARQRUN ASSIGN TO DISK
+               ORGANIZATION  IS LINE SEQUENTIAL.
+
       *----------------------------------------------------------------*
        DATA DIVISION.
       *----------------------------------------------------------------*
@@ -41,6 +58,7 @@
 
 
        01  REG-ELEICAO.
+           03 FD-LOCALVOTO              PIC X(05).
            03 FD-TITELEITOR             PIC 9(03).
            03 FD-ELEITOR                PIC X(10).
            03 FD-VOTO                   PIC 9(03).
@@ -50,23 +68,92 @@
            VALUE OF FILE-ID IS "RELELEICAO.TXT".
        01  REG-RELATORIO                PIC X(80).
 
+       FD ARQCAND
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "CANDIDATOS.TXT".
+       01  REG-CANDIDATO.
+           03 CAND-NUMERO                PIC 9(03).
+           03 CAND-NOME                  PIC X(20).
+
+       FD ARQDUP
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "ELEIDUP.TXT".
+       01  REG-DUPLICADO.
+           03 DUP-TITELEITOR             PIC 9(03).
+           03 FILLER                     PIC X(01) VALUE SPACE.
+           03 DUP-ELEITOR                PIC X(10).
+           03 FILLER                     PIC X(01) VALUE SPACE.
+           03 DUP-VOTO                   PIC 9(03).
+
+       FD ARQPARM
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "RPTPARM.TXT".
+           COPY RPTPARM.
+
+       FD ARQCSV
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "RELELEICAO.CSV".
+       01  REG-CSV                       PIC X(80).
+
+       FD ARQRUN
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "ELEIRUN.TXT".
+       01  REG-RUN                       PIC X(80).
+
       *----------------------------------------------------------------*
        WORKING-STORAGE SECTION.
       *----------------------------------------------------------------*
        77  WS-EOF                       PIC X(01) VALUE ' '.
        77  WS-LINHABRANCO               PIC X(80) VALUE SPACES.
-       77  WS-PONTILHADO                PIC X(80) VALUE ALL '-'.
+           COPY CABECALHO80.
        77  WS-TOTVOTO                   PIC 9(03) VALUE ZEROS.
        77  CONT-LINHA                   PIC 9(03) VALUE ZEROS.
+       77  WS-STATUS-PARM               PIC X(02) VALUE SPACES.
+           88 PARM-OK                       VALUE '00'.
+       77  WS-STATUS-APU                PIC X(02) VALUE SPACES.
+           88 APU-OK                        VALUE '00'.
+
+           COPY RUNSUMARIO.
+       77  WS-LINHAS-PAGINA             PIC 9(03) VALUE 20.
+       77  WS-LIMITE-RODAPE             PIC 9(03) VALUE 9.
        77  CONT-ELEITOR                 PIC S9(03) COMP VALUE ZEROS.
        77  WS-PAG-AUX                   PIC 9(03) VALUE ZEROS.
        77  WS-RESTANTE                  PIC 9(03) VALUE ZEROS.
-       77  WS-PERCT-AUX1                PIC 9(08)v999999 VALUE ZEROS.
-       77  WS-PERCT-AUX2                PIC 9(08)v999999 VALUE ZEROS.
-       77  WS-PERCT-AUX3                PIC 9(08)v999999 VALUE ZEROS.
-       77  WS-PERCT-AUX4                PIC 9(08)v999999 VALUE ZEROS.
-       77  WS-PERCT-AUX5                PIC 9(08)v999999 VALUE ZEROS.
        77  WS-TOTPERCT-AUX              PIC 9(09)v999999 VALUE ZEROS.
+       77  WS-EOF-CAND                  PIC X(01) VALUE ' '.
+       77  WS-QTD-CAND                  PIC 9(02) VALUE ZEROS.
+       77  WS-TRAILER-REGISTROS         PIC 9(07) VALUE ZEROS.
+       77  WS-TRAILER-TOTAL             PIC 9(07) VALUE ZEROS.
+       77  WS-QTD-TITULOS               PIC 9(03) VALUE ZEROS.
+       77  WS-TITULO-DUPLICADO          PIC X(01) VALUE 'N'.
+       77  WS-LOCAL-REGISTRADO          PIC X(01) VALUE 'S'.
+       77  WS-CONT-DUP                  PIC 9(05) VALUE ZEROS.
+       77  WS-QTD-LOCAL                 PIC 9(02) VALUE ZEROS.
+       77  WS-MAIOR-VOTOS               PIC 9(05) VALUE ZEROS.
+       77  WS-MAIOR-IDX                 PIC 9(02) VALUE ZEROS.
+       77  WS-RODAPE-VERDITO            PIC X(80) VALUE SPACES.
+
+       01  WS-TAB-LOCAL.
+           03 WS-LOCAL-ITEM OCCURS 1 TO 50 TIMES
+                             DEPENDING ON WS-QTD-LOCAL
+                             INDEXED BY WS-IDX-LOCAL.
+              05 WS-LOCAL-COD            PIC X(05).
+              05 WS-LOCAL-QTD            PIC 9(05) VALUE ZEROS.
+
+       01  WS-TAB-TITULOS.
+           03 WS-TIT-ITEM OCCURS 1 TO 500 TIMES
+                           DEPENDING ON WS-QTD-TITULOS
+                           INDEXED BY WS-IDX-TIT.
+              05 WS-TIT-NUMERO           PIC 9(03).
+
+       01  WS-TAB-CANDIDATO.
+           03 WS-CAND-ITEM OCCURS 1 TO 20 TIMES
+                            DEPENDING ON WS-QTD-CAND
+                            INDEXED BY WS-IDX-CAND.
+              05 WS-CAND-NUMERO      PIC 9(03).
+              05 WS-CAND-NOME        PIC X(20).
+              05 WS-CAND-VOTOS       PIC 9(05) VALUE ZEROS.
+              05 WS-CAND-PERCT-AUX   PIC 9(08)v999999 VALUE ZEROS.
 
        01  WS-CABECALHO.
            03 WS-TIMESTAMP.
@@ -91,14 +178,14 @@
                05 FILLER PIC X(07) VALUE ' HORA: '.
                05 WS-HORA-AUX PIC X(08).
                05 FILLER PIC X(23) VALUE SPACES.
-               05 FILLER PIC X(05) VALUE 'PAG: '.
-               05 WS-PAG PIC zzz9.
+               COPY RODAPAG.
 
 
 
            03 WS-LINHA2.
                05 FILLER PIC X(26) VALUE SPACES.
-               05 FILLER PIC X(26) VALUE 'LISTAGEM DE VOTOS APURADOS'.
+               05 WS-LINHA2-TITULO PIC X(26)
+                   VALUE 'LISTAGEM DE VOTOS APURADOS'.
                05 FILLER PIC X(28) VALUE SPACES.
 
            03 WS-LINHA3.
@@ -126,67 +213,46 @@
            03 WS-VOTO                     PIC 9(03) VALUE ZEROS.
 
 
-       01  WS-EXIBICAO1.
+       01  WS-EXIBICAO-CAND.
            03 FILLER                      PIC X(01) VALUE SPACES.
-           03 FILLER                      PIC 9(03) VALUE 001.
+           03 WS-EXB-CAND-NUM             PIC 999.
            03 FILLER                      PIC X(12) VALUE SPACES.
-           03 FILLER                      PIC X(06) VALUE 'THULIO'.
-           03 FILLER                      PIC X(26) VALUE SPACES.
-           03 CONT-VOTO1                  PIC 9(03) VALUE ZEROS.
+           03 WS-EXB-CAND-NOME            PIC X(20).
+           03 FILLER                      PIC X(09) VALUE SPACES.
+           03 WS-EXB-CAND-VOTOS           PIC ZZ9.
            03 FILLER                      PIC X(11) VALUE SPACES.
-           03 WS-PCRT1                    PIC Z99.99.
+           03 WS-EXB-CAND-PCRT            PIC Z99.99.
            03 FILLER                      PIC X(01) VALUE '%'.
 
-       01  WS-EXIBICAO2.
-           03 FILLER                      PIC X(01) VALUE SPACES.
-           03 FILLER                      PIC 9(03) VALUE 002.
-           03 FILLER                      PIC X(12) VALUE SPACES.
-           03 FILLER                      PIC X(03) VALUE 'ANA'.
-           03 FILLER                      PIC X(29) VALUE SPACES.
-           03 CONT-VOTO2                  PIC 9(03) VALUE ZEROS.
-           03 FILLER                      PIC X(11) VALUE SPACES.
-           03 WS-PCRT2                    PIC Z99.99.
-           03 FILLER                      PIC X(01) VALUE '%'.
-
-       01  WS-EXIBICAO3.
-           03 FILLER                      PIC X(01) VALUE SPACES.
-           03 FILLER                      PIC 9(03) VALUE 003.
-           03 FILLER                      PIC X(12) VALUE SPACES.
-           03 FILLER                      PIC X(06) VALUE 'AMOEDO'.
-           03 FILLER                      PIC X(26) VALUE SPACES.
-           03 CONT-VOTO3                  PIC 9(03) VALUE ZEROS.
-           03 FILLER                      PIC X(11) VALUE SPACES.
-           03 WS-PCRT3                    PIC Z99.99.
-           03 FILLER                      PIC X(01) VALUE '%'.
+       01  WS-CSV-CABECALHO.
+           03 FILLER                      PIC X(29)
+               VALUE 'NUMERO,CANDIDATO,VOTOS,PERCEN'.
+           03 FILLER                      PIC X(04)
+               VALUE 'TUAL'.
 
-       01  WS-EXIBICAO4.
-           03 FILLER                      PIC X(01) VALUE SPACES.
-           03 FILLER                      PIC 9(03) VALUE 004.
-           03 FILLER                      PIC X(12) VALUE SPACES.
-           03 FILLER                      PIC X(04) VALUE 'JOAO'.
-           03 FILLER                      PIC X(28) VALUE SPACES.
-           03 CONT-VOTO4                  PIC 9(03) VALUE ZEROS.
-           03 FILLER                      PIC X(11) VALUE SPACES.
-           03 WS-PCRT4                    PIC Z99.99.
-           03 FILLER                      PIC X(01) VALUE '%'.
+       01  WS-CSV-CAND.
+           03 WS-CSV-CAND-NUM             PIC 999.
+           03 FILLER                      PIC X(01) VALUE ','.
+           03 WS-CSV-CAND-NOME            PIC X(20).
+           03 FILLER                      PIC X(01) VALUE ','.
+           03 WS-CSV-CAND-VOTOS           PIC ZZ9.
+           03 FILLER                      PIC X(01) VALUE ','.
+           03 WS-CSV-CAND-PCRT            PIC Z99.99.
 
-       01  WS-EXIBICAO5.
-           03 FILLER                      PIC X(01) VALUE SPACES.
-           03 FILLER                      PIC 9(03) VALUE 005.
-           03 FILLER                      PIC X(12) VALUE SPACES.
-           03 FILLER                      PIC X(04) VALUE 'DANI'.
-           03 FILLER                      PIC X(28) VALUE SPACES.
-           03 CONT-VOTO5                  PIC 9(03) VALUE ZEROS.
-           03 FILLER                      PIC X(11) VALUE SPACES.
-           03 WS-PCRT5                    PIC Z99.99.
-           03 FILLER                      PIC X(01) VALUE '%'.
+       01  WS-EXIBICAO-LOCAL.
+           03 FILLER              PIC X(15) VALUE 'LOCAL DE VOTO: '.
+           03 WS-EXB-LOCAL-COD    PIC X(05).
+           03 FILLER              PIC X(13) VALUE ' ELEITORES: '.
+           03 WS-EXB-LOCAL-QTD    PIC ZZZZ9.
 
 
        01  WS-EXIBICAO6.
+           03 WS-LOCAL                    PIC X(05) VALUE SPACES.
+           03 FILLER                      PIC X(01) VALUE SPACES.
            03 WS-TITULO                   PIC 9(03) VALUE ZEROS.
-           03 FILLER                      PIC X(21) VALUE SPACES.
+           03 FILLER                      PIC X(14) VALUE SPACES.
            03 WS-ELEITOR                  PIC X(10) VALUE ZEROS.
-           03 FILLER                      PIC X(39) VALUE SPACES.
+           03 FILLER                      PIC X(34) VALUE SPACES.
            03 WS-VOTO-AUX                 PIC 9(03) VALUE ZEROS.
            03 FILLER                      PIC X(10) VALUE SPACES.
 
@@ -204,57 +270,148 @@
            03 WS-TOTPERCT        PIC Z999.99.
            03 FILLER             PIC X(01) VALUE '%'.
 
+       01  WS-RODAPE2.
+           03 FILLER             PIC X(29) VALUE
+                  'TOTAL DE TITULOS DUPLICADOS: '.
+           03 WS-TOTDUP          PIC ZZZZ9.
+
+       01  WS-LINHA-TRAILER.
+           03 FILLER              PIC X(15) VALUE '*** TRAILER ***'.
+           03 FILLER              PIC X(01) VALUE SPACE.
+           03 FILLER              PIC X(11) VALUE 'REGISTROS: '.
+           03 WS-TRL-REGISTROS    PIC ZZZZZZ9.
+           03 FILLER              PIC X(01) VALUE SPACE.
+           03 FILLER              PIC X(07) VALUE 'TOTAL: '.
+           03 WS-TRL-TOTAL        PIC ZZZZZZ9.
+           03 FILLER              PIC X(31) VALUE SPACES.
+
       *----------------------------------------------------------------*
        PROCEDURE DIVISION.
       *----------------------------------------------------------------*
 
            MAIN-PROCEDURE.
+               PERFORM 0400-LE-PARAMETROS
+               PERFORM 0500-CARREGA-CANDIDATOS
+
                OPEN INPUT ARQAPU
-               OPEN OUTPUT ARQREL
 
-               MOVE 70 TO CONT-LINHA
+               IF APU-OK
+                   OPEN OUTPUT ARQREL
+                   OPEN OUTPUT ARQDUP
+                   OPEN OUTPUT ARQCSV
 
-               PERFORM 1000-LER-ARQUIVO
-               PERFORM 2000-TRATA-CABECALHO
+                   WRITE REG-CSV FROM WS-CSV-CABECALHO
 
+                   MOVE 70 TO CONT-LINHA
 
-               PERFORM UNTIL WS-EOF = 'S'
+                   PERFORM 1000-LER-ARQUIVO
+                   PERFORM 2000-TRATA-CABECALHO
 
 
-                   PERFORM 3000-TRATA-EXIBICAO
-                   PERFORM 1000-LER-ARQUIVO
+                   PERFORM UNTIL WS-EOF = 'S'
 
-                   IF CONT-LINHA = 20
-                       PERFORM 2000-TRATA-CABECALHO
-                   END-IF
 
-               END-PERFORM
+                       PERFORM 3000-TRATA-EXIBICAO
+                       PERFORM 1000-LER-ARQUIVO
 
-               IF CONT-LINHA <= 9
-                   DISPLAY WS-LINHABRANCO
-                   WRITE REG-RELATORIO FROM WS-LINHABRANCO
+                       IF CONT-LINHA = WS-LINHAS-PAGINA
+                           PERFORM 2000-TRATA-CABECALHO
+                       END-IF
 
-                   PERFORM 5000-TRATA-RODAPE
-               ELSE
-                   IF CONT-LINHA > 9
-                       ADD 1 TO WS-PAG-AUX
-                       MOVE WS-PAG-AUX TO WS-PAG
-                       DISPLAY WS-LINHABRANCO
-                       WRITE REG-RELATORIO FROM WS-LINHABRANCO
-                       DISPLAY WS-LINHA1
-                       WRITE REG-RELATORIO FROM WS-LINHA1
+                   END-PERFORM
 
+                   IF CONT-LINHA <= WS-LIMITE-RODAPE
                        DISPLAY WS-LINHABRANCO
                        WRITE REG-RELATORIO FROM WS-LINHABRANCO
+
                        PERFORM 5000-TRATA-RODAPE
+                   ELSE
+                       IF CONT-LINHA > WS-LIMITE-RODAPE
+                           ADD 1 TO WS-PAG-AUX
+                           MOVE WS-PAG-AUX TO WS-PAG
+                           DISPLAY WS-LINHABRANCO
+                           WRITE REG-RELATORIO FROM WS-LINHABRANCO
+                           DISPLAY WS-LINHA1
+                           WRITE REG-RELATORIO FROM WS-LINHA1
+
+                           DISPLAY WS-LINHABRANCO
+                           WRITE REG-RELATORIO FROM WS-LINHABRANCO
+                           PERFORM 5000-TRATA-RODAPE
+                       END-IF
                    END-IF
+
+                   PERFORM 5900-GRAVA-TRAILER
+
+                   CLOSE ARQREL      ARQDUP      ARQCSV
+               ELSE
+                   SET FIM-ANORMAL TO TRUE
+                   MOVE 'FALHA AO ABRIR APURACAO.TXT' TO WS-RUN-MOTIVO
+                   DISPLAY 'ERRO AO ABRIR ARQAPU - STATUS: '
+                           WS-STATUS-APU
                END-IF
 
+               MOVE 'ELEICAO2'      TO WS-RUN-PROGRAMA
+               MOVE CONT-ELEITOR    TO WS-RUN-PROCESSADOS
+               MOVE WS-CONT-DUP     TO WS-RUN-REJEITADOS
+               PERFORM 9900-GRAVA-RUN
+
+               CLOSE ARQAPU
+               GOBACK.
 
-               CLOSE ARQAPU      ARQREL
-               STOP RUN.
 
+      *----------------------------------------------------------------*
+       0400-LE-PARAMETROS.
+      *----------------------------------------------------------------*
+           OPEN INPUT ARQPARM
+           IF PARM-OK
+               READ ARQPARM
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-LINHAS-PAGINA TO WS-LINHAS-PAGINA
+                       COMPUTE WS-LIMITE-RODAPE =
+                           WS-LINHAS-PAGINA - 11
+                       MOVE PARM-TITULO        TO WS-LINHA2-TITULO
+               END-READ
+               CLOSE ARQPARM
+           END-IF
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       0500-CARREGA-CANDIDATOS.
+      *----------------------------------------------------------------*
+           OPEN INPUT ARQCAND
+
+           PERFORM 0510-LER-CANDIDATO
+
+           PERFORM UNTIL WS-EOF-CAND = 'S'
+               IF WS-QTD-CAND < 20
+                   ADD 1 TO WS-QTD-CAND
+                   SET WS-IDX-CAND TO WS-QTD-CAND
+                   MOVE CAND-NUMERO TO WS-CAND-NUMERO(WS-IDX-CAND)
+                   MOVE CAND-NOME   TO WS-CAND-NOME(WS-IDX-CAND)
+                   MOVE ZEROS       TO WS-CAND-VOTOS(WS-IDX-CAND)
+               ELSE
+                   DISPLAY 'CANDIDATO IGNORADO - LIMITE DE 20 '
+                           'CANDIDATOS EXCEDIDO: ' CAND-NUMERO
+               END-IF
+               PERFORM 0510-LER-CANDIDATO
+           END-PERFORM
 
+           CLOSE ARQCAND
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       0510-LER-CANDIDATO.
+      *----------------------------------------------------------------*
+           READ ARQCAND
+               AT END
+                   MOVE 'S' TO WS-EOF-CAND
+               NOT AT END
+                   CONTINUE
+           END-READ
+           .
+           EXIT.
       *----------------------------------------------------------------*
        1000-LER-ARQUIVO.
       *----------------------------------------------------------------*
@@ -316,29 +473,106 @@
            MOVE FD-TITELEITOR TO WS-TITULO
            MOVE FD-ELEITOR    TO WS-ELEITOR
            MOVE FD-VOTO TO WS-VOTO-AUX
-
-
-
-           ADD 1 TO CONT-ELEITOR
-
-           EVALUATE WS-VOTO
-               WHEN 001
-                   ADD 1 TO CONT-VOTO1
-               WHEN 002
-                   ADD 1 TO CONT-VOTO2
-               WHEN 003
-                   ADD 1 TO CONT-VOTO3
-               WHEN 004
-                   ADD 1 TO CONT-VOTO4
-               WHEN 005
-                   ADD 1 TO CONT-VOTO5
-           END-EVALUATE.
+           MOVE FD-LOCALVOTO  TO WS-LOCAL
+
+           PERFORM 3050-VERIFICA-DUPLICADO
+
+           IF WS-TITULO-DUPLICADO = 'S'
+               DISPLAY 'TITULO DE ELEITOR DUPLICADO: ' FD-TITELEITOR
+               MOVE FD-TITELEITOR TO DUP-TITELEITOR
+               MOVE FD-ELEITOR    TO DUP-ELEITOR
+               MOVE FD-VOTO       TO DUP-VOTO
+               WRITE REG-DUPLICADO
+               ADD 1 TO WS-CONT-DUP
+           ELSE
+               ADD 1 TO CONT-ELEITOR
+
+               PERFORM 3070-ACUMULA-LOCAL
+
+               SET WS-IDX-CAND TO 1
+               SEARCH WS-CAND-ITEM
+                   AT END
+                       DISPLAY
+                          'VOTO INVALIDO - CANDIDATO NAO CADASTRADO: '
+                           WS-VOTO
+                   WHEN WS-CAND-NUMERO(WS-IDX-CAND) = WS-VOTO
+                       ADD 1 TO WS-CAND-VOTOS(WS-IDX-CAND)
+               END-SEARCH
+           END-IF
 
            DISPLAY WS-EXIBICAO6
            WRITE REG-RELATORIO FROM WS-EXIBICAO6
            ADD 1 TO CONT-LINHA
            .
            EXIT.
+      *----------------------------------------------------------------*
+       3050-VERIFICA-DUPLICADO.
+      *----------------------------------------------------------------*
+           MOVE 'N' TO WS-TITULO-DUPLICADO
+
+           IF WS-QTD-TITULOS > 0
+              SET WS-IDX-TIT TO 1
+              SEARCH WS-TIT-ITEM
+                 AT END
+                    PERFORM 3060-REGISTRA-TITULO
+                 WHEN WS-TIT-NUMERO(WS-IDX-TIT) = FD-TITELEITOR
+                    MOVE 'S' TO WS-TITULO-DUPLICADO
+              END-SEARCH
+           ELSE
+              PERFORM 3060-REGISTRA-TITULO
+           END-IF
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       3060-REGISTRA-TITULO.
+      *----------------------------------------------------------------*
+           IF WS-QTD-TITULOS < 500
+               ADD 1 TO WS-QTD-TITULOS
+               SET WS-IDX-TIT TO WS-QTD-TITULOS
+               MOVE FD-TITELEITOR TO WS-TIT-NUMERO(WS-IDX-TIT)
+           ELSE
+               DISPLAY 'TITULO DE ELEITOR IGNORADO - LIMITE DE 500 '
+                       'TITULOS DISTINTOS EXCEDIDO: ' FD-TITELEITOR
+           END-IF
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       3070-ACUMULA-LOCAL.
+      *----------------------------------------------------------------*
+           MOVE 'S' TO WS-LOCAL-REGISTRADO
+
+           IF WS-QTD-LOCAL > 0
+              SET WS-IDX-LOCAL TO 1
+              SEARCH WS-LOCAL-ITEM
+                 AT END
+                    PERFORM 3080-NOVO-LOCAL
+                 WHEN WS-LOCAL-COD(WS-IDX-LOCAL) = FD-LOCALVOTO
+                    CONTINUE
+              END-SEARCH
+           ELSE
+              PERFORM 3080-NOVO-LOCAL
+           END-IF
+
+           IF WS-LOCAL-REGISTRADO = 'S'
+               ADD 1 TO WS-LOCAL-QTD(WS-IDX-LOCAL)
+           END-IF
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       3080-NOVO-LOCAL.
+      *----------------------------------------------------------------*
+           IF WS-QTD-LOCAL < 50
+               ADD 1 TO WS-QTD-LOCAL
+               SET WS-IDX-LOCAL TO WS-QTD-LOCAL
+               MOVE FD-LOCALVOTO TO WS-LOCAL-COD(WS-IDX-LOCAL)
+               MOVE ZEROS        TO WS-LOCAL-QTD(WS-IDX-LOCAL)
+           ELSE
+               DISPLAY 'LOCAL DE VOTACAO IGNORADO - LIMITE DE 50 '
+                       'LOCAIS DISTINTOS EXCEDIDO: ' FD-LOCALVOTO
+               MOVE 'N' TO WS-LOCAL-REGISTRADO
+           END-IF
+           .
+           EXIT.
 
 
       *----------------------------------------------------------------*
@@ -346,77 +580,160 @@
       *----------------------------------------------------------------*
            MOVE CONT-ELEITOR TO WS-TOTELEITOR
 
-           COMPUTE WS-PERCT-AUX1=(CONT-VOTO1 * 100)/CONT-ELEITOR.
-           MOVE WS-PERCT-AUX1 TO WS-PCRT1.
+           INITIALIZE WS-TOTPERCT-AUX
 
-           COMPUTE WS-PERCT-AUX2=(CONT-VOTO2 * 100)/CONT-ELEITOR.
-           MOVE WS-PERCT-AUX2 TO WS-PCRT2.
+           DISPLAY WS-LINHA5
+           WRITE REG-RELATORIO FROM WS-LINHA5
 
-           COMPUTE WS-PERCT-AUX3=(CONT-VOTO3 * 100)/CONT-ELEITOR.
-           MOVE WS-PERCT-AUX3 TO WS-PCRT3.
+           DISPLAY WS-PONTILHADO
+           WRITE REG-RELATORIO FROM WS-PONTILHADO
 
-           COMPUTE WS-PERCT-AUX4=(CONT-VOTO4 * 100)/CONT-ELEITOR.
-           MOVE WS-PERCT-AUX4 TO WS-PCRT4.
+           DISPLAY WS-LINHA4
+           WRITE REG-RELATORIO FROM WS-LINHA4
 
-           COMPUTE WS-PERCT-AUX5=(CONT-VOTO5 * 100)/CONT-ELEITOR.
-           MOVE WS-PERCT-AUX5 TO WS-PCRT5.
+           DISPLAY WS-PONTILHADO
+           WRITE REG-RELATORIO FROM WS-PONTILHADO
 
-           COMPUTE
-               WS-TOTPERCT-AUX  = WS-PERCT-AUX1 + WS-PERCT-AUX2 +
-                                 WS-PERCT-AUX3 + WS-PERCT-AUX4 +
-                                 WS-PERCT-AUX5
-           END-COMPUTE
+           PERFORM 5100-TRATA-RODAPE-CAND
+               VARYING WS-IDX-CAND FROM 1 BY 1
+               UNTIL WS-IDX-CAND > WS-QTD-CAND
 
            IF WS-TOTPERCT-AUX >= 99.98
                MOVE 100 TO WS-TOTPERCT-AUX
            END-IF
 
+           MOVE WS-TOTPERCT-AUX TO WS-TOTPERCT
+           MOVE WS-CONT-DUP     TO WS-TOTDUP
 
+           DISPLAY WS-PONTILHADO
+           WRITE REG-RELATORIO FROM WS-PONTILHADO
 
-           MOVE WS-TOTPERCT-AUX TO WS-TOTPERCT.
-
-
-
-
-
+           DISPLAY WS-RODAPE1
+           WRITE REG-RELATORIO FROM WS-RODAPE1
 
+           DISPLAY WS-RODAPE2
+           WRITE REG-RELATORIO FROM WS-RODAPE2
 
-           DISPLAY WS-LINHA5
-           WRITE REG-RELATORIO FROM WS-LINHA5
+           PERFORM 5300-TRATA-VEREDITO
 
            DISPLAY WS-PONTILHADO
            WRITE REG-RELATORIO FROM WS-PONTILHADO
 
-           DISPLAY WS-LINHA4
-           WRITE REG-RELATORIO FROM WS-LINHA4
+           PERFORM 5200-TRATA-RODAPE-LOCAL
+               VARYING WS-IDX-LOCAL FROM 1 BY 1
+               UNTIL WS-IDX-LOCAL > WS-QTD-LOCAL
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       5100-TRATA-RODAPE-CAND.
+      *----------------------------------------------------------------*
+           IF CONT-ELEITOR > 0
+               COMPUTE WS-CAND-PERCT-AUX(WS-IDX-CAND) =
+                  (WS-CAND-VOTOS(WS-IDX-CAND) * 100) / CONT-ELEITOR
+               END-COMPUTE
+           ELSE
+               MOVE ZEROS TO WS-CAND-PERCT-AUX(WS-IDX-CAND)
+           END-IF
 
-           DISPLAY WS-PONTILHADO
-           WRITE REG-RELATORIO FROM WS-PONTILHADO
+           ADD WS-CAND-PERCT-AUX(WS-IDX-CAND) TO WS-TOTPERCT-AUX
 
-           DISPLAY WS-EXIBICAO1
-           WRITE REG-RELATORIO FROM WS-EXIBICAO1
+           MOVE WS-CAND-NUMERO(WS-IDX-CAND) TO WS-EXB-CAND-NUM
+           MOVE WS-CAND-NOME(WS-IDX-CAND)   TO WS-EXB-CAND-NOME
+           MOVE WS-CAND-VOTOS(WS-IDX-CAND)  TO WS-EXB-CAND-VOTOS
+           MOVE WS-CAND-PERCT-AUX(WS-IDX-CAND) TO WS-EXB-CAND-PCRT
 
-           DISPLAY WS-EXIBICAO2
-           WRITE REG-RELATORIO FROM WS-EXIBICAO2
+           DISPLAY WS-EXIBICAO-CAND
+           WRITE REG-RELATORIO FROM WS-EXIBICAO-CAND
 
-           DISPLAY WS-EXIBICAO3
-           WRITE REG-RELATORIO FROM WS-EXIBICAO3
+           MOVE WS-CAND-NUMERO(WS-IDX-CAND)     TO WS-CSV-CAND-NUM
+           MOVE WS-CAND-NOME(WS-IDX-CAND)       TO WS-CSV-CAND-NOME
+           MOVE WS-CAND-VOTOS(WS-IDX-CAND)      TO WS-CSV-CAND-VOTOS
+           MOVE WS-CAND-PERCT-AUX(WS-IDX-CAND)  TO WS-CSV-CAND-PCRT
+           WRITE REG-CSV FROM WS-CSV-CAND
 
-           DISPLAY WS-EXIBICAO4
-           WRITE REG-RELATORIO FROM WS-EXIBICAO4
+           ADD 1 TO CONT-LINHA
 
-           DISPLAY WS-EXIBICAO5
-           WRITE REG-RELATORIO FROM WS-EXIBICAO5
+           IF CONT-LINHA = WS-LINHAS-PAGINA
+               PERFORM 2000-TRATA-CABECALHO
+           END-IF
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       5200-TRATA-RODAPE-LOCAL.
+      *----------------------------------------------------------------*
+           MOVE WS-LOCAL-COD(WS-IDX-LOCAL) TO WS-EXB-LOCAL-COD
+           MOVE WS-LOCAL-QTD(WS-IDX-LOCAL) TO WS-EXB-LOCAL-QTD
 
-           DISPLAY WS-PONTILHADO
-           WRITE REG-RELATORIO FROM WS-PONTILHADO
+           DISPLAY WS-EXIBICAO-LOCAL
+           WRITE REG-RELATORIO FROM WS-EXIBICAO-LOCAL
 
-           DISPLAY WS-RODAPE1
-           WRITE REG-RELATORIO FROM WS-RODAPE1
+           ADD 1 TO CONT-LINHA
 
+           IF CONT-LINHA = WS-LINHAS-PAGINA
+               PERFORM 2000-TRATA-CABECALHO
+           END-IF
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       5300-TRATA-VEREDITO.
+      *----------------------------------------------------------------*
+           MOVE ZEROS TO WS-MAIOR-VOTOS
+           MOVE 1     TO WS-MAIOR-IDX
+
+           PERFORM 5310-ACHA-CAND-LIDER
+               VARYING WS-IDX-CAND FROM 1 BY 1
+               UNTIL WS-IDX-CAND > WS-QTD-CAND
+
+           MOVE SPACES TO WS-RODAPE-VERDITO
+
+           IF WS-QTD-CAND > 0
+              AND WS-CAND-PERCT-AUX(WS-MAIOR-IDX) >= 50
+               STRING 'CANDIDATO ' DELIMITED BY SIZE
+                      WS-CAND-NOME(WS-MAIOR-IDX) DELIMITED BY SIZE
+                      ' ELEITO EM PRIMEIRO TURNO' DELIMITED BY SIZE
+                      INTO WS-RODAPE-VERDITO
+               END-STRING
+           ELSE
+               MOVE 'SEGUNDO TURNO NECESSARIO' TO WS-RODAPE-VERDITO
+           END-IF
 
+           DISPLAY WS-RODAPE-VERDITO
+           WRITE REG-RELATORIO FROM WS-RODAPE-VERDITO
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       5310-ACHA-CAND-LIDER.
+      *----------------------------------------------------------------*
+           IF WS-CAND-VOTOS(WS-IDX-CAND) > WS-MAIOR-VOTOS
+               MOVE WS-CAND-VOTOS(WS-IDX-CAND) TO WS-MAIOR-VOTOS
+               MOVE WS-IDX-CAND                TO WS-MAIOR-IDX
+           END-IF
            .
+           EXIT.
+      *----------------------------------------------------------------*
+       5900-GRAVA-TRAILER.
+      *----------------------------------------------------------------*
+           MOVE CONT-ELEITOR TO WS-TRAILER-REGISTROS
+
+           INITIALIZE WS-TRAILER-TOTAL
+           PERFORM 5910-SOMA-VOTOS-CAND
+               VARYING WS-IDX-CAND FROM 1 BY 1
+               UNTIL WS-IDX-CAND > WS-QTD-CAND
 
+           MOVE WS-TRAILER-REGISTROS TO WS-TRL-REGISTROS
+           MOVE WS-TRAILER-TOTAL     TO WS-TRL-TOTAL
+
+           DISPLAY WS-LINHA-TRAILER
+           WRITE REG-RELATORIO FROM WS-LINHA-TRAILER
+           .
            EXIT.
+      *----------------------------------------------------------------*
+       5910-SOMA-VOTOS-CAND.
+      *----------------------------------------------------------------*
+           ADD WS-CAND-VOTOS(WS-IDX-CAND) TO WS-TRAILER-TOTAL
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+           COPY RUNSUMARIO-PROC.
 
        END PROGRAM ELEICAO2.
