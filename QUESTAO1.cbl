@@ -1,56 +1,149 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. QUESTAO1.
-      *----------------------------------------------------------------*
-       ENVIRONMENT DIVISION.
-
-       CONFIGURATION SECTION.
-           SPECIAL-NAMES.
-                   CONSOLE IS NUM1-INPUT.
-                   CONSOLE IS NUM2-INPUT.
-
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       77  WS-NUM1  PIC 9(03).
-       77  WS-NUM2  PIC 9(03).
-       77  WS-MAIOR PIC 9(03) VALUE ZEROS.
-       77  WS-MENOR PIC 9(03) VALUE ZEROS.
-
-      *----------------------------------------------------------------*
-       PROCEDURE DIVISION.
-      *----------------------------------------------------------------*
-       MAIN-PROCEDURE.
-           DISPLAY 'USUARIO DIGITE O PRIMEIRO NUMERO:'
-           ACCEPT  WS-NUM1 FROM NUM1-INPUT
-
-           DISPLAY 'USUARIO DIGITE O SEGUNDO NUMERO:'
-           ACCEPT WS-NUM2 FROM NUM2-INPUT
-
-           IF WS-NUM1 = WS-NUM2
-               DISPLAY 'OS DOIS NUMEROS SAO IGUAIS'
-           ELSE
-               IF WS-NUM1 > WS-NUM2
-                   COMPUTE WS-MAIOR = WS-NUM1
-                   COMPUTE WS-MENOR = WS-NUM2
-
-               ELSE
-                   COMPUTE WS-MAIOR = WS-NUM2
-                   COMPUTE WS-MENOR = WS-NUM1
-               END-IF
-           END-IF
-
-           IF WS-MAIOR <> 0 AND WS-MENOR <> 0
-
-               DISPLAY 'O MAIOR NUMERO E: 'WS-MAIOR
-               DISPLAY 'O MENOR NUMERO E: 'WS-MENOR
-           END-IF
-
-
-            STOP RUN.
-       END PROGRAM QUESTAO1.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. QUESTAO1.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+                   CONSOLE IS NUM1-INPUT.
+                   CONSOLE IS NUM2-INPUT.
+                   CONSOLE IS MODO-INPUT.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT ARQNUM ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ARQNUM
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "QUESTAO1.TXT".
+
+       01  REG-NUMERO.
+           03 FD-NUMERO                    PIC 9(05).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+       77  WS-MODO-EXECUCAO PIC X(01) VALUE ' '.
+       77  WS-EOF           PIC X(01) VALUE ' '.
+       77  WS-NUM1  PIC 9(03).
+       77  WS-NUM2  PIC 9(03).
+       77  WS-MAIOR PIC 9(03) VALUE ZEROS.
+       77  WS-MENOR PIC 9(03) VALUE ZEROS.
+
+       77  WS-CONT-NUM      PIC 9(07) VALUE ZEROS.
+       77  WS-SOMA-NUM      PIC 9(09) VALUE ZEROS.
+       77  WS-MENOR-NUM     PIC 9(05).
+       77  WS-MAIOR-NUM     PIC 9(05) VALUE ZEROS.
+       77  WS-MEDIA-NUM     PIC 9(07)V99 VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+       MAIN-PROCEDURE.
+           DISPLAY 'MODO DE EXECUCAO: (I)NDIVIDUAL OU (L)OTE ? '
+           ACCEPT WS-MODO-EXECUCAO FROM MODO-INPUT
+
+           IF WS-MODO-EXECUCAO = 'L' OR WS-MODO-EXECUCAO = 'l'
+               PERFORM 5000-PROCESSA-LOTE
+           ELSE
+               PERFORM 1000-PROCESSA-INDIVIDUAL
+           END-IF
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       1000-PROCESSA-INDIVIDUAL.
+      *----------------------------------------------------------------*
+           DISPLAY 'USUARIO DIGITE O PRIMEIRO NUMERO:'
+           ACCEPT  WS-NUM1 FROM NUM1-INPUT
+
+           DISPLAY 'USUARIO DIGITE O SEGUNDO NUMERO:'
+           ACCEPT WS-NUM2 FROM NUM2-INPUT
+
+           IF WS-NUM1 = WS-NUM2
+               DISPLAY 'OS DOIS NUMEROS SAO IGUAIS'
+           ELSE
+               IF WS-NUM1 > WS-NUM2
+                   COMPUTE WS-MAIOR = WS-NUM1
+                   COMPUTE WS-MENOR = WS-NUM2
+
+               ELSE
+                   COMPUTE WS-MAIOR = WS-NUM2
+                   COMPUTE WS-MENOR = WS-NUM1
+               END-IF
+           END-IF
+
+           IF WS-MAIOR <> 0 AND WS-MENOR <> 0
+
+               DISPLAY 'O MAIOR NUMERO E: 'WS-MAIOR
+               DISPLAY 'O MENOR NUMERO E: 'WS-MENOR
+           END-IF
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       5000-PROCESSA-LOTE.
+      *----------------------------------------------------------------*
+           MOVE 999999 TO WS-MENOR-NUM
+
+           OPEN INPUT ARQNUM
+
+           PERFORM 5100-LER-ARQUIVO
+
+           PERFORM UNTIL WS-EOF = 'S'
+               PERFORM 5200-TRATA-REGISTRO
+               PERFORM 5100-LER-ARQUIVO
+           END-PERFORM
+
+           CLOSE ARQNUM
+
+           IF WS-CONT-NUM > 0
+               COMPUTE WS-MEDIA-NUM = WS-SOMA-NUM / WS-CONT-NUM
+               DISPLAY 'QUANTIDADE DE NUMEROS: ' WS-CONT-NUM
+               DISPLAY 'O MENOR NUMERO E......: ' WS-MENOR-NUM
+               DISPLAY 'O MAIOR NUMERO E......: ' WS-MAIOR-NUM
+               DISPLAY 'A SOMA E..............: ' WS-SOMA-NUM
+               DISPLAY 'A MEDIA E.............: ' WS-MEDIA-NUM
+           ELSE
+               DISPLAY 'ARQUIVO SEM REGISTROS PARA PROCESSAR'
+           END-IF
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       5100-LER-ARQUIVO.
+      *----------------------------------------------------------------*
+           READ ARQNUM
+               AT END
+                   MOVE 'S' TO WS-EOF
+               NOT AT END
+                   CONTINUE
+           END-READ
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       5200-TRATA-REGISTRO.
+      *----------------------------------------------------------------*
+           ADD 1 TO WS-CONT-NUM
+           ADD FD-NUMERO TO WS-SOMA-NUM
+
+           IF FD-NUMERO > WS-MAIOR-NUM
+               MOVE FD-NUMERO TO WS-MAIOR-NUM
+           END-IF
+
+           IF FD-NUMERO < WS-MENOR-NUM
+               MOVE FD-NUMERO TO WS-MENOR-NUM
+           END-IF
+           .
+           EXIT.
+
+       END PROGRAM QUESTAO1.
