@@ -0,0 +1,18 @@
+      *----------------------------------------------------------------*
+      *  RPTPARM.CPY                                                   *
+      *  Shared parameter-card layout for RPTPARM.TXT - lets every     *
+      *  report program (ACADEMIA, ELEICAO, ELEICAO2, RELATALU,        *
+      *  RELATFUN) read the same physical file with one column layout *
+      *  instead of each program guessing its own PARM-TITULO width.   *
+      *  PARM-MODO-BATCH = 'B' tells ACADEMIA/RELATALU to take their   *
+      *  run mode from PARM-MODO-ACADEMIA/PARM-MODO-ORDEM/             *
+      *  PARM-MODO-RELATORIO instead of prompting the console, so a    *
+      *  driver such as RUNBATCH can CALL them unattended.             *
+      *----------------------------------------------------------------*
+       01  REG-PARM-RPT.
+           03 PARM-LINHAS-PAGINA          PIC 9(03).
+           03 PARM-TITULO                 PIC X(26).
+           03 PARM-MODO-BATCH             PIC X(01).
+           03 PARM-MODO-ACADEMIA          PIC X(01).
+           03 PARM-MODO-ORDEM             PIC X(01).
+           03 PARM-MODO-RELATORIO         PIC X(01).
