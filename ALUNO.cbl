@@ -27,6 +27,9 @@
        SELECT ARQALU ASSIGN TO DISK
                ORGANIZATION  IS LINE SEQUENTIAL.
 
+       SELECT ARQAUDIT ASSIGN TO DISK
+               ORGANIZATION  IS LINE SEQUENTIAL.
+
 
 
       *----------------------------------------------------------------*
@@ -43,7 +46,17 @@
            03 FD-MATRICULA              PIC 9(03).
            03 FD-NOME                   PIC X(10).
 
+       FD ARQAUDIT
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "ALUNOAUD.TXT".
 
+       01  REG-AUDITORIA.
+           03 AUD-MATRICULA             PIC 9(03).
+           03 AUD-DATA                  PIC 9(08).
+           03 AUD-HORA                  PIC 9(08).
+           03 AUD-ENCONTRADO            PIC X(01).
+           03 AUD-MEDIA                 PIC 9(03)V99.
+           03 AUD-SITUACAO              PIC X(09).
 
 
       *----------------------------------------------------------------*
@@ -54,16 +67,22 @@
 
 
 
-       77  WS-MEDIA              PIC 9(03)V99 VALUE ZEROS.
+       77  WS-MEDIA              PIC 9(03)V99 VALUE ZEROS COMP-3.
        77  WS-EOF                PIC X(01) VALUE ' '.
+       77  WS-DATA-HOJE          PIC 9(08) VALUE ZEROS.
+       77  WS-HORA-AGORA         PIC 9(08) VALUE ZEROS.
+       77  WS-MEDIA-MINIMA       PIC 9(03)V99 VALUE 70.00.
+       77  WS-SITUACAO           PIC X(09) VALUE SPACES.
+
+           COPY VALIDACHAVE.
 
 
        01  DCLALUNO.
            03 MATRICULA PIC 9(03).
-           03 NOTA1     PIC 9(03)V99.
-           03 NOTA2     PIC 9(03)V99.
-           03 NOTA3     PIC 9(03)V99.
-           03 NOTA4     PIC 9(03)V99.
+           03 NOTA1     PIC 9(03)V99 COMP-3.
+           03 NOTA2     PIC 9(03)V99 COMP-3.
+           03 NOTA3     PIC 9(03)V99 COMP-3.
+           03 NOTA4     PIC 9(03)V99 COMP-3.
 
       *----------------------------------------------------------------*
        PROCEDURE DIVISION.
@@ -71,12 +90,22 @@
 
            MAIN-PROCEDURE.
                OPEN INPUT ARQALU
+               OPEN EXTEND ARQAUDIT
 
                PERFORM FUNC-LER-ARQUIVO
 
                PERFORM UNTIL WS-EOF = 'S'
                    MOVE FD-MATRICULA TO MATRICULA OF DCLALUNO
-
+                   MOVE FD-MATRICULA TO WS-CHAVE-ENTRADA
+                   PERFORM 9800-VALIDA-CHAVE
+
+                   IF CHAVE-INVALIDA
+                       DISPLAY 'MATRICULA INVALIDA: ' FD-MATRICULA
+                       MOVE ZEROS TO WS-MEDIA
+                       MOVE SPACES TO WS-SITUACAO
+                       MOVE 999 TO SQLCODE
+                       PERFORM GRAVA-AUDITORIA
+                   ELSE
                        EXEC SQL
                        SELECT
                          NOTA1
@@ -98,26 +127,67 @@
                        IF SQLCODE = 0
                            DISPLAY 'ALUNO 'FD-NOME' ESTA CADASTRADO'
                            COMPUTE WS-MEDIA =
-                                   (NOTA1 OF DCALUNO+
-                                    NOTA2 OF DCALUNO+
-                                    NOTA3 OF DCALUNO+
-                                    NOTA4 OF DCALUNO) / 4
+                                   (NOTA1 OF DCLALUNO+
+                                    NOTA2 OF DCLALUNO+
+                                    NOTA3 OF DCLALUNO+
+                                    NOTA4 OF DCLALUNO) / 4
                             END-COMPUTE
                            DISPLAY'A SUA MEDIA E: ' WS-MEDIA
 
+                           IF WS-MEDIA >= WS-MEDIA-MINIMA
+                               MOVE 'APROVADO' TO WS-SITUACAO
+                           ELSE
+                               MOVE 'REPROVADO' TO WS-SITUACAO
+                           END-IF
+                           DISPLAY 'SITUACAO: ' WS-SITUACAO
+
+                           PERFORM GRAVA-AUDITORIA
+
                        ELSE
                            DISPLAY 'ALUNO NAO CADASTRADO'
+                           MOVE ZEROS TO WS-MEDIA
+                           MOVE SPACES TO WS-SITUACAO
+                           PERFORM GRAVA-AUDITORIA
                        END-IF
+                   END-IF
+
+                   PERFORM FUNC-LER-ARQUIVO
                END-PERFORM
 
                CLOSE ARQALU
+               CLOSE ARQAUDIT
                STOP RUN.
 
 
 
 
       *----------------------------------------------------------------*
-       FUNC-LER-ARQUIVO
+       GRAVA-AUDITORIA.
+      *----------------------------------------------------------------*
+
+           MOVE FUNCTION CURRENT-DATE(1:8)  TO WS-DATA-HOJE
+           MOVE FUNCTION CURRENT-DATE(9:8)  TO WS-HORA-AGORA
+
+           MOVE FD-MATRICULA TO AUD-MATRICULA
+           MOVE WS-DATA-HOJE TO AUD-DATA
+           MOVE WS-HORA-AGORA TO AUD-HORA
+           MOVE WS-MEDIA TO AUD-MEDIA
+           MOVE WS-SITUACAO TO AUD-SITUACAO
+
+           IF SQLCODE = 0
+               MOVE 'S' TO AUD-ENCONTRADO
+           ELSE
+               MOVE 'N' TO AUD-ENCONTRADO
+           END-IF
+
+           WRITE REG-AUDITORIA
+
+           .
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+       FUNC-LER-ARQUIVO.
       *----------------------------------------------------------------*
 
            READ ARQALU
@@ -131,4 +201,7 @@
 
            EXIT.
 
+      *----------------------------------------------------------------*
+           COPY VALIDACHAVE-PROC.
+
        END PROGRAM ALUNO.
