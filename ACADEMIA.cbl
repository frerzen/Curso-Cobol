@@ -14,6 +14,9 @@
       *----------------------------------------------------------------*
        CONFIGURATION                                SECTION.
 
+       SPECIAL-NAMES.
+               CONSOLE IS MODO-INPUT.
+               CONSOLE IS CPF-INPUT.
       *     SPECIAL-NAMES.
       *             DECIMAL-POINT IS COMMA.
       *----------------------------------------------------------------*
@@ -23,10 +26,32 @@
        FILE-CONTROL.
 
        SELECT ARQACAD ASSIGN TO DISK
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FD-CPF
+               FILE STATUS IS WS-STATUS-ACAD.
 
        SELECT ARQREL ASSIGN TO DISK
                ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT ARQVENC ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT ARQPARM ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-STATUS-PARM.
+
+       SELECT ARQHIST ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT ARQCSV ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT ARQEXC ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT ARQRUN ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL.
       *----------------------------------------------------------------*
        DATA DIVISION.
       *----------------------------------------------------------------*
@@ -42,12 +67,55 @@
                03 FD-PESO                 PIC 9(03)V999.
                03 FD-SEXO                 PIC X(01).
                03 FD-ALTURA               PIC 9(03).
+               03 FD-DATA-VALIDADE        PIC 9(08).
 
 
        FD ARQREL
            LABEL RECORD STANDARD
            VALUE OF FILE-ID IS "RELACAD.TXT".
-       01  REG-RELATORIO                  PIC X(80).
+       01  REG-RELATORIO                  PIC X(160).
+
+       FD ARQVENC
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "VENCACAD.TXT".
+       01  REG-VENCIMENTO                 PIC X(80).
+
+       FD ARQPARM
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "RPTPARM.TXT".
+           COPY RPTPARM.
+
+       FD ARQHIST
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "HISTPESO.TXT".
+       01  REG-HISTORICO.
+           03 HIST-CPF                    PIC 9(11).
+           03 HIST-DATA                   PIC 9(08).
+           03 HIST-PESO                   PIC 9(03)V999.
+
+       FD ARQCSV
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "RELACAD.CSV".
+       01  REG-CSV                        PIC X(150).
+
+       FD ARQEXC
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "ACADEXC.TXT".
+       01  REG-EXCECAO.
+           03 EXC-CPF                     PIC 9(11).
+           03 FILLER                      PIC X(01) VALUE SPACE.
+           03 EXC-NOME                    PIC X(30).
+           03 FILLER                      PIC X(01) VALUE SPACE.
+           03 EXC-PESO                    PIC 9(03)V999.
+           03 FILLER                      PIC X(01) VALUE SPACE.
+           03 EXC-ALTURA                  PIC 9(03).
+           03 FILLER                      PIC X(01) VALUE SPACE.
+           03 EXC-MOTIVO                  PIC X(30).
+
+       FD ARQRUN
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "ACADRUN.TXT".
+       01  REG-RUN                        PIC X(80).
 
       *----------------------------------------------------------------*
        WORKING-STORAGE SECTION.
@@ -59,12 +127,88 @@
        77  WS-CONT-HOMEM            PIC 9(03) VALUE ZEROS.
        77  WS-CONT-MULHER           PIC 9(03) VALUE ZEROS.
        77  WS-CONT-LINHA            PIC 9(03) VALUE ZEROS.
-       77  WS-LINHABRANCO           PIC X(80) VALUE SPACES.
-       77  WS-PONTILHADO            PIC X(80) VALUE ALL '-'.
+       77  WS-LINHABRANCO           PIC X(160) VALUE SPACES.
+           COPY CABECALHO160.
        77  WS-PAG-AUX               PIC 9(03) VALUE ZEROS.
        77  WS-PESO                  PIC 9(06)V999 VALUE ZEROS.
        77  WS-ALTURA                PIC 9(03) VALUE ZEROS.
        77  WS-SEXO                  PIC X(01) VALUE SPACES.
+       77  WS-ALTURA-M              PIC 9(01)V9999 VALUE ZEROS.
+       77  WS-IMC                   PIC 9(03)V99 VALUE ZEROS.
+       77  WS-STATUS-IMC            PIC X(12) VALUE SPACES.
+       77  WS-STATUS-ACAD           PIC X(02) VALUE ZEROS.
+           88 WS-ACAD-OK                VALUE '00'.
+           88 WS-ACAD-NAO-ACHADO        VALUE '23'.
+
+           COPY RUNSUMARIO.
+       77  WS-MODO-EXECUCAO         PIC X(01) VALUE 'R'.
+       77  WS-MODO-BATCH            PIC X(01) VALUE 'N'.
+           88 EXECUCAO-BATCH            VALUE 'S'.
+       77  WS-CPF-CONSULTA          PIC 9(11) VALUE ZEROS.
+       77  WS-DATA-HOJE             PIC 9(08) VALUE ZEROS.
+       77  WS-DIAS-RESTANTES        PIC S9(05) VALUE ZEROS.
+       77  WS-CONT-VENCENDO         PIC 9(04) VALUE ZEROS.
+       77  WS-TAB-IDX               PIC 9(04) VALUE ZEROS.
+       77  WS-DUP-ENCONTRADA        PIC X(01) VALUE 'N'.
+       77  WS-CONT-CPF-TAB          PIC 9(04) VALUE ZEROS.
+       77  WS-CONT-DUPLICADO        PIC 9(04) VALUE ZEROS.
+       77  WS-CPF-DUPLIC-EXIB       PIC X(01) VALUE 'N'.
+           88 CPF-JA-EXIBIDO            VALUE 'S'.
+           88 CPF-NAO-EXIBIDO           VALUE 'N'.
+       77  WS-STATUS-PARM           PIC X(02) VALUE SPACES.
+           88 PARM-OK                   VALUE '00'.
+       77  WS-FAIXA-OK              PIC X(01) VALUE 'S'.
+           88 FAIXA-VALIDA              VALUE 'S'.
+           88 FAIXA-INVALIDA            VALUE 'N'.
+       77  WS-ALTURA-MIN            PIC 9(03) VALUE 100.
+       77  WS-ALTURA-MAX            PIC 9(03) VALUE 250.
+       77  WS-PESO-MIN              PIC 9(03)V999 VALUE 20.000.
+       77  WS-PESO-MAX              PIC 9(03)V999 VALUE 300.000.
+       77  WS-CONT-EXC              PIC 9(03) VALUE ZEROS.
+       77  WS-LINHAS-PAGINA         PIC 9(03) VALUE 60.
+       77  WS-LIMITE-RODAPE         PIC 9(03) VALUE 52.
+       77  WS-TRAILER-TOTAL         PIC 9(09)V999 VALUE ZEROS.
+       77  WS-TITULO-RELATORIO      PIC X(17) VALUE 'RELACAO DE ALUNOS'.
+       77  WS-SCR-CPF               PIC 9(11) VALUE ZEROS.
+       77  WS-SCR-NOME              PIC X(30) VALUE SPACES.
+       77  WS-SCR-PESO              PIC 9(03)V999 VALUE ZEROS.
+       77  WS-SCR-SEXO              PIC X(01) VALUE SPACES.
+       77  WS-SCR-ALTURA            PIC 9(03) VALUE ZEROS.
+
+       01  WS-TABELA-CPF.
+           03 WS-CPF-OCORRE  OCCURS 999 TIMES PIC 9(11).
+           03 WS-CPF-EXIBIDO OCCURS 999 TIMES PIC X(01) VALUE 'N'.
+
+       77  WS-HIST-EOF               PIC X(01) VALUE ' '.
+       77  WS-HIST-TAB-IDX           PIC 9(04) VALUE ZEROS.
+       77  WS-HIST-CONT              PIC 9(04) VALUE ZEROS.
+       77  WS-HIST-ACHOU             PIC X(01) VALUE 'N'.
+       77  WS-PESO-ANTERIOR          PIC 9(03)V999 VALUE ZEROS.
+       77  WS-VARIACAO-PESO          PIC S9(03)V999 VALUE ZEROS.
+       77  WS-VARIACAO-ABS           PIC 9(03)V999 VALUE ZEROS.
+       77  WS-VARIACAO-ED            PIC ZZ9.999 VALUE ZEROS.
+       77  WS-ULTIMA-PESAGEM         PIC 9(08) VALUE ZEROS.
+       77  WS-DIAS-SEM-PESAGEM       PIC S9(05) VALUE ZEROS.
+       77  WS-LIMITE-DIAS-PESAGEM    PIC 9(03) VALUE 60.
+
+       01  WS-TABELA-HIST.
+           03 WS-HIST-OCORRE OCCURS 999 TIMES.
+               05 WS-HIST-CPF-TAB     PIC 9(11).
+               05 WS-HIST-PESO-TAB    PIC 9(03)V999.
+               05 WS-HIST-DATA-TAB    PIC 9(08).
+
+       01  WS-LINHA-VENCIMENTO.
+           03 FILLER                PIC X(01) VALUE SPACES.
+           03 WS-VENC-CPF           PIC X(14).
+           03 FILLER                PIC X(05) VALUE SPACES.
+           03 WS-VENC-NOME          PIC X(30).
+           03 FILLER                PIC X(05) VALUE SPACES.
+           03 FILLER                PIC X(11) VALUE 'VENCE EM: '.
+           03 WS-VENC-DATA          PIC X(10).
+           03 FILLER                PIC X(03) VALUE SPACES.
+           03 FILLER                PIC X(06) VALUE '(D+'.
+           03 WS-VENC-DIAS          PIC ZZ9.
+           03 FILLER                PIC X(01) VALUE ')'.
 
 
        01  WS-CPF.
@@ -96,13 +240,12 @@
                05 FILLER PIC X(07)   VALUE ' HORA: '.
                05 WS-HORA-AUX PIC X(08).
                05 FILLER PIC X(20) VALUE SPACES.
-               05 FILLER PIC X(05) VALUE 'PAG: '.
-               05 WS-PAG PIC ZZZ9.
+               COPY RODAPAG.
 
            03 WS-LINHA2.
                05 FILLER PIC X(24) VALUE SPACES.
-               05 FILLER PIC X(17) VALUE 'RELACAO DE ALUNOS'.
-               05 FILLER PIC X(39) VALUE SPACES.
+               05 WS-LINHA2-TITULO PIC X(26).
+               05 FILLER PIC X(30) VALUE SPACES.
 
            03 WS-LINHA3.
                05 FILLER PIC X(03) VALUE 'CPF'.
@@ -112,6 +255,12 @@
                05 FILLER PIC X(10) VALUE 'PESO ATUAL'.
                05 FILLER PIC X(05) VALUE SPACES.
                05 FILLER PIC X(10) VALUE 'PESO IDEAL'.
+               05 FILLER PIC X(06) VALUE SPACES.
+               05 FILLER PIC X(10) VALUE 'CLASS. IMC'.
+               05 FILLER PIC X(06) VALUE SPACES.
+               05 FILLER PIC X(20) VALUE 'TENDENCIA DE PESO'.
+               05 FILLER PIC X(06) VALUE SPACES.
+               05 FILLER PIC X(24) VALUE 'STATUS DE FREQUENCIA'.
 
            03 WS-LINHA4.
                05 WS-CPF-AUX PIC X(14).
@@ -123,6 +272,37 @@
                05 FILLER PIC X(05) VALUE SPACES.
                05 WS-PESO-ID PIC Z999.999.
                05 FILLER PIC X(02) VALUE 'kg'.
+               05 FILLER PIC X(04) VALUE SPACES.
+               05 WS-IMC-STATUS PIC X(12).
+               05 FILLER PIC X(04) VALUE SPACES.
+               05 WS-TENDENCIA-STATUS PIC X(28).
+               05 FILLER PIC X(04) VALUE SPACES.
+               05 WS-STATUS-FREQUENCIA PIC X(24).
+
+           03 WS-CSV-CABECALHO.
+               05 FILLER              PIC X(19)
+                   VALUE 'CPF,NOME,PESO ATUAL'.
+               05 FILLER              PIC X(34)
+                   VALUE ',PESO IDEAL,CLASSIFICACAO IMC,TEND'.
+               05 FILLER              PIC X(13)
+                   VALUE 'ENCIA DE PESO'.
+               05 FILLER              PIC X(22)
+                   VALUE ',STATUS DE FREQUENCIA'.
+
+           03 WS-CSV-DETALHE.
+               05 WS-CSV-CPF          PIC X(14).
+               05 FILLER              PIC X(01) VALUE ','.
+               05 WS-CSV-NOME         PIC X(30).
+               05 FILLER              PIC X(01) VALUE ','.
+               05 WS-CSV-PESO-AT      PIC Z999.999.
+               05 FILLER              PIC X(01) VALUE ','.
+               05 WS-CSV-PESO-ID      PIC Z999.999.
+               05 FILLER              PIC X(01) VALUE ','.
+               05 WS-CSV-IMC-STATUS   PIC X(12).
+               05 FILLER              PIC X(01) VALUE ','.
+               05 WS-CSV-TENDENCIA    PIC X(28).
+               05 FILLER              PIC X(01) VALUE ','.
+               05 WS-CSV-FLAG         PIC X(24).
 
 
 
@@ -148,58 +328,460 @@
                05 FILLER     PIC X(48) VALUE SPACES.
                05 WS-TOTAL   PIC 9(04) VALUE ZEROS.
 
+           03  WS-LINHA-TRAILER.
+               05 FILLER              PIC X(15) VALUE '*** TRAILER ***'.
+               05 FILLER              PIC X(01) VALUE SPACE.
+               05 FILLER              PIC X(11) VALUE 'REGISTROS: '.
+               05 WS-TRL-REGISTROS    PIC ZZZZZZ9.
+               05 FILLER              PIC X(01) VALUE SPACE.
+               05 FILLER              PIC X(07) VALUE 'TOTAL: '.
+               05 WS-TRL-TOTAL        PIC ZZZZZZZZ9,999.
+               05 FILLER              PIC X(75) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+       SCREEN SECTION.
+      *----------------------------------------------------------------*
+       01  TELA-CADASTRO-ALUNO.
+           03 BLANK SCREEN.
+           03 LINE 01 COLUMN 01 VALUE 'CADASTRO DE ALUNO - ACADEMIA'.
+           03 LINE 03 COLUMN 01 VALUE 'CPF ...........: '.
+           03 LINE 03 COLUMN 19 PIC 9(11) TO WS-SCR-CPF.
+           03 LINE 04 COLUMN 01 VALUE 'NOME ..........: '.
+           03 LINE 04 COLUMN 19 PIC X(30) TO WS-SCR-NOME.
+           03 LINE 05 COLUMN 01 VALUE 'PESO (KG) .....: '.
+           03 LINE 05 COLUMN 19 PIC 9(03)V999 TO WS-SCR-PESO.
+           03 LINE 06 COLUMN 01 VALUE 'SEXO (M/F) ....: '.
+           03 LINE 06 COLUMN 19 PIC X(01) TO WS-SCR-SEXO.
+           03 LINE 07 COLUMN 01 VALUE 'ALTURA (CM) ...: '.
+           03 LINE 07 COLUMN 19 PIC 9(03) TO WS-SCR-ALTURA.
       *----------------------------------------------------------------*
        PROCEDURE DIVISION.
       *----------------------------------------------------------------*
 
            MAIN-PROCEDURE.
+               PERFORM 0010-VERIFICA-MODO-BATCH
+
+               IF EXECUCAO-BATCH
+                   CONTINUE
+               ELSE
+                   DISPLAY 'MODO (R)ELATORIO, (C)ONSULTA POR CPF, '
+                           '(V)ENCIMENTOS OU (E)NTRADA DE ALUNO: '
+                   ACCEPT WS-MODO-EXECUCAO FROM MODO-INPUT
+               END-IF
+
+               IF WS-MODO-EXECUCAO = 'E'
+                   OPEN I-O ARQACAD
+                   PERFORM 1800-CADASTRA-ALUNO
+                   CLOSE ARQACAD
+                   GOBACK
+               END-IF
+
                OPEN INPUT ARQACAD
-               OPEN OUTPUT ARQREL
 
-               MOVE 70 TO WS-CONT-LINHA
+               IF WS-MODO-EXECUCAO = 'C'
+                   DISPLAY 'INFORME O CPF A CONSULTAR: '
+                   ACCEPT WS-CPF-CONSULTA FROM CPF-INPUT
+                   PERFORM 0600-CARREGA-HISTORICO
+                   PERFORM 1500-CONSULTA-CPF
+                   CLOSE ARQACAD
+                   GOBACK
+               END-IF
 
-               PERFORM 1000-LER-ARQUIVO
-               PERFORM 2000-TRATA-CABECALHO
+               IF WS-MODO-EXECUCAO = 'V'
+                   PERFORM 1700-RELATORIO-VENCIMENTO
+                   CLOSE ARQACAD
+                   GOBACK
+               END-IF
 
-               PERFORM UNTIL WS-EOF = 'S'
+               IF WS-ACAD-OK
+                   MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-HOJE
 
-                   PERFORM 3000-TRATA-EXIBICAO
-                   PERFORM 1000-LER-ARQUIVO
+                   PERFORM 0050-LE-PARAMETROS
+                   PERFORM 0500-VALIDA-DUPLICADOS
+                   PERFORM 0600-CARREGA-HISTORICO
 
-                   IF WS-CONT-LINHA = 60
-                       PERFORM 2000-TRATA-CABECALHO
-                   END-IF
+                   OPEN OUTPUT ARQREL
+                   OPEN EXTEND ARQHIST
+                   OPEN OUTPUT ARQCSV
+                   OPEN OUTPUT ARQEXC
 
-               END-PERFORM
+                   WRITE REG-CSV FROM WS-CSV-CABECALHO
 
-               IF WS-CONT-LINHA <= 52
-                   DISPLAY WS-LINHABRANCO
-                   WRITE REG-RELATORIO FROM WS-LINHABRANCO
+                   MOVE 70 TO WS-CONT-LINHA
 
-                   PERFORM 4000-TRATA-RODAPE
-               ELSE
-                  IF WS-CONT-LINHA > 52
-                       ADD 1 TO WS-PAG-AUX
-                       MOVE WS-PAG-AUX TO WS-PAG
+                   PERFORM 1000-LER-ARQUIVO
+                   PERFORM 2000-TRATA-CABECALHO
+
+                   PERFORM UNTIL WS-EOF = 'S'
+
+                       PERFORM 2900-VALIDA-FAIXA
+                       IF FAIXA-INVALIDA
+                           PERFORM 2950-GRAVA-EXCECAO
+                       ELSE
+                           PERFORM 0520-VERIFICA-CPF-EXIBIDO
+                           IF CPF-JA-EXIBIDO
+                               DISPLAY 'CPF DUPLICADO IGNORADO: ' FD-CPF
+                           ELSE
+                               PERFORM 3000-TRATA-EXIBICAO
+                               PERFORM 3010-GRAVA-DETALHE
+                               PERFORM 0700-GRAVA-HISTORICO
+                           END-IF
+                       END-IF
+                       PERFORM 1000-LER-ARQUIVO
+
+                       IF WS-CONT-LINHA = WS-LINHAS-PAGINA
+                           PERFORM 2000-TRATA-CABECALHO
+                       END-IF
+
+                   END-PERFORM
+
+                   IF WS-CONT-LINHA <= WS-LIMITE-RODAPE
                        DISPLAY WS-LINHABRANCO
                        WRITE REG-RELATORIO FROM WS-LINHABRANCO
-                       DISPLAY WS-LINHA1
-                       WRITE REG-RELATORIO FROM WS-LINHA1
+
                        PERFORM 4000-TRATA-RODAPE
+                   ELSE
+                      IF WS-CONT-LINHA > WS-LIMITE-RODAPE
+                           ADD 1 TO WS-PAG-AUX
+                           MOVE WS-PAG-AUX TO WS-PAG
+                           DISPLAY WS-LINHABRANCO
+                           WRITE REG-RELATORIO FROM WS-LINHABRANCO
+                           DISPLAY WS-LINHA1
+                           WRITE REG-RELATORIO FROM WS-LINHA1
+                           PERFORM 4000-TRATA-RODAPE
+                       END-IF
                    END-IF
+
+                   PERFORM 4500-GRAVA-TRAILER
+
+                   DISPLAY 'REGISTROS FORA DA FAIXA PLAUSIVEL: '
+                           WS-CONT-EXC
+
+                   CLOSE ARQREL    ARQHIST    ARQCSV    ARQEXC
+               ELSE
+                   SET FIM-ANORMAL TO TRUE
+                   MOVE 'FALHA AO ABRIR ACADEMIA.TXT' TO WS-RUN-MOTIVO
+                   DISPLAY 'ERRO AO ABRIR ARQACAD - STATUS: '
+                           WS-STATUS-ACAD
                END-IF
 
+               MOVE 'ACADEMIA'    TO WS-RUN-PROGRAMA
+               MOVE WS-CONT-ALUNO TO WS-RUN-PROCESSADOS
+               MOVE WS-CONT-EXC   TO WS-RUN-REJEITADOS
+               PERFORM 9900-GRAVA-RUN
+
+               CLOSE ARQACAD
+               GOBACK.
+      *----------------------------------------------------------------*
+       1800-CADASTRA-ALUNO.
+      *----------------------------------------------------------------*
+           DISPLAY TELA-CADASTRO-ALUNO
+           ACCEPT TELA-CADASTRO-ALUNO
+
+           MOVE WS-SCR-CPF    TO FD-CPF
+           MOVE WS-SCR-NOME   TO FD-NOME
+           MOVE WS-SCR-PESO   TO FD-PESO
+           MOVE WS-SCR-SEXO   TO FD-SEXO
+           MOVE WS-SCR-ALTURA TO FD-ALTURA
+
+           WRITE REG-ACADEMIA
+               INVALID KEY
+                   DISPLAY 'CPF JA CADASTRADO: ' FD-CPF
+               NOT INVALID KEY
+                   DISPLAY 'ALUNO CADASTRADO COM SUCESSO: ' FD-CPF
+           END-WRITE
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       1500-CONSULTA-CPF.
+      *----------------------------------------------------------------*
+           MOVE WS-CPF-CONSULTA TO FD-CPF
+
+           READ ARQACAD
+               KEY IS FD-CPF
+               INVALID KEY
+                   DISPLAY 'CPF NAO CADASTRADO NA ACADEMIA'
+               NOT INVALID KEY
+                   PERFORM 3000-TRATA-EXIBICAO
+                   DISPLAY 'PESO ATUAL : ' WS-PESO-AT ' kg'
+                   DISPLAY 'PESO IDEAL : ' WS-PESO-ID ' kg'
+                   DISPLAY 'CLASSIFICACAO IMC: ' WS-STATUS-IMC
+           END-READ
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       1700-RELATORIO-VENCIMENTO.
+      *----------------------------------------------------------------*
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-HOJE
+
+           OPEN OUTPUT ARQVENC
+
+           PERFORM 1000-LER-ARQUIVO
 
-              CLOSE ARQACAD               ARQREL
-              STOP RUN.
+           PERFORM UNTIL WS-EOF = 'S'
 
+               COMPUTE WS-DIAS-RESTANTES =
+                   FUNCTION INTEGER-OF-DATE(FD-DATA-VALIDADE) -
+                   FUNCTION INTEGER-OF-DATE(WS-DATA-HOJE)
 
+               IF WS-DIAS-RESTANTES >= 0 AND WS-DIAS-RESTANTES <= 30
+                   PERFORM 1750-EXIBE-VENCIMENTO
+               END-IF
+
+               PERFORM 1000-LER-ARQUIVO
+           END-PERFORM
 
+           DISPLAY 'TOTAL DE MATRICULAS A VENCER EM 30 DIAS: '
+                   WS-CONT-VENCENDO
+
+           CLOSE ARQVENC
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       1750-EXIBE-VENCIMENTO.
+      *----------------------------------------------------------------*
+           MOVE FD-CPF  TO WS-CPF
+           STRING WS-CPF1'.'WS-CPF2'.'WS-CPF3'-'WS-DIG
+               DELIMITED BY SIZE INTO WS-VENC-CPF
+           END-STRING
+
+           MOVE FD-NOME TO WS-VENC-NOME
+
+           STRING FD-DATA-VALIDADE(7:2) '/'
+                  FD-DATA-VALIDADE(5:2) '/'
+                  FD-DATA-VALIDADE(1:4)
+               DELIMITED BY SIZE INTO WS-VENC-DATA
+           END-STRING
+
+           MOVE WS-DIAS-RESTANTES TO WS-VENC-DIAS
+
+           DISPLAY WS-LINHA-VENCIMENTO
+           WRITE REG-VENCIMENTO FROM WS-LINHA-VENCIMENTO
+
+           ADD 1 TO WS-CONT-VENCENDO
+           .
+           EXIT.
+
+
+
+      *----------------------------------------------------------------*
+       0010-VERIFICA-MODO-BATCH.
+      *----------------------------------------------------------------*
+           OPEN INPUT ARQPARM
+           IF PARM-OK
+               READ ARQPARM
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF PARM-MODO-BATCH = 'B'
+                           SET EXECUCAO-BATCH TO TRUE
+                           MOVE PARM-MODO-ACADEMIA TO WS-MODO-EXECUCAO
+                       END-IF
+               END-READ
+               CLOSE ARQPARM
+           END-IF
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       0050-LE-PARAMETROS.
+      *----------------------------------------------------------------*
+           MOVE WS-TITULO-RELATORIO TO WS-LINHA2-TITULO
+
+           OPEN INPUT ARQPARM
+           IF PARM-OK
+               READ ARQPARM
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-LINHAS-PAGINA TO WS-LINHAS-PAGINA
+                       COMPUTE WS-LIMITE-RODAPE =
+                           WS-LINHAS-PAGINA - 8
+                       MOVE PARM-TITULO TO WS-LINHA2-TITULO
+               END-READ
+               CLOSE ARQPARM
+           END-IF
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       0500-VALIDA-DUPLICADOS.
+      *----------------------------------------------------------------*
+           PERFORM 1000-LER-ARQUIVO
+
+           PERFORM UNTIL WS-EOF = 'S'
+               PERFORM 0510-VERIFICA-CPF-DUPLICADO
+               PERFORM 1000-LER-ARQUIVO
+           END-PERFORM
+
+           IF WS-CONT-DUPLICADO > 0
+               DISPLAY 'ATENCAO: ' WS-CONT-DUPLICADO
+                       ' CPF(S) DUPLICADO(S) IGNORADO(S) NO ARQUIVO'
+           END-IF
+
+           MOVE ' ' TO WS-EOF
+           CLOSE ARQACAD
+           OPEN INPUT ARQACAD
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       0510-VERIFICA-CPF-DUPLICADO.
+      *----------------------------------------------------------------*
+           MOVE 'N' TO WS-DUP-ENCONTRADA
+
+           PERFORM VARYING WS-TAB-IDX FROM 1 BY 1
+                   UNTIL WS-TAB-IDX > WS-CONT-CPF-TAB
+               IF FD-CPF = WS-CPF-OCORRE(WS-TAB-IDX)
+                   MOVE 'S' TO WS-DUP-ENCONTRADA
+               END-IF
+           END-PERFORM
+
+           IF WS-DUP-ENCONTRADA = 'S'
+               ADD 1 TO WS-CONT-DUPLICADO
+               DISPLAY 'CPF DUPLICADO NO ARQUIVO: ' FD-CPF
+           ELSE
+               IF WS-CONT-CPF-TAB < 999
+                   ADD 1 TO WS-CONT-CPF-TAB
+                   MOVE FD-CPF TO WS-CPF-OCORRE(WS-CONT-CPF-TAB)
+               ELSE
+                   DISPLAY 'CPF IGNORADO - LIMITE DE 999 CPFS '
+                           'DISTINTOS EXCEDIDO: ' FD-CPF
+               END-IF
+           END-IF
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       0520-VERIFICA-CPF-EXIBIDO.
+      *----------------------------------------------------------------*
+           MOVE 'N' TO WS-CPF-DUPLIC-EXIB
+
+           PERFORM VARYING WS-TAB-IDX FROM 1 BY 1
+                   UNTIL WS-TAB-IDX > WS-CONT-CPF-TAB
+               IF FD-CPF = WS-CPF-OCORRE(WS-TAB-IDX)
+                   IF WS-CPF-EXIBIDO(WS-TAB-IDX) = 'S'
+                       MOVE 'S' TO WS-CPF-DUPLIC-EXIB
+                   ELSE
+                       MOVE 'S' TO WS-CPF-EXIBIDO(WS-TAB-IDX)
+                   END-IF
+               END-IF
+           END-PERFORM
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       0600-CARREGA-HISTORICO.
+      *----------------------------------------------------------------*
+           OPEN INPUT ARQHIST
+
+           READ ARQHIST
+               AT END
+                   MOVE 'S' TO WS-HIST-EOF
+               NOT AT END
+                   CONTINUE
+           END-READ
+
+           PERFORM UNTIL WS-HIST-EOF = 'S'
+               PERFORM 0610-ATUALIZA-TABELA-HIST
+
+               READ ARQHIST
+                   AT END
+                       MOVE 'S' TO WS-HIST-EOF
+                   NOT AT END
+                       CONTINUE
+               END-READ
+           END-PERFORM
+
+           MOVE ' ' TO WS-HIST-EOF
+           CLOSE ARQHIST
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       0610-ATUALIZA-TABELA-HIST.
+      *----------------------------------------------------------------*
+           MOVE 'N' TO WS-HIST-ACHOU
+
+           PERFORM VARYING WS-HIST-TAB-IDX FROM 1 BY 1
+                   UNTIL WS-HIST-TAB-IDX > WS-HIST-CONT
+               IF HIST-CPF = WS-HIST-CPF-TAB(WS-HIST-TAB-IDX)
+                   MOVE HIST-PESO TO WS-HIST-PESO-TAB(WS-HIST-TAB-IDX)
+                   MOVE HIST-DATA TO WS-HIST-DATA-TAB(WS-HIST-TAB-IDX)
+                   MOVE 'S' TO WS-HIST-ACHOU
+               END-IF
+           END-PERFORM
+
+           IF WS-HIST-ACHOU = 'N'
+               ADD 1 TO WS-HIST-CONT
+               MOVE HIST-CPF  TO WS-HIST-CPF-TAB(WS-HIST-CONT)
+               MOVE HIST-PESO TO WS-HIST-PESO-TAB(WS-HIST-CONT)
+               MOVE HIST-DATA TO WS-HIST-DATA-TAB(WS-HIST-CONT)
+           END-IF
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       0650-BUSCA-HIST-ANTERIOR.
+      *----------------------------------------------------------------*
+           MOVE 'N' TO WS-HIST-ACHOU
+           MOVE ZEROS TO WS-PESO-ANTERIOR
+           MOVE ZEROS TO WS-ULTIMA-PESAGEM
+
+           PERFORM VARYING WS-HIST-TAB-IDX FROM 1 BY 1
+                   UNTIL WS-HIST-TAB-IDX > WS-HIST-CONT
+               IF FD-CPF = WS-HIST-CPF-TAB(WS-HIST-TAB-IDX)
+                   MOVE WS-HIST-PESO-TAB(WS-HIST-TAB-IDX)
+                       TO WS-PESO-ANTERIOR
+                   MOVE WS-HIST-DATA-TAB(WS-HIST-TAB-IDX)
+                       TO WS-ULTIMA-PESAGEM
+                   MOVE 'S' TO WS-HIST-ACHOU
+               END-IF
+           END-PERFORM
+
+           IF WS-HIST-ACHOU = 'N'
+               MOVE 'PRIMEIRA PESAGEM REGISTRADA' TO
+                   WS-TENDENCIA-STATUS
+               MOVE SPACES TO WS-STATUS-FREQUENCIA
+           ELSE
+               COMPUTE WS-VARIACAO-PESO = WS-PESO - WS-PESO-ANTERIOR
+
+               EVALUATE TRUE
+                   WHEN WS-VARIACAO-PESO > 0
+                       MOVE WS-VARIACAO-PESO TO WS-VARIACAO-ABS
+                       MOVE WS-VARIACAO-ABS TO WS-VARIACAO-ED
+                       STRING 'GANHOU ' WS-VARIACAO-ED ' kg'
+                           DELIMITED BY SIZE INTO WS-TENDENCIA-STATUS
+                   WHEN WS-VARIACAO-PESO < 0
+                       MOVE WS-VARIACAO-PESO TO WS-VARIACAO-ABS
+                       MOVE WS-VARIACAO-ABS TO WS-VARIACAO-ED
+                       STRING 'PERDEU ' WS-VARIACAO-ED ' kg'
+                           DELIMITED BY SIZE INTO WS-TENDENCIA-STATUS
+                   WHEN OTHER
+                       MOVE 'PESO ESTAVEL' TO WS-TENDENCIA-STATUS
+               END-EVALUATE
+
+               COMPUTE WS-DIAS-SEM-PESAGEM =
+                   FUNCTION INTEGER-OF-DATE(WS-DATA-HOJE) -
+                   FUNCTION INTEGER-OF-DATE(WS-ULTIMA-PESAGEM)
+
+               IF WS-DIAS-SEM-PESAGEM > WS-LIMITE-DIAS-PESAGEM
+                   STRING 'SEM PESAGEM HA ' WS-DIAS-SEM-PESAGEM ' DIAS'
+                       DELIMITED BY SIZE INTO WS-STATUS-FREQUENCIA
+               ELSE
+                   MOVE 'FREQUENTE' TO WS-STATUS-FREQUENCIA
+               END-IF
+           END-IF
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       0700-GRAVA-HISTORICO.
+      *----------------------------------------------------------------*
+           MOVE FD-CPF        TO HIST-CPF
+           MOVE WS-DATA-HOJE  TO HIST-DATA
+           MOVE FD-PESO       TO HIST-PESO
+
+           WRITE REG-HISTORICO
+           .
+           EXIT.
       *----------------------------------------------------------------*
        1000-LER-ARQUIVO.
       *----------------------------------------------------------------*
 
-           READ ARQACAD
+           READ ARQACAD NEXT RECORD
                AT END
                    MOVE 'S' TO WS-EOF
                NOT AT END
@@ -242,6 +824,37 @@
            MOVE 5 TO WS-CONT-LINHA
            .
            EXIT.
+      *----------------------------------------------------------------*
+       2900-VALIDA-FAIXA.
+      *----------------------------------------------------------------*
+           SET FAIXA-VALIDA TO TRUE
+
+           IF FD-ALTURA < WS-ALTURA-MIN OR FD-ALTURA > WS-ALTURA-MAX
+               SET FAIXA-INVALIDA TO TRUE
+           END-IF
+
+           IF FD-PESO < WS-PESO-MIN OR FD-PESO > WS-PESO-MAX
+               SET FAIXA-INVALIDA TO TRUE
+           END-IF
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       2950-GRAVA-EXCECAO.
+      *----------------------------------------------------------------*
+           MOVE FD-CPF    TO EXC-CPF
+           MOVE FD-NOME   TO EXC-NOME
+           MOVE FD-PESO   TO EXC-PESO
+           MOVE FD-ALTURA TO EXC-ALTURA
+           MOVE 'ALTURA/PESO FORA DA FAIXA PLAUSIVEL' TO EXC-MOTIVO
+
+           DISPLAY 'REGISTRO REJEITADO - CPF: ' FD-CPF
+                   ' ALTURA: ' FD-ALTURA ' PESO: ' FD-PESO
+
+           WRITE REG-EXCECAO
+
+           ADD 1 TO WS-CONT-EXC
+           .
+           EXIT.
       *----------------------------------------------------------------*
        3000-TRATA-EXIBICAO.
       *----------------------------------------------------------------*
@@ -275,17 +888,53 @@
 
            END-IF
 
+           PERFORM 3500-CLASSIFICA-IMC
+           MOVE WS-STATUS-IMC TO WS-IMC-STATUS
 
-
-
-
+           PERFORM 0650-BUSCA-HIST-ANTERIOR
 
            DISPLAY WS-LINHA4
+           .
+           EXIT.
+
+      *----------------------------------------------------------------*
+       3010-GRAVA-DETALHE.
+      *----------------------------------------------------------------*
            WRITE REG-RELATORIO FROM WS-LINHA4
            ADD 1 TO WS-CONT-LINHA
+
+           MOVE WS-CPF-AUX        TO WS-CSV-CPF
+           MOVE WS-NOME           TO WS-CSV-NOME
+           MOVE WS-PESO-AT        TO WS-CSV-PESO-AT
+           MOVE WS-PESO-ID        TO WS-CSV-PESO-ID
+           MOVE WS-IMC-STATUS     TO WS-CSV-IMC-STATUS
+           MOVE WS-TENDENCIA-STATUS TO WS-CSV-TENDENCIA
+           MOVE WS-STATUS-FREQUENCIA TO WS-CSV-FLAG
+           WRITE REG-CSV FROM WS-CSV-DETALHE
+
+           ADD WS-PESO TO WS-TRAILER-TOTAL
            .
            EXIT.
 
+      *----------------------------------------------------------------*
+       3500-CLASSIFICA-IMC.
+      *----------------------------------------------------------------*
+           COMPUTE WS-ALTURA-M = WS-ALTURA / 100
+
+           COMPUTE WS-IMC = WS-PESO / (WS-ALTURA-M * WS-ALTURA-M)
+
+           EVALUATE TRUE
+               WHEN WS-IMC < 18.5
+                   MOVE 'ABAIXO PESO' TO WS-STATUS-IMC
+               WHEN WS-IMC <= 24.99
+                   MOVE 'NORMAL'      TO WS-STATUS-IMC
+               WHEN WS-IMC <= 29.99
+                   MOVE 'SOBREPESO'   TO WS-STATUS-IMC
+               WHEN OTHER
+                   MOVE 'OBESIDADE'   TO WS-STATUS-IMC
+           END-EVALUATE
+           .
+           EXIT.
       *----------------------------------------------------------------*
        4000-TRATA-RODAPE.
       *----------------------------------------------------------------*
@@ -322,5 +971,17 @@
            .
 
            EXIT.
+      *----------------------------------------------------------------*
+       4500-GRAVA-TRAILER.
+      *----------------------------------------------------------------*
+           MOVE WS-CONT-ALUNO   TO WS-TRL-REGISTROS
+           MOVE WS-TRAILER-TOTAL TO WS-TRL-TOTAL
+
+           DISPLAY WS-LINHA-TRAILER
+           WRITE REG-RELATORIO FROM WS-LINHA-TRAILER
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+           COPY RUNSUMARIO-PROC.
 
        END PROGRAM ACADEMIA.
