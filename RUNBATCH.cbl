@@ -0,0 +1,299 @@
+      ******************************************************************
+      * Author: EMS
+      * Date: 08-08-2026
+      * Purpose: Job-control driver chaining the nightly batch reports
+      *          and producing one end-of-night run manifest.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION                          DIVISION.
+       PROGRAM-ID. RUNBATCH.
+      *----------------------------------------------------------------*
+       ENVIRONMENT                             DIVISION.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       CONFIGURATION                            SECTION.
+      *
+       INPUT-OUTPUT                             SECTION.
+
+       FILE-CONTROL.
+
+       SELECT ARQMANI ASSIGN TO DISK
+               ORGANIZATION  IS LINE SEQUENTIAL.
+
+       SELECT ARQCONTA ASSIGN TO DISK
+               ORGANIZATION  IS LINE SEQUENTIAL.
+
+       SELECT ARQPARM ASSIGN TO DISK
+               ORGANIZATION  IS LINE SEQUENTIAL
+               FILE STATUS   IS WS-STATUS-PARM.
+
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+       FILE SECTION.
+
+       FD  ARQMANI
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "MANIFESTO.TXT".
+       01  REG-MANIFESTO                       PIC X(88).
+
+       FD  ARQCONTA
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS WS-NOME-ARQ.
+       01  REG-CONTA                           PIC X(80).
+
+       FD  ARQPARM
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "RPTPARM.TXT".
+           COPY RPTPARM.
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+       77  WS-EOF                              PIC X(01) VALUE ' '.
+       77  WS-NOME-ARQ                         PIC X(20) VALUE SPACES.
+       77  WS-CONT-AUX                         PIC 9(07) VALUE ZEROS.
+       77  WS-CONT-LIDOS                       PIC 9(07) VALUE ZEROS.
+       77  WS-CONT-GRAVADOS                    PIC 9(07) VALUE ZEROS.
+       77  WS-STATUS-PARM                      PIC X(02) VALUE SPACES.
+           88 PARM-OK                          VALUE '00'.
+
+       01  WS-TIMESTAMP.
+           03 WS-DATA.
+              05 WS-ANO                        PIC 9(04).
+              05 WS-MES                        PIC 9(02).
+              05 WS-DIA                        PIC 9(02).
+           03 WS-HORA.
+              05 WS-HH                         PIC 9(02).
+              05 WS-MM                         PIC 9(02).
+              05 WS-SS                         PIC 9(02).
+              05 WS-MS                         PIC 9(02).
+
+       01  WS-DATA-HORA-INI                    PIC X(19) VALUE SPACES.
+       01  WS-DATA-HORA-FIM                    PIC X(19) VALUE SPACES.
+
+       01  WS-LINHA-MANIFESTO.
+           03 WS-M-PASSO                       PIC X(20).
+           03 FILLER                           PIC X(01) VALUE SPACE.
+           03 WS-M-INICIO                      PIC X(19).
+           03 FILLER                           PIC X(01) VALUE SPACE.
+           03 WS-M-FIM                         PIC X(19).
+           03 FILLER                           PIC X(03) VALUE SPACES.
+           03 FILLER                           PIC X(04) VALUE 'LID:'.
+           03 WS-M-LIDOS                       PIC ZZZZZZ9.
+           03 FILLER                           PIC X(03) VALUE SPACES.
+           03 FILLER                           PIC X(04) VALUE 'GRV:'.
+           03 WS-M-GRAVADOS                    PIC ZZZZZZ9.
+
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+
+           MAIN-PROCEDURE.
+               PERFORM 1000-ABRE-MANIFESTO
+               PERFORM 1200-PREPARA-PARM-BATCH
+
+               PERFORM 2000-RODA-ACADEMIA
+               PERFORM 3000-RODA-ELEICAO2
+               PERFORM 4000-RODA-RELATALU
+               PERFORM 5000-RODA-RELATFUN
+
+               PERFORM 9000-FECHA-MANIFESTO
+
+               STOP RUN.
+
+      *----------------------------------------------------------------*
+       1000-ABRE-MANIFESTO.
+      *----------------------------------------------------------------*
+           OPEN OUTPUT ARQMANI
+
+           MOVE SPACES TO REG-MANIFESTO
+           STRING 'RUN MANIFEST - BATCH NOTURNO' DELIMITED BY SIZE
+                  INTO REG-MANIFESTO
+           END-STRING
+           WRITE REG-MANIFESTO
+
+           MOVE ALL '-' TO REG-MANIFESTO
+           WRITE REG-MANIFESTO
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       1200-PREPARA-PARM-BATCH.
+      *----------------------------------------------------------------*
+      *    Forces the shared RPTPARM.TXT control card into batch mode
+      *    so ACADEMIA and RELATALU run their default modes instead of
+      *    prompting the console for input this driver can't answer.
+      *    Any lines-per-page/title already on file are preserved.
+           MOVE ZEROS  TO PARM-LINHAS-PAGINA
+           MOVE SPACES TO PARM-TITULO
+
+           OPEN INPUT ARQPARM
+           IF PARM-OK
+               READ ARQPARM
+                   AT END
+                       CONTINUE
+               END-READ
+               CLOSE ARQPARM
+           END-IF
+
+           IF PARM-LINHAS-PAGINA = ZEROS
+               MOVE 60 TO PARM-LINHAS-PAGINA
+           END-IF
+
+           MOVE 'B' TO PARM-MODO-BATCH
+           MOVE 'R' TO PARM-MODO-ACADEMIA
+           MOVE 'M' TO PARM-MODO-ORDEM
+           MOVE 'C' TO PARM-MODO-RELATORIO
+
+           OPEN OUTPUT ARQPARM
+           WRITE REG-PARM-RPT
+           CLOSE ARQPARM
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       2000-RODA-ACADEMIA.
+      *----------------------------------------------------------------*
+           MOVE 'ACADEMIA.TXT'    TO WS-NOME-ARQ
+           PERFORM 6000-CONTA-ARQUIVO
+           MOVE WS-CONT-AUX       TO WS-CONT-LIDOS
+
+           PERFORM 6500-MARCA-INICIO
+           CALL 'ACADEMIA'
+           PERFORM 6600-MARCA-FIM
+
+           MOVE 'RELACAD.TXT'     TO WS-NOME-ARQ
+           PERFORM 6000-CONTA-ARQUIVO
+           MOVE WS-CONT-AUX       TO WS-CONT-GRAVADOS
+
+           MOVE 'ACADEMIA'        TO WS-M-PASSO
+           PERFORM 7000-GRAVA-LINHA-MANIFESTO
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       3000-RODA-ELEICAO2.
+      *----------------------------------------------------------------*
+           MOVE 'APURACAO.TXT'    TO WS-NOME-ARQ
+           PERFORM 6000-CONTA-ARQUIVO
+           MOVE WS-CONT-AUX       TO WS-CONT-LIDOS
+
+           PERFORM 6500-MARCA-INICIO
+           CALL 'ELEICAO2'
+           PERFORM 6600-MARCA-FIM
+
+           MOVE 'RELELEICAO.TXT'  TO WS-NOME-ARQ
+           PERFORM 6000-CONTA-ARQUIVO
+           MOVE WS-CONT-AUX       TO WS-CONT-GRAVADOS
+
+           MOVE 'ELEICAO2'        TO WS-M-PASSO
+           PERFORM 7000-GRAVA-LINHA-MANIFESTO
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       4000-RODA-RELATALU.
+      *----------------------------------------------------------------*
+           MOVE 'ARQALUNOS.TXT'   TO WS-NOME-ARQ
+           PERFORM 6000-CONTA-ARQUIVO
+           MOVE WS-CONT-AUX       TO WS-CONT-LIDOS
+
+           PERFORM 6500-MARCA-INICIO
+           CALL 'RELATALU'
+           PERFORM 6600-MARCA-FIM
+
+           MOVE 'RELALUNOS.TXT'   TO WS-NOME-ARQ
+           PERFORM 6000-CONTA-ARQUIVO
+           MOVE WS-CONT-AUX       TO WS-CONT-GRAVADOS
+
+           MOVE 'RELATALU'        TO WS-M-PASSO
+           PERFORM 7000-GRAVA-LINHA-MANIFESTO
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       5000-RODA-RELATFUN.
+      *----------------------------------------------------------------*
+           MOVE 'ARQFUNCIONARIO.TXT' TO WS-NOME-ARQ
+           PERFORM 6000-CONTA-ARQUIVO
+           MOVE WS-CONT-AUX          TO WS-CONT-LIDOS
+
+           PERFORM 6500-MARCA-INICIO
+           CALL 'RELATFUN'
+           PERFORM 6600-MARCA-FIM
+
+           MOVE 'ARQRELATORIO.TXT'   TO WS-NOME-ARQ
+           PERFORM 6000-CONTA-ARQUIVO
+           MOVE WS-CONT-AUX          TO WS-CONT-GRAVADOS
+
+           MOVE 'RELATFUN'           TO WS-M-PASSO
+           PERFORM 7000-GRAVA-LINHA-MANIFESTO
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       6000-CONTA-ARQUIVO.
+      *----------------------------------------------------------------*
+           MOVE ZEROS TO WS-CONT-AUX
+           MOVE 'N'   TO WS-EOF
+
+           OPEN INPUT ARQCONTA
+
+           PERFORM UNTIL WS-EOF = 'S'
+               READ ARQCONTA
+                   AT END
+                       MOVE 'S' TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-CONT-AUX
+               END-READ
+           END-PERFORM
+
+           CLOSE ARQCONTA
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       6500-MARCA-INICIO.
+      *----------------------------------------------------------------*
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+
+           STRING WS-DIA '/' WS-MES '/' WS-ANO ' '
+                  WS-HH  ':' WS-MM  ':' WS-SS
+               DELIMITED BY SIZE INTO WS-DATA-HORA-INI
+           END-STRING
+
+           DISPLAY 'INICIO: ' WS-DATA-HORA-INI
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       6600-MARCA-FIM.
+      *----------------------------------------------------------------*
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+
+           STRING WS-DIA '/' WS-MES '/' WS-ANO ' '
+                  WS-HH  ':' WS-MM  ':' WS-SS
+               DELIMITED BY SIZE INTO WS-DATA-HORA-FIM
+           END-STRING
+
+           DISPLAY 'FIM   : ' WS-DATA-HORA-FIM
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       7000-GRAVA-LINHA-MANIFESTO.
+      *----------------------------------------------------------------*
+           MOVE SPACES              TO WS-LINHA-MANIFESTO
+           MOVE WS-DATA-HORA-INI    TO WS-M-INICIO
+           MOVE WS-DATA-HORA-FIM    TO WS-M-FIM
+           MOVE WS-CONT-LIDOS       TO WS-M-LIDOS
+           MOVE WS-CONT-GRAVADOS    TO WS-M-GRAVADOS
+
+           DISPLAY WS-LINHA-MANIFESTO
+           WRITE REG-MANIFESTO FROM WS-LINHA-MANIFESTO
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       9000-FECHA-MANIFESTO.
+      *----------------------------------------------------------------*
+           MOVE ALL '-' TO REG-MANIFESTO
+           WRITE REG-MANIFESTO
+
+           CLOSE ARQMANI
+           .
+           EXIT.
+
+       END PROGRAM RUNBATCH.
