@@ -0,0 +1,8 @@
+      *----------------------------------------------------------------*
+      *  RODAPAG.CPY                                                   *
+      *  Shared page-number trailer, PLACED INSIDE the report's own    *
+      *  WS-LINHA1 banner group so every program numbers its pages the *
+      *  same way instead of hand-copying the FILLER/PIC pair.         *
+      *----------------------------------------------------------------*
+           05 FILLER PIC X(05) VALUE 'PAG: '.
+           05 WS-PAG PIC ZZZ9.
