@@ -0,0 +1,23 @@
+      *----------------------------------------------------------------*
+      *  RUNSUMARIO-PROC.CPY                                           *
+      *  Shared end-of-job notification paragraph. COPY this into the  *
+      *  PROCEDURE DIVISION of any program that COPYs RUNSUMARIO.CPY   *
+      *  and declares its own SELECT/FD for ARQRUN/REG-RUN. Fill in    *
+      *  WS-RUN-SUMARIO (see RUNSUMARIO.CPY) then PERFORM 9900-GRAVA-  *
+      *  RUN once, just before the program's final CLOSE/GOBACK, so a  *
+      *  notification step can pick the record up off ARQRUN.          *
+      *----------------------------------------------------------------*
+       9900-GRAVA-RUN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATA
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-RUN-HORA
+
+           OPEN OUTPUT ARQRUN
+           WRITE REG-RUN FROM WS-RUN-SUMARIO
+           CLOSE ARQRUN
+
+           DISPLAY 'RUN SUMMARY - ' WS-RUN-PROGRAMA
+                   ' PROCESSADOS: ' WS-RUN-PROCESSADOS
+                   ' REJEITADOS: '  WS-RUN-REJEITADOS
+                   ' STATUS: '      WS-RUN-STATUS
+           .
+           EXIT.
