@@ -0,0 +1,25 @@
+      *----------------------------------------------------------------*
+      *  RUNSUMARIO.CPY                                                *
+      *  Shared working-storage for the end-of-job run-summary record  *
+      *  written by RUNSUMARIO-PROC.CPY - fill in WS-RUN-PROGRAMA,     *
+      *  WS-RUN-PROCESSADOS and WS-RUN-REJEITADOS (and SET FIM-ANORMAL *
+      *  TO TRUE if the run did not complete normally) before          *
+      *  PERFORMing 9900-GRAVA-RUN, normally from the closing steps    *
+      *  of the program.                                               *
+      *----------------------------------------------------------------*
+       01  WS-RUN-SUMARIO.
+           03 WS-RUN-PROGRAMA      PIC X(08) VALUE SPACES.
+           03 FILLER               PIC X(01) VALUE SPACE.
+           03 WS-RUN-DATA          PIC 9(08) VALUE ZEROS.
+           03 FILLER               PIC X(01) VALUE SPACE.
+           03 WS-RUN-HORA          PIC 9(06) VALUE ZEROS.
+           03 FILLER               PIC X(01) VALUE SPACE.
+           03 WS-RUN-PROCESSADOS   PIC 9(07) VALUE ZEROS.
+           03 FILLER               PIC X(01) VALUE SPACE.
+           03 WS-RUN-REJEITADOS    PIC 9(07) VALUE ZEROS.
+           03 FILLER               PIC X(01) VALUE SPACE.
+           03 WS-RUN-STATUS        PIC X(01) VALUE 'N'.
+              88 FIM-NORMAL              VALUE 'N'.
+              88 FIM-ANORMAL             VALUE 'S'.
+           03 FILLER               PIC X(01) VALUE SPACE.
+           03 WS-RUN-MOTIVO        PIC X(30) VALUE SPACES.
