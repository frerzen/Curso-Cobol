@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------*
+      *  VALIDACHAVE.CPY                                               *
+      *  Shared working-storage for the ID-validation routine in       *
+      *  VALIDACHAVE-PROC.CPY - move a matricula/employee-code field   *
+      *  into WS-CHAVE-ENTRADA before PERFORMing 9800-VALIDA-CHAVE.    *
+      *----------------------------------------------------------------*
+       77  WS-CHAVE-ENTRADA        PIC 9(03).
+       77  WS-CHAVE-VALIDA         PIC X(01) VALUE 'N'.
+           88 CHAVE-OK                   VALUE 'S'.
+           88 CHAVE-INVALIDA             VALUE 'N'.
