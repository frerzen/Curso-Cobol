@@ -0,0 +1,8 @@
+      *----------------------------------------------------------------*
+      *  CABECALHO160.CPY                                              *
+      *  Shared report header boilerplate - dashed separator line      *
+      *  used between the banner, title and column-heading lines of    *
+      *  the ACADEMIA print report, whose REG-RELATORIO/WS-LINHABRANCO *
+      *  are 160 columns wide.                                         *
+      *----------------------------------------------------------------*
+       77  WS-PONTILHADO PIC X(160) VALUE ALL '-'.
