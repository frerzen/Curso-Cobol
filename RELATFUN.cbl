@@ -22,10 +22,21 @@
        FILE-CONTROL.
 
        SELECT ARQFUN ASSIGN  TO DISK
-              ORGANIZATION       IS LINE SEQUENTIAL.
+              ORGANIZATION       IS LINE SEQUENTIAL
+              FILE STATUS        IS WS-STATUS-FUN.
       *
        SELECT ARQREL ASSIGN  TO DISK
               ORGANIZATION       IS LINE SEQUENTIAL.
+      *
+       SELECT ARQPARM ASSIGN TO DISK
+              ORGANIZATION       IS LINE SEQUENTIAL
+              FILE STATUS        IS WS-STATUS-PARM.
+      *
+       SELECT ARQCSV ASSIGN  TO DISK
+              ORGANIZATION       IS LINE SEQUENTIAL.
+      *
+       SELECT ARQRUN ASSIGN  TO DISK
+              ORGANIZATION       IS LINE SEQUENTIAL.
       **----------------------------------------------------------------*
        DATA DIVISION.
       *----------------------------------------------------------------*
@@ -35,6 +46,7 @@
            LABEL RECORD STANDARD
            VALUE OF FILE-ID IS "ARQFUNCIONARIO.TXT".
        01  REG-FUNCIONARIO.
+           03 FD-DEPTO-F          PIC X(05).
            03 FD-COD-F            PIC 9(03).
            03 FD-NOME-F           PIC X(20).
            03 FD-SALFUN-F         PIC 9(06)V99.
@@ -43,31 +55,74 @@
            LABEL RECORD STANDARD
            VALUE OF FILE-ID IS "ARQRELATORIO.TXT".
        01  REG-RELATORIO          PIC X(80).
+
+       FD  ARQPARM
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "RPTPARM.TXT".
+           COPY RPTPARM.
+
+       FD  ARQCSV
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "ARQRELATORIO.CSV".
+       01  REG-CSV                PIC X(80).
+
+       FD  ARQRUN
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "FUNRUN.TXT".
+       01  REG-RUN                PIC X(80).
       *----------------------------------------------------------------*
        WORKING-STORAGE SECTION.
       *----------------------------------------------------------------*
        77  WS-EOF        PIC X(01) VALUE ' '.
+       77  WS-STATUS-PARM PIC X(02) VALUE SPACES.
+           88 PARM-OK        VALUE '00'.
+       77  WS-STATUS-FUN PIC X(02) VALUE SPACES.
+           88 FUN-OK         VALUE '00'.
+
+           COPY RUNSUMARIO.
+       77  WS-LINHAS-PAGINA PIC 9(03) VALUE 60.
+       77  WS-LIMITE-RODAPE PIC 9(03) VALUE 57.
        77  WS-LINHABRACO PIC X(80) VALUE SPACES.
-       77  WS-PONTILHADO PIC X(80) VALUE ALL '-'.
-       77  WS-TOTSAL-AUX PIC 9(09)V99 VALUE ZEROS.
+           COPY CABECALHO80.
+       77  WS-TOTSAL-AUX PIC 9(09)V99 VALUE ZEROS COMP-3.
        77  WS-PAG-AUX    PIC 9(03) VALUE ZEROS.
        77  CONT-LIN      PIC 9(03) VALUE ZEROS.
        77  CONT-FUN      PIC 9(03) VALUE ZEROS.
-       77  WS-MEDIA-AUX  PIC 9(09)V99 VALUE ZEROS.
-       77  WS-MENOR-AUX  PIC 9(09)V99.
-       77  WS-MAIOR-AUX  PIC 9(09)V99 VALUE ZEROS.
+       77  WS-MEDIA-AUX  PIC 9(09)V99 VALUE ZEROS COMP-3.
+       77  WS-MENOR-AUX  PIC 9(09)V99 COMP-3.
+       77  WS-MAIOR-AUX  PIC 9(09)V99 VALUE ZEROS COMP-3.
+       77  WS-MEDIA-DEPTO-AUX PIC 9(09)V99 VALUE ZEROS COMP-3.
+       77  WS-QTD-DEPTO  PIC 9(02) VALUE ZEROS.
+       77  WS-DEPTO-REGISTRADO PIC X(01) VALUE 'S'.
+       77  WS-TRAILER-REGISTROS PIC 9(07) VALUE ZEROS.
+       77  WS-TRAILER-TOTAL     PIC 9(09)V99 VALUE ZEROS.
+       77  WS-CONT-INVALIDO     PIC 9(03) VALUE ZEROS.
+       77  WS-FIM-RELATORIO     PIC X(01) VALUE 'N'.
+           88 FIM-DO-RELATORIO  VALUE 'S'.
+
+           COPY VALIDACHAVE.
+
+       01  WS-TAB-DEPTO.
+           03 WS-DEPTO-ITEM OCCURS 1 TO 20 TIMES
+                             DEPENDING ON WS-QTD-DEPTO
+                             INDEXED BY WS-IDX-DEPTO.
+              05 WS-DEPTO-COD    PIC X(05).
+              05 WS-DEPTO-QTD    PIC 9(05).
+              05 WS-DEPTO-TOTAL  PIC 9(09)V99 COMP-3.
+              05 WS-DEPTO-MAIOR  PIC 9(09)V99.
+              05 WS-DEPTO-MENOR  PIC 9(09)V99.
 
        01  WS-CABECALHO.
            03 WS-LINHA1.
               05 FILLER  PIC X(11) VALUE 'CURSO COBOL'.
               05 FILLER  PIC X(60) VALUE SPACES.
-              05 FILLER  PIC X(04) VALUE 'PAG:'.
-              05 WS-PAG  PIC zzz9.
+              COPY RODAPAG.
 
            03 WS-LINHA2.
               05 FILLER  PIC X(28) VALUE SPACES.
-              05 FILLER  PIC X(24) VALUE 'Listagem de Funcionarios'.
-              05 FILLER  PIC X(28) VALUE SPACES.
+              05 WS-LINHA2-TITULO PIC X(26)
+                  VALUE 'Listagem de Funcionarios'.
+              05 FILLER  PIC X(26) VALUE SPACES.
 
            03 WS-LINHA3.
               05 FILLER  PIC X(18) VALUE 'Codigo Funcionario'.
@@ -86,6 +141,19 @@
            03 FILLER     PIC X(02) VALUE 'R$'.
            03 WS-SALFUN  PIC zzz.zz9,99.
 
+       01  WS-CSV-CABECALHO.
+           03 FILLER     PIC X(28) VALUE 'DEPARTAMENTO,CODIGO,NOME,SAL'.
+           03 FILLER     PIC X(04) VALUE 'ARIO'.
+
+       01  WS-CSV-DETALHE.
+           03 WS-CSV-DEPTO  PIC X(05).
+           03 FILLER        PIC X(01) VALUE ','.
+           03 WS-CSV-COD    PIC 999.
+           03 FILLER        PIC X(01) VALUE ','.
+           03 WS-CSV-NOME   PIC X(20).
+           03 FILLER        PIC X(01) VALUE ','.
+           03 WS-CSV-SAL    PIC ZZZZZZ9,99.
+
       *
        01  WS-RODAPE1.
            03 FILLER    PIC X(30) VALUE 'TOTAL SALARIO ACUMULADO: R$'.
@@ -103,31 +171,99 @@
            03 FILLER    PIC X(30) VALUE 'O MENOR SALARIO: R$'.
            03 WS-MENOR_SAL PIC ZZZ.ZZZ.ZZ9,99.
 
+       01  WS-RODAPE-DEPTO-TITULO.
+           03 FILLER       PIC X(15) VALUE 'DEPARTAMENTO: '.
+           03 WS-RDEPTO-COD PIC X(05).
+
+       01  WS-RODAPE-DEPTO1.
+           03 FILLER    PIC X(30) VALUE '  TOTAL SALARIO DEPTO: R$'.
+           03 WS-RDEPTO-TOTAL PIC ZZZ.ZZZ.ZZ9,99.
+
+       01  WS-RODAPE-DEPTO2.
+           03 FILLER    PIC X(30) VALUE '  MEDIA SALARIAL DEPTO: R$'.
+           03 WS-RDEPTO-MEDIA PIC ZZZ.ZZZ.ZZ9,99.
+
+       01  WS-RODAPE-DEPTO3.
+           03 FILLER    PIC X(30) VALUE '  MAIOR SALARIO DEPTO: R$'.
+           03 WS-RDEPTO-MAIOR PIC ZZZ.ZZZ.ZZ9,99.
+
+       01  WS-RODAPE-DEPTO4.
+           03 FILLER    PIC X(30) VALUE '  MENOR SALARIO DEPTO: R$'.
+           03 WS-RDEPTO-MENOR PIC ZZZ.ZZZ.ZZ9,99.
+
+       01  WS-LINHA-TRAILER.
+           03 FILLER              PIC X(15) VALUE '*** TRAILER ***'.
+           03 FILLER              PIC X(01) VALUE SPACE.
+           03 FILLER              PIC X(11) VALUE 'REGISTROS: '.
+           03 WS-TRL-REGISTROS    PIC ZZZZZZ9.
+           03 FILLER              PIC X(01) VALUE SPACE.
+           03 FILLER              PIC X(07) VALUE 'TOTAL: '.
+           03 WS-TRL-TOTAL        PIC ZZZZZZZZ9,99.
+           03 FILLER              PIC X(26) VALUE SPACES.
+
       *----------------------------------------------------------------*
        PROCEDURE DIVISION.
       *----------------------------------------------------------------*
            MAIN-PROCEDURE.
+            PERFORM 0500-LE-PARAMETROS
+
             OPEN INPUT ARQFUN
-            OPEN OUTPUT ARQREL
 
-            MOVE 70 TO CONT-LIN
+            IF FUN-OK
+               OPEN OUTPUT ARQREL
+               OPEN OUTPUT ARQCSV
 
-            PERFORM 1000-LER-ARQUIVO
+               WRITE REG-CSV FROM WS-CSV-CABECALHO
 
-            PERFORM UNTIL WS-EOF = 'S'
-               IF CONT-LIN >= 60
-                 PERFORM 2000-TRATA-CABECALHO
-               END-IF
-               PERFORM 3000-TRATA-DETALHE
-               PERFORM 1000-LER-ARQUIVO
-            END-PERFORM
+               MOVE 999 TO CONT-LIN
+               MOVE 999999999 TO WS-MENOR-AUX
 
-            PERFORM 4000-TRATA-RODAPE
+               PERFORM 1000-LER-ARQUIVO
 
+               PERFORM UNTIL WS-EOF = 'S'
+                  IF CONT-LIN >= WS-LINHAS-PAGINA
+                    PERFORM 2000-TRATA-CABECALHO
+                  END-IF
+                  PERFORM 3000-TRATA-DETALHE
+                  PERFORM 1000-LER-ARQUIVO
+               END-PERFORM
+
+               SET FIM-DO-RELATORIO TO TRUE
+               PERFORM 4000-TRATA-RODAPE
+               PERFORM 5000-GRAVA-TRAILER
+
+               CLOSE ARQREL ARQCSV
+            ELSE
+               SET FIM-ANORMAL TO TRUE
+               MOVE 'FALHA AO ABRIR ARQFUNCIONARIO.TXT' TO WS-RUN-MOTIVO
+               DISPLAY 'ERRO AO ABRIR ARQFUN - STATUS: ' WS-STATUS-FUN
+            END-IF
 
+            MOVE 'RELATFUN'           TO WS-RUN-PROGRAMA
+            MOVE WS-TRAILER-REGISTROS TO WS-RUN-PROCESSADOS
+            MOVE WS-CONT-INVALIDO     TO WS-RUN-REJEITADOS
+            PERFORM 9900-GRAVA-RUN
 
-            CLOSE ARQFUN ARQREL
-            STOP RUN.
+            CLOSE ARQFUN
+            GOBACK.
+      *----------------------------------------------------------------*
+       0500-LE-PARAMETROS.
+      *----------------------------------------------------------------*
+           OPEN INPUT ARQPARM
+           IF PARM-OK
+               READ ARQPARM
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-LINHAS-PAGINA TO WS-LINHAS-PAGINA
+                       COMPUTE WS-LIMITE-RODAPE =
+                           WS-LINHAS-PAGINA - 3
+                       MOVE PARM-TITULO        TO WS-LINHA2-TITULO
+               END-READ
+               CLOSE ARQPARM
+           END-IF
+           .
+           EXIT.
       *----------------------------------------------------------------*
        1000-LER-ARQUIVO.
       *----------------------------------------------------------------*
@@ -165,35 +301,105 @@
       *----------------------------------------------------------------*
        3000-TRATA-DETALHE.
       *----------------------------------------------------------------*
-           MOVE FD-COD-F TO WS-CODFUN
-           MOVE FD-NOME-F TO WS-NOMEFUN
-           MOVE FD-SALFUN-F TO WS-SALFUN
-           MOVE 999999999 TO WS-MENOR-AUX
-           DISPLAY WS-DETALHE
-           WRITE REG-RELATORIO FROM WS-DETALHE
-           ADD 1 TO CONT-LIN
-           ADD 1 TO CONT-FUN
-
-           ADD FD-SALFUN-F TO WS-TOTSAL-AUX
-
-
-            IF FD-SALFUN-F > WS-MAIOR-AUX
-                MOVE FD-SALFUN-F TO WS-MAIOR-AUX
-            END-IF
-
-            IF FD-SALFUN-F < WS-MENOR-AUX
-                MOVE FD-SALFUN-F TO WS-MENOR-AUX
-            END-IF
+           MOVE FD-COD-F TO WS-CHAVE-ENTRADA
+           PERFORM 9800-VALIDA-CHAVE
+
+           IF CHAVE-INVALIDA
+               DISPLAY 'CODIGO DE FUNCIONARIO INVALIDO: ' FD-COD-F
+               ADD 1 TO WS-CONT-INVALIDO
+           ELSE
+               MOVE FD-COD-F TO WS-CODFUN
+               MOVE FD-NOME-F TO WS-NOMEFUN
+               MOVE FD-SALFUN-F TO WS-SALFUN
+               DISPLAY WS-DETALHE
+               WRITE REG-RELATORIO FROM WS-DETALHE
+               ADD 1 TO CONT-LIN
+               ADD 1 TO CONT-FUN
+
+               MOVE FD-DEPTO-F   TO WS-CSV-DEPTO
+               MOVE FD-COD-F     TO WS-CSV-COD
+               MOVE FD-NOME-F    TO WS-CSV-NOME
+               MOVE FD-SALFUN-F  TO WS-CSV-SAL
+               WRITE REG-CSV FROM WS-CSV-DETALHE
+
+               ADD FD-SALFUN-F TO WS-TOTSAL-AUX
+               ADD 1 TO WS-TRAILER-REGISTROS
+               ADD FD-SALFUN-F TO WS-TRAILER-TOTAL
+
+
+                IF FD-SALFUN-F > WS-MAIOR-AUX
+                    MOVE FD-SALFUN-F TO WS-MAIOR-AUX
+                END-IF
+
+                IF FD-SALFUN-F < WS-MENOR-AUX
+                    MOVE FD-SALFUN-F TO WS-MENOR-AUX
+                END-IF
+
+               PERFORM 3500-ACUMULA-DEPTO
+
+               IF CONT-LIN = WS-LIMITE-RODAPE
+                  PERFORM 4000-TRATA-RODAPE
+               END-IF
+           END-IF
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       3500-ACUMULA-DEPTO.
+      *----------------------------------------------------------------*
+           MOVE 'S' TO WS-DEPTO-REGISTRADO
+
+           IF WS-QTD-DEPTO > 0
+              SET WS-IDX-DEPTO TO 1
+              SEARCH WS-DEPTO-ITEM
+                 AT END
+                    PERFORM 3510-NOVO-DEPTO
+                 WHEN WS-DEPTO-COD(WS-IDX-DEPTO) = FD-DEPTO-F
+                    CONTINUE
+              END-SEARCH
+           ELSE
+              PERFORM 3510-NOVO-DEPTO
+           END-IF
+
+           IF WS-DEPTO-REGISTRADO = 'S'
+               ADD 1 TO WS-DEPTO-QTD(WS-IDX-DEPTO)
+               ADD FD-SALFUN-F TO WS-DEPTO-TOTAL(WS-IDX-DEPTO)
+
+               IF FD-SALFUN-F > WS-DEPTO-MAIOR(WS-IDX-DEPTO)
+                  MOVE FD-SALFUN-F TO WS-DEPTO-MAIOR(WS-IDX-DEPTO)
+               END-IF
 
-      *     IF CONT-LIN = 57
-      *        PERFORM 4000-TRATA-RODAPE
-      *     END-IF
+               IF FD-SALFUN-F < WS-DEPTO-MENOR(WS-IDX-DEPTO)
+                  MOVE FD-SALFUN-F TO WS-DEPTO-MENOR(WS-IDX-DEPTO)
+               END-IF
+           END-IF
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       3510-NOVO-DEPTO.
+      *----------------------------------------------------------------*
+           IF WS-QTD-DEPTO < 20
+               ADD 1 TO WS-QTD-DEPTO
+               SET WS-IDX-DEPTO TO WS-QTD-DEPTO
+               MOVE FD-DEPTO-F TO WS-DEPTO-COD(WS-IDX-DEPTO)
+               MOVE ZEROS     TO WS-DEPTO-QTD(WS-IDX-DEPTO)
+               MOVE ZEROS     TO WS-DEPTO-TOTAL(WS-IDX-DEPTO)
+               MOVE FD-SALFUN-F TO WS-DEPTO-MAIOR(WS-IDX-DEPTO)
+               MOVE FD-SALFUN-F TO WS-DEPTO-MENOR(WS-IDX-DEPTO)
+           ELSE
+               DISPLAY 'DEPARTAMENTO IGNORADO - LIMITE DE 20 '
+                       'DEPARTAMENTOS DISTINTOS EXCEDIDO: ' FD-DEPTO-F
+               MOVE 'N' TO WS-DEPTO-REGISTRADO
+           END-IF
            .
            EXIT.
       *----------------------------------------------------------------*
        4000-TRATA-RODAPE.
       *----------------------------------------------------------------*
-           COMPUTE WS-MEDIA-AUX = WS-TOTSAL-AUX/CONT-FUN
+           IF CONT-FUN > 0
+               COMPUTE WS-MEDIA-AUX = WS-TOTSAL-AUX/CONT-FUN
+           ELSE
+               MOVE ZEROS TO WS-MEDIA-AUX
+           END-IF
 
 
            MOVE WS-TOTSAL-AUX TO WS-TOTSAL
@@ -221,10 +427,67 @@
            WRITE REG-RELATORIO FROM WS-PONTILHADO
            DISPLAY WS-PONTILHADO
 
-           ADD 3 TO CONT-LIN
+           ADD 6 TO CONT-LIN
 
-           INITIALIZE WS-TOTSAL-AUX WS-TOTSAL
+           PERFORM 4500-TRATA-RODAPE-DEPTO
+              VARYING WS-IDX-DEPTO FROM 1 BY 1
+              UNTIL WS-IDX-DEPTO > WS-QTD-DEPTO
+
+           IF FIM-DO-RELATORIO
+               INITIALIZE WS-TOTSAL-AUX WS-TOTSAL
+               INITIALIZE CONT-FUN WS-MAIOR-AUX
+               MOVE 999999999 TO WS-MENOR-AUX
+               MOVE ZEROS TO WS-QTD-DEPTO
+           END-IF
+           SET WS-IDX-DEPTO TO 1
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       4500-TRATA-RODAPE-DEPTO.
+      *----------------------------------------------------------------*
+           IF CONT-LIN >= WS-LINHAS-PAGINA
+               PERFORM 2000-TRATA-CABECALHO
+           END-IF
+
+           COMPUTE WS-MEDIA-DEPTO-AUX =
+              WS-DEPTO-TOTAL(WS-IDX-DEPTO) / WS-DEPTO-QTD(WS-IDX-DEPTO)
+           END-COMPUTE
+
+           MOVE WS-DEPTO-COD(WS-IDX-DEPTO)   TO WS-RDEPTO-COD
+           MOVE WS-DEPTO-TOTAL(WS-IDX-DEPTO) TO WS-RDEPTO-TOTAL
+           MOVE WS-MEDIA-DEPTO-AUX           TO WS-RDEPTO-MEDIA
+           MOVE WS-DEPTO-MAIOR(WS-IDX-DEPTO) TO WS-RDEPTO-MAIOR
+           MOVE WS-DEPTO-MENOR(WS-IDX-DEPTO) TO WS-RDEPTO-MENOR
+
+           DISPLAY WS-RODAPE-DEPTO-TITULO
+           WRITE REG-RELATORIO FROM WS-RODAPE-DEPTO-TITULO
+           DISPLAY WS-RODAPE-DEPTO1
+           WRITE REG-RELATORIO FROM WS-RODAPE-DEPTO1
+           DISPLAY WS-RODAPE-DEPTO2
+           WRITE REG-RELATORIO FROM WS-RODAPE-DEPTO2
+           DISPLAY WS-RODAPE-DEPTO3
+           WRITE REG-RELATORIO FROM WS-RODAPE-DEPTO3
+           DISPLAY WS-RODAPE-DEPTO4
+           WRITE REG-RELATORIO FROM WS-RODAPE-DEPTO4
+
+           ADD 5 TO CONT-LIN
            .
            EXIT.
+      *----------------------------------------------------------------*
+       5000-GRAVA-TRAILER.
+      *----------------------------------------------------------------*
+           MOVE WS-TRAILER-REGISTROS TO WS-TRL-REGISTROS
+           MOVE WS-TRAILER-TOTAL     TO WS-TRL-TOTAL
+
+           DISPLAY WS-LINHA-TRAILER
+           WRITE REG-RELATORIO FROM WS-LINHA-TRAILER
+           DISPLAY 'CODIGOS DE FUNCIONARIO INVALIDOS: ' WS-CONT-INVALIDO
+           .
+           EXIT.
+
+      *----------------------------------------------------------------*
+           COPY VALIDACHAVE-PROC.
+      *----------------------------------------------------------------*
+           COPY RUNSUMARIO-PROC.
 
        END PROGRAM RELATFUN.
