@@ -22,7 +22,28 @@
        FILE-CONTROL.
       *---------------------                                            00003200
       *
-           SELECT SALARIO    ASSIGN  TO  ARQJCL.
+           SELECT FUNCIONARIO ASSIGN  TO  ARQJCL.
+      *
+           SELECT ARQCTRL    ASSIGN  TO  DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-STATUS-CTRL.
+      *
+           SELECT ARQRELSAL  ASSIGN  TO  DISK
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT ARQERR      ASSIGN  TO  DISK
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT ARQHIST     ASSIGN  TO  DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-STATUS-HIST.
+      *
+           SELECT ARQAUTH     ASSIGN  TO  DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-STATUS-AUTH.
+      *
+           SELECT ARQRUN      ASSIGN  TO  DISK
+               ORGANIZATION IS LINE SEQUENTIAL.
       *
       *+---------------------------------------------------------------+00003900
       *                      DATA   DIVISION                            00004000
@@ -43,6 +64,62 @@
            03 FD-NOME           PIC X(10).
            03 FD-SALARIO        PIC 9(06)V99.
 
+       FD  ARQCTRL
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "SALCTRL.TXT".
+       01  REG-CONTROLE.
+           03 CTRL-PERCENTUAL   PIC 9(02)V99.
+
+       FD  ARQRELSAL
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "SALREL.TXT".
+       01  REG-RELSAL.
+           03 RELSAL-CODFUNC    PIC 9(03).
+           03 FILLER            PIC X(01) VALUE SPACE.
+           03 RELSAL-NOME       PIC X(10).
+           03 FILLER            PIC X(01) VALUE SPACE.
+           03 RELSAL-SAL-ANTES  PIC ZZZ.ZZZ,99.
+           03 FILLER            PIC X(01) VALUE SPACE.
+           03 RELSAL-SAL-DEPOIS PIC ZZZ.ZZZ,99.
+           03 FILLER            PIC X(01) VALUE SPACE.
+           03 RELSAL-PERCENTUAL PIC Z9,99.
+
+       FD  ARQERR
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "SALERR.TXT".
+       01  REG-ERRO.
+           03 ERR-CODFUNC       PIC 9(03).
+           03 FILLER            PIC X(01) VALUE SPACE.
+           03 ERR-NOME          PIC X(10).
+           03 FILLER            PIC X(01) VALUE SPACE.
+           03 ERR-SQLCODE       PIC S9(04).
+           03 FILLER            PIC X(01) VALUE SPACE.
+           03 ERR-MOTIVO        PIC X(30).
+
+       FD  ARQHIST
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "HISTAUM.TXT".
+       01  REG-HIST.
+           03 HIST-CODFUNC      PIC 9(03).
+           03 FILLER            PIC X(01) VALUE SPACE.
+           03 HIST-ANO          PIC 9(04).
+           03 FILLER            PIC X(01) VALUE SPACE.
+           03 HIST-QTD          PIC 9(02).
+           03 FILLER            PIC X(01) VALUE SPACE.
+           03 HIST-PERCENTUAL   PIC 9(02)V99.
+           03 FILLER            PIC X(01) VALUE SPACE.
+           03 HIST-DATA         PIC 9(08).
+
+       FD  ARQAUTH
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "SALAUTH.TXT".
+       01  REG-AUTORIZACAO.
+           03 AUTH-CODIGO       PIC X(08).
+
+       FD  ARQRUN
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "SALRUN.TXT".
+       01  REG-RUN              PIC X(80).
 
       *
       *+-----------------------------------------------------------+
@@ -59,6 +136,8 @@
       *+-----------------------------------------------------------+
        01  CONTADORES.
            03 CNT-LIN            PIC 9(03).
+           03 WS-CONT-ATUALIZA   PIC 9(05) VALUE ZEROS.
+           03 WS-CONT-ERRO       PIC 9(05) VALUE ZEROS.
 
       *+-----------------------------------------------------------+
       *  VARIAVEIS DO PROGRAMA
@@ -67,10 +146,26 @@
        01  WS-EOF                PIC X(01).
 
        01  WS-VARIAVEIS.
-           03WS-SALARIO-AUX           PIC 9(06)V99 VALUE ZEROS.
-           03 WS-AUMENTO              PIC 9(06)V99 VALUE ZEROS.
-           03 WS-CODFUNC-AUX
-
+           03 WS-SALARIO-AUX          PIC 9(06)V99 VALUE ZEROS COMP-3.
+           03 WS-AUMENTO              PIC 9(06)V99 VALUE ZEROS COMP-3.
+           03 WS-CODFUNC-AUX          PIC 9(03) VALUE ZEROS.
+           03 WS-PERCENTUAL-AUMENTO   PIC 9(02)V99 VALUE 10,00.
+           03 WS-STATUS-CTRL          PIC X(02) VALUE SPACES.
+              88 CTRL-OK                    VALUE '00'.
+              88 CTRL-NAO-ACHADO            VALUE '35'.
+           03 WS-STATUS-HIST          PIC X(02) VALUE SPACES.
+              88 HIST-OK                    VALUE '00'.
+           03 WS-HIST-EOF             PIC X(01) VALUE 'N'.
+              88 HIST-FIM                   VALUE 'S'.
+           03 WS-STATUS-AUTH          PIC X(02) VALUE SPACES.
+              88 AUTH-OK                    VALUE '00'.
+           03 WS-COD-SUPERVISOR      PIC X(08) VALUE 'SUPER001'.
+           03 WS-AUTORIZACAO-OK      PIC X(01) VALUE 'N'.
+              88 EXECUCAO-AUTORIZADA       VALUE 'S'.
+              88 EXECUCAO-NAO-AUTORIZADA   VALUE 'N'.
+           03 WS-SQLCODE              PIC S9(04) VALUE ZEROS.
+           03 WS-DATA-HORA            PIC X(30).
+           03 WS-TIMESTAMP.
               05 WS-DATA.
                  07 WS-ANO               PIC 9(04).
                  07 WS-MES               PIC 9(02).
@@ -81,10 +176,32 @@
                  07 WS-SS                PIC 9(02).
                  07 WS-MS                PIC 9(06).
 
+           COPY VALIDACHAVE.
+
+           COPY RUNSUMARIO.
+
        01  DCLFUNCIONARIO.
            03 IDFUNC                     PIC 9(03).
            03 NOME                       PIC X(10).
-           03 SALARIO                    PIC 9(06)V99.
+           03 SALARIO                    PIC 9(06)V99 COMP-3.
+
+      *+-----------------------------------------------------------+
+      *  HISTORICO DE AUMENTOS POR FUNCIONARIO (CARREGADO EM MEMORIA)
+      *+-----------------------------------------------------------+
+       77  WS-QTD-HIST                PIC 9(03) VALUE ZEROS.
+       77  WS-JA-AUMENTOU-ANO         PIC X(01) VALUE 'N'.
+           88 FUNCIONARIO-JA-AUMENTOU       VALUE 'S'.
+       77  WS-HIST-REGISTRADO         PIC X(01) VALUE 'S'.
+
+       01  WS-TAB-HIST.
+           03 WS-HIST-ITEM OCCURS 1 TO 200 TIMES
+                            DEPENDING ON WS-QTD-HIST
+                            INDEXED BY WS-IDX-HIST.
+              05 WS-HIST-CODFUNC     PIC 9(03).
+              05 WS-HIST-ANO         PIC 9(04).
+              05 WS-HIST-QTD         PIC 9(02).
+              05 WS-HIST-PERCENTUAL  PIC 9(02)V99.
+              05 WS-HIST-DATA        PIC 9(08).
 
       *----------------------------------------------------------------*
       *AREA DE DEFINICAO DE TABELAS DB2 - INCLUS�O DE TABELAS          *
@@ -112,13 +229,17 @@
            DISPLAY ' INICIO DO PROGRAMA '
            PERFORM 10000-INICIO
 
-           DISPLAY ' INICIO DO PROCESSAMENTO '
-           PERFORM 20000-PROCESO
+           IF EXECUCAO-AUTORIZADA
+              DISPLAY ' INICIO DO PROCESSAMENTO '
+              PERFORM 20000-PROCESO
+           ELSE
+              DISPLAY ' PROCESSAMENTO CANCELADO - SEM AUTORIZACAO '
+                      'DO SUPERVISOR '
+           END-IF
 
            DISPLAY ' FINALIZACAO DO PROGRAMA '
            PERFORM 30000-FIN
            .
-           STOP RUN.
 
 
       **************************************************************
@@ -144,7 +265,97 @@
 
            INITIALIZE WS-VARIAVEIS
 
-           OPEN INPUT  ARQJCL
+           OPEN INPUT  FUNCIONARIO
+           OPEN OUTPUT ARQRELSAL
+           OPEN OUTPUT ARQERR
+
+           PERFORM 15000-LE-CONTROLE
+           PERFORM 16000-CARREGA-HISTORICO
+           PERFORM 17000-VALIDA-AUTORIZACAO
+           .
+           EXIT.
+
+      **************************************************************
+      *                                                            *
+      *                  16000-CARREGA-HISTORICO                   *
+      *                                                            *
+      **************************************************************
+       16000-CARREGA-HISTORICO.
+      *-------------------------.
+
+           OPEN INPUT ARQHIST
+           IF HIST-OK
+              PERFORM UNTIL HIST-FIM
+                 READ ARQHIST
+                    AT END
+                       SET HIST-FIM TO TRUE
+                    NOT AT END
+                       ADD 1 TO WS-QTD-HIST
+                       MOVE HIST-CODFUNC TO
+                            WS-HIST-CODFUNC(WS-QTD-HIST)
+                       MOVE HIST-ANO TO WS-HIST-ANO(WS-QTD-HIST)
+                       MOVE HIST-QTD TO WS-HIST-QTD(WS-QTD-HIST)
+                       MOVE HIST-PERCENTUAL TO
+                            WS-HIST-PERCENTUAL(WS-QTD-HIST)
+                       MOVE HIST-DATA TO
+                            WS-HIST-DATA(WS-QTD-HIST)
+                 END-READ
+              END-PERFORM
+              CLOSE ARQHIST
+           END-IF
+           .
+           EXIT.
+
+      **************************************************************
+      *                                                            *
+      *                  17000-VALIDA-AUTORIZACAO                  *
+      *                                                            *
+      **************************************************************
+       17000-VALIDA-AUTORIZACAO.
+      *-------------------------.
+
+           SET EXECUCAO-NAO-AUTORIZADA TO TRUE
+
+           OPEN INPUT ARQAUTH
+           IF AUTH-OK
+              READ ARQAUTH
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    IF AUTH-CODIGO = WS-COD-SUPERVISOR
+                       SET EXECUCAO-AUTORIZADA TO TRUE
+                    END-IF
+              END-READ
+              CLOSE ARQAUTH
+           END-IF
+
+           IF EXECUCAO-NAO-AUTORIZADA
+              DISPLAY 'CODIGO DE AUTORIZACAO DO SUPERVISOR AUSENTE '
+                      'OU INVALIDO EM SALAUTH.TXT'
+           END-IF
+           .
+           EXIT.
+
+      **************************************************************
+      *                                                            *
+      *                    15000-LE-CONTROLE                       *
+      *                                                            *
+      **************************************************************
+       15000-LE-CONTROLE.
+      *---------------------.
+
+           OPEN INPUT ARQCTRL
+           IF CTRL-OK
+              READ ARQCTRL
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE CTRL-PERCENTUAL TO WS-PERCENTUAL-AUMENTO
+              END-READ
+              CLOSE ARQCTRL
+           END-IF
+
+           DISPLAY 'PERCENTUAL DE AUMENTO: ' WS-PERCENTUAL-AUMENTO '%'
            .
            EXIT.
 
@@ -162,17 +373,46 @@
            PERFORM LER-ARQUIVO
 
            PERFORM UNTIL WS-EOF = 'S'
-              MOVE FD-CODFUNCIONARIO TO IDFUNC OF DCLFUNCIONARIO
-              PERFORM 20001-VERIFICA-FUNCIONARIO
-              IF WS-SQLCODE = 100
-                 CONTINUE
+              MOVE FD-CODFUNCIONARIO TO WS-CHAVE-ENTRADA
+              PERFORM 9800-VALIDA-CHAVE
+              IF CHAVE-INVALIDA
+                 DISPLAY 'CODIGO DE FUNCIONARIO INVALIDO: '
+                          FD-CODFUNCIONARIO
+                 MOVE ZEROS TO WS-SQLCODE
+                 MOVE 'CODIGO DE FUNCIONARIO INVALIDO' TO ERR-MOTIVO
+                 PERFORM 20006-GRAVA-ERRO
               ELSE
-                  IF WS-SQLCODE = 0
-
-                       PERFORM 20003-CALCULA-AUMENTO
-                       PERFORM 20004-ATUALIZA-SALARIO
-
-                  END-IF
+                 MOVE FD-CODFUNCIONARIO TO IDFUNC OF DCLFUNCIONARIO
+                 PERFORM 20001-VERIFICA-FUNCIONARIO
+                 IF WS-SQLCODE = 100
+                    DISPLAY 'FUNCIONARIO NAO ENCONTRADO: '
+                             FD-CODFUNCIONARIO
+                    MOVE 'FUNCIONARIO NAO ENCONTRADO' TO ERR-MOTIVO
+                    PERFORM 20006-GRAVA-ERRO
+                 ELSE
+                     IF WS-SQLCODE = 0
+
+                          PERFORM 20002-VERIFICA-HISTORICO
+                          IF FUNCIONARIO-JA-AUMENTOU
+                             DISPLAY 'FUNCIONARIO ' FD-CODFUNCIONARIO
+                                     ' JA RECEBEU AUMENTO EM ' WS-ANO
+                             MOVE FD-CODFUNCIONARIO TO ERR-CODFUNC
+                             MOVE NOME OF DCLFUNCIONARIO TO ERR-NOME
+                             MOVE ZEROS TO ERR-SQLCODE
+                             MOVE 'SEGUNDO AUMENTO NO MESMO ANO'
+                                  TO ERR-MOTIVO
+                             WRITE REG-ERRO
+                             ADD 1 TO WS-CONT-ERRO
+                          ELSE
+                             PERFORM 20003-CALCULA-AUMENTO
+                             PERFORM 20004-ATUALIZA-SALARIO
+                             IF WS-SQLCODE = 0
+                                PERFORM 20005-ATUALIZA-HISTORICO
+                             END-IF
+                          END-IF
+
+                     END-IF
+                 END-IF
               END-IF
               PERFORM LER-ARQUIVO
            END-PERFORM
@@ -187,7 +427,7 @@
                   NOME
                 , SALARIO
                 INTO
-                  DCLFUCNIIONARIO.NOME
+                 :DCLFUNCIONARIO.NOME
                 ,:DCLFUNCIONARIO.SALARIO
 
                FROM FUNCIONARIO
@@ -200,11 +440,79 @@
            .
            EXIT.
 
+      *-------------------------
+       20002-VERIFICA-HISTORICO.
+      *-------------------------
+
+           MOVE 'N' TO WS-JA-AUMENTOU-ANO
+           SET WS-IDX-HIST TO 1
+
+           IF WS-QTD-HIST > 0
+              SEARCH WS-HIST-ITEM
+                 AT END
+                    CONTINUE
+                 WHEN WS-HIST-CODFUNC(WS-IDX-HIST) = IDFUNC OF
+                                                      DCLFUNCIONARIO
+                      AND WS-HIST-ANO(WS-IDX-HIST) = WS-ANO
+                    SET FUNCIONARIO-JA-AUMENTOU TO TRUE
+              END-SEARCH
+           END-IF
+           .
+           EXIT.
+
+      *-------------------------
+       20005-ATUALIZA-HISTORICO.
+      *-------------------------
+
+           MOVE 'S' TO WS-HIST-REGISTRADO
+           SET WS-IDX-HIST TO 1
+
+           IF WS-QTD-HIST > 0
+              SEARCH WS-HIST-ITEM
+                 AT END
+                    PERFORM 20006-NOVO-HISTORICO
+                 WHEN WS-HIST-CODFUNC(WS-IDX-HIST) = IDFUNC OF
+                                                      DCLFUNCIONARIO
+                      AND WS-HIST-ANO(WS-IDX-HIST) = WS-ANO
+                    CONTINUE
+              END-SEARCH
+           ELSE
+              PERFORM 20006-NOVO-HISTORICO
+           END-IF
+
+           IF WS-HIST-REGISTRADO = 'S'
+               MOVE WS-ANO                 TO WS-HIST-ANO(WS-IDX-HIST)
+               ADD 1 TO WS-HIST-QTD(WS-IDX-HIST)
+               MOVE WS-PERCENTUAL-AUMENTO  TO
+                    WS-HIST-PERCENTUAL(WS-IDX-HIST)
+               MOVE WS-DATA                TO WS-HIST-DATA(WS-IDX-HIST)
+           END-IF
+           .
+           EXIT.
+
+      *-------------------------
+       20006-NOVO-HISTORICO.
+      *-------------------------
+
+           IF WS-QTD-HIST < 200
+               ADD 1 TO WS-QTD-HIST
+               SET WS-IDX-HIST TO WS-QTD-HIST
+               MOVE IDFUNC OF DCLFUNCIONARIO TO
+                    WS-HIST-CODFUNC(WS-IDX-HIST)
+               MOVE ZEROS TO WS-HIST-QTD(WS-IDX-HIST)
+           ELSE
+               DISPLAY 'HISTORICO DE AUMENTOS IGNORADO - LIMITE DE 200 '
+                       'REGISTROS EXCEDIDO: ' IDFUNC OF DCLFUNCIONARIO
+               MOVE 'N' TO WS-HIST-REGISTRADO
+           END-IF
+           .
+           EXIT.
+
       *-------------------------
        20004-ATUALIZA-SALARIO.
       *-------------------------
            MOVE FD-SALARIO         TO SALARIO   OF DCLFUNCIONARIO
-           MOVE FD-NOME            TO NOME      OF DCLFUCNIONARIO
+           MOVE FD-NOME            TO NOME      OF DCLFUNCIONARIO
            MOVE FD-CODFUNCIONARIO  TO IDFUNC    OF DCLFUNCIONARIO
 
            EXEC SQL
@@ -223,20 +531,51 @@
                  DISPLAY 'SALARIO ATUALIZADO COM SUCESSO'
                  DISPLAY 'O SALARIO ANTIGO ERA: R$' WS-SALARIO-AUX
                  DISPLAY 'O NOVO SALARIO E: R$' FD-SALARIO
+                 ADD 1 TO WS-CONT-ATUALIZA
+                 PERFORM 20005-GRAVA-RELATORIO-SALARIO
               ELSE
                  DISPLAY 'ERRO DB2: ' WS-SQLCODE
-                 GOBACK
+                 DISPLAY 'REGISTRO IGNORADO, PROSSEGUINDO'
+                 MOVE 'ERRO NA ATUALIZACAO DO SALARIO' TO ERR-MOTIVO
+                 PERFORM 20006-GRAVA-ERRO
               END-IF
            END-IF
            .
            EXIT.
 
+      *-------------------------
+       20006-GRAVA-ERRO.
+      *-------------------------
+           MOVE FD-CODFUNCIONARIO   TO ERR-CODFUNC
+           MOVE FD-NOME             TO ERR-NOME
+           MOVE WS-SQLCODE          TO ERR-SQLCODE
+
+           WRITE REG-ERRO
+
+           ADD 1 TO WS-CONT-ERRO
+           .
+           EXIT.
+
+      *-------------------------
+       20005-GRAVA-RELATORIO-SALARIO.
+      *-------------------------
+           MOVE FD-CODFUNCIONARIO   TO RELSAL-CODFUNC
+           MOVE FD-NOME             TO RELSAL-NOME
+           MOVE WS-SALARIO-AUX      TO RELSAL-SAL-ANTES
+           MOVE FD-SALARIO          TO RELSAL-SAL-DEPOIS
+           MOVE WS-PERCENTUAL-AUMENTO TO RELSAL-PERCENTUAL
+
+           WRITE REG-RELSAL
+           .
+           EXIT.
+
       *-------------------------
        20003-CALCULA-AUMENTO.
       *-------------------------
            MOVE FD-SALARIO TO WS-SALARIO-AUX
            COMPUTE WS-AUMENTO =
-                 ( SALARIO OF DCLFUNCIONARIO * 0,1 ) +
+                 ( SALARIO OF DCLFUNCIONARIO * WS-PERCENTUAL-AUMENTO
+                   / 100 ) +
                    SALARIO OF DCLFUNCIONARIO
            END-COMPUTE
            MOVE WS-AUMENTO TO FD-SALARIO
@@ -248,7 +587,7 @@
        LER-ARQUIVO.
       *----------------
 
-           READ ARQJCL
+           READ FUNCIONARIO
                  AT END
                     MOVE 'S' TO WS-EOF
                  NOT AT END
@@ -261,7 +600,14 @@
        30000-FIN.
       *---------.
 
-           CLOSE ARQJCL
+           CLOSE FUNCIONARIO
+           CLOSE ARQRELSAL
+           CLOSE ARQERR
+
+           PERFORM 31000-GRAVA-HISTORICO
+
+           DISPLAY 'FUNCIONARIOS ATUALIZADOS : ' WS-CONT-ATUALIZA
+           DISPLAY 'REGISTROS COM ERRO       : ' WS-CONT-ERRO
 
            MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
            STRING WS-DIA '/'
@@ -274,4 +620,54 @@
            END-STRING
 
            DISPLAY 'DATA/HORA FIM   : ' WS-DATA-HORA
+
+           IF EXECUCAO-NAO-AUTORIZADA
+              SET FIM-ANORMAL TO TRUE
+              MOVE 'EXECUCAO NAO AUTORIZADA PELO SUPERVISOR'
+                                     TO WS-RUN-MOTIVO
+              MOVE 16 TO RETURN-CODE
+           END-IF
+
+           MOVE 'SALARIO'          TO WS-RUN-PROGRAMA
+           MOVE WS-CONT-ATUALIZA   TO WS-RUN-PROCESSADOS
+           MOVE WS-CONT-ERRO       TO WS-RUN-REJEITADOS
+           PERFORM 9900-GRAVA-RUN
+
            GOBACK.
+
+      **************************************************************
+      *                                                            *
+      *                  31000-GRAVA-HISTORICO                     *
+      *                                                            *
+      **************************************************************
+       31000-GRAVA-HISTORICO.
+      *-------------------------.
+
+           OPEN OUTPUT ARQHIST
+
+           PERFORM VARYING WS-IDX-HIST FROM 1 BY 1
+                   UNTIL WS-IDX-HIST > WS-QTD-HIST
+              PERFORM 31010-GRAVA-HISTORICO-REG
+           END-PERFORM
+
+           CLOSE ARQHIST
+           .
+           EXIT.
+
+      *-------------------------
+       31010-GRAVA-HISTORICO-REG.
+      *-------------------------
+
+           MOVE WS-HIST-CODFUNC(WS-IDX-HIST)    TO HIST-CODFUNC
+           MOVE WS-HIST-ANO(WS-IDX-HIST)        TO HIST-ANO
+           MOVE WS-HIST-QTD(WS-IDX-HIST)        TO HIST-QTD
+           MOVE WS-HIST-PERCENTUAL(WS-IDX-HIST) TO HIST-PERCENTUAL
+           MOVE WS-HIST-DATA(WS-IDX-HIST)       TO HIST-DATA
+           WRITE REG-HIST
+           .
+           EXIT.
+
+      *----------------------------------------------------------------*
+           COPY VALIDACHAVE-PROC.
+      *----------------------------------------------------------------*
+           COPY RUNSUMARIO-PROC.
