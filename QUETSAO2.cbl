@@ -1,35 +1,106 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. QUESTAO2.
-      *----------------------------------------------------------------*
-       ENVIRONMENT DIVISION.
-      *
-       CONFIGURATION SECTION.
-           SPECIAL-NAMES.
-               CONSOLE IS LETRA-INPUT.
-      *----------------------------------------------------------------*
-
-       DATA DIVISION.
-      *----------------------------------------------------------------*
-
-       WORKING-STORAGE SECTION.
-
-       77  WS-LETRA PIC X(01).
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY 'USUARIO DIGITE UMA LETRA: '
-            ACCEPT WS-LETRA FROM LETRA-INPUT
-
-            IF WS-LETRA = 'A' OR WS-LETRA = 'E' OR WS-LETRA = 'I' OR
-               WS-LETRA = 'O' OR WS-LETRA = 'U'
-                   DISPLAY 'EH UMA VOGAL'
-            ELSE
-                   DISPLAY 'EH UMA CONSOANTE'
-            STOP RUN.
-       END PROGRAM QUESTAO2.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. QUESTAO2.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               CONSOLE IS LETRA-INPUT.
+               CONSOLE IS PALAVRA-INPUT.
+               CONSOLE IS MODO-INPUT.
+      *----------------------------------------------------------------*
+
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-LETRA           PIC X(01).
+       77  WS-MODO-EXECUCAO   PIC X(01) VALUE ' '.
+
+       77  WS-PALAVRA         PIC X(30) VALUE SPACES.
+       77  WS-TAMANHO         PIC 9(02) VALUE ZEROS.
+       77  WS-IDX             PIC 9(02) VALUE ZEROS.
+       77  WS-CARACTER        PIC X(01).
+       77  WS-CONT-VOGAL      PIC 9(02) VALUE ZEROS.
+       77  WS-CONT-CONSOANTE  PIC 9(02) VALUE ZEROS.
+       77  WS-CONT-OUTRO      PIC 9(02) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY 'CONTAR (L)ETRA UNICA OU (P)ALAVRA INTEIRA ? '
+            ACCEPT WS-MODO-EXECUCAO FROM MODO-INPUT
+
+            IF WS-MODO-EXECUCAO = 'P' OR WS-MODO-EXECUCAO = 'p'
+                PERFORM 2000-PROCESSA-PALAVRA
+            ELSE
+                PERFORM 1000-PROCESSA-LETRA
+            END-IF
+
+            STOP RUN.
+
+      *----------------------------------------------------------------*
+       1000-PROCESSA-LETRA.
+      *----------------------------------------------------------------*
+            DISPLAY 'USUARIO DIGITE UMA LETRA: '
+            ACCEPT WS-LETRA FROM LETRA-INPUT
+
+            IF WS-LETRA = 'A' OR WS-LETRA = 'E' OR WS-LETRA = 'I' OR
+               WS-LETRA = 'O' OR WS-LETRA = 'U'
+                   DISPLAY 'EH UMA VOGAL'
+            ELSE
+                   DISPLAY 'EH UMA CONSOANTE'
+            END-IF
+            .
+            EXIT.
+
+      *----------------------------------------------------------------*
+       2000-PROCESSA-PALAVRA.
+      *----------------------------------------------------------------*
+            DISPLAY 'USUARIO DIGITE UMA PALAVRA OU NOME: '
+            ACCEPT WS-PALAVRA FROM PALAVRA-INPUT
+
+            MOVE ZEROS TO WS-CONT-VOGAL WS-CONT-CONSOANTE
+                          WS-CONT-OUTRO
+            PERFORM VARYING WS-IDX FROM 1 BY 1
+                    UNTIL WS-IDX > FUNCTION LENGTH(WS-PALAVRA)
+                PERFORM 2100-CLASSIFICA-CARACTER
+            END-PERFORM
+
+            DISPLAY 'VOGAIS.......: ' WS-CONT-VOGAL
+            DISPLAY 'CONSOANTES...: ' WS-CONT-CONSOANTE
+            DISPLAY 'OUTROS.......: ' WS-CONT-OUTRO
+            .
+            EXIT.
+
+      *----------------------------------------------------------------*
+       2100-CLASSIFICA-CARACTER.
+      *----------------------------------------------------------------*
+            MOVE WS-PALAVRA(WS-IDX:1) TO WS-CARACTER
+
+            IF WS-CARACTER = 'A' OR WS-CARACTER = 'E' OR
+               WS-CARACTER = 'I' OR WS-CARACTER = 'O' OR
+               WS-CARACTER = 'U' OR WS-CARACTER = 'a' OR
+               WS-CARACTER = 'e' OR WS-CARACTER = 'i' OR
+               WS-CARACTER = 'o' OR WS-CARACTER = 'u'
+                   ADD 1 TO WS-CONT-VOGAL
+            ELSE
+                IF WS-CARACTER >= 'A' AND WS-CARACTER <= 'Z' OR
+                   WS-CARACTER >= 'a' AND WS-CARACTER <= 'z'
+                       ADD 1 TO WS-CONT-CONSOANTE
+                ELSE
+                    IF WS-CARACTER NOT = SPACE
+                        ADD 1 TO WS-CONT-OUTRO
+                    END-IF
+                END-IF
+            END-IF
+            .
+            EXIT.
+
+       END PROGRAM QUESTAO2.
