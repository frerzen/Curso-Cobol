@@ -1,55 +1,94 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FIBONACCI.
-      *----------------------------------------------------------------*
-       ENVIRONMENT   DIVISION.
-
-       CONFIGURATION SECTION.
-           SPECIAL-NAMES.
-               CONSOLE IS N-INPUT.
-      *----------------------------------------------------------------*
-       DATA DIVISION.
-       FILE SECTION.
-      *----------------------------------------------------------------*
-       WORKING-STORAGE SECTION.
-       77  WS-NTERMOS  PIC 9(03) VALUE ZERO.
-       77  WS-SOMA     PIC 9(04) VALUE ZERO.
-       77  WS-ANTERIOR      PIC 9(04) VALUE 1.
-       77  WS-ANS     PIC 9(04) VALUE ZERO.
-       77  CONT        PIC 9(04) VALUE 1.
-       77  WS-PROX     PIC 9(04) VALUE 1.
-      *----------------------------------------------------------------*
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY 'USUARIO DIGITE O NUMERO DE TERMOS A SER SOMADO: '
-            ACCEPT WS-NTERMOS FROM N-INPUT
-
-
-            IF WS-NTERMOS = 1
-               COMPUTE WS-SOMA = 1
-            ELSE
-               IF WS-NTERMOS = 2
-                   COMPUTE WS-SOMA = 2
-               END-IF
-            END-IF
-
-
-               PERFORM UNTIL CONT > WS-NTERMOS
-                   COMPUTE WS-SOMA = WS-ANTERIOR + WS-PROX
-                   COMPUTE WS-ANS = WS-ANS + WS-SOMA
-                   DISPLAY WS-ANS
-                   MOVE WS-PROX TO WS-ANTERIOR
-                   MOVE WS-SOMA TO WS-PROX
-
-                   ADD 1 TO CONT
-               END-PERFORM
-
-
-            DISPLAY WS-ANS
-            STOP RUN.
-       END PROGRAM FIBONACCI.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FIBONACCI.
+      *----------------------------------------------------------------*
+       ENVIRONMENT   DIVISION.
+
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               CONSOLE IS N-INPUT.
+               CONSOLE IS SEED1-INPUT.
+               CONSOLE IS SEED2-INPUT.
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+       FILE SECTION.
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+       77  WS-NTERMOS  PIC 9(03) VALUE ZERO.
+       77  WS-SEED1    PIC 9(04) VALUE 1.
+       77  WS-SEED2    PIC 9(04) VALUE 1.
+       77  WS-SOMA     PIC 9(18) VALUE ZERO.
+       77  WS-ANTERIOR PIC 9(18) VALUE 1.
+       77  WS-ANS      PIC 9(18) VALUE ZERO.
+       77  CONT        PIC 9(04) VALUE 1.
+       77  WS-PROX     PIC 9(18) VALUE 1.
+       77  WS-OVERFLOW PIC X(01) VALUE 'N'.
+       77  WS-QTD-LOOP PIC 9(03) VALUE ZERO.
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY 'USUARIO DIGITE O NUMERO DE TERMOS A SER SOMADO: '
+            ACCEPT WS-NTERMOS FROM N-INPUT
+
+            DISPLAY 'PRIMEIRO TERMO DA SEQUENCIA (PADRAO 1): '
+            ACCEPT WS-SEED1 FROM SEED1-INPUT
+
+            DISPLAY 'SEGUNDO TERMO DA SEQUENCIA (PADRAO 1): '
+            ACCEPT WS-SEED2 FROM SEED2-INPUT
+
+            MOVE WS-SEED1 TO WS-ANTERIOR
+            MOVE WS-SEED2 TO WS-PROX
+
+            EVALUATE TRUE
+                WHEN WS-NTERMOS = 0
+                    CONTINUE
+                WHEN WS-NTERMOS = 1
+                    COMPUTE WS-ANS = WS-SEED1
+                WHEN OTHER
+                    COMPUTE WS-ANS = WS-SEED1 + WS-SEED2
+                        ON SIZE ERROR
+                            MOVE 'S' TO WS-OVERFLOW
+                    END-COMPUTE
+
+                    IF WS-NTERMOS > 2 AND WS-OVERFLOW = 'N'
+                        COMPUTE WS-QTD-LOOP = WS-NTERMOS - 2
+
+                        PERFORM UNTIL CONT > WS-QTD-LOOP
+                                OR WS-OVERFLOW = 'S'
+                            COMPUTE WS-SOMA = WS-ANTERIOR + WS-PROX
+                                ON SIZE ERROR
+                                    MOVE 'S' TO WS-OVERFLOW
+                            END-COMPUTE
+
+                            IF WS-OVERFLOW = 'N'
+                                COMPUTE WS-ANS = WS-ANS + WS-SOMA
+                                    ON SIZE ERROR
+                                        MOVE 'S' TO WS-OVERFLOW
+                                END-COMPUTE
+                            END-IF
+
+                            IF WS-OVERFLOW = 'N'
+                                DISPLAY WS-ANS
+                                MOVE WS-PROX TO WS-ANTERIOR
+                                MOVE WS-SOMA TO WS-PROX
+                                ADD 1 TO CONT
+                            END-IF
+                        END-PERFORM
+                    END-IF
+            END-EVALUATE
+
+
+            IF WS-OVERFLOW = 'S'
+                DISPLAY 'ESTOURO: A SEQUENCIA EXCEDEU A CAPACIDADE '
+                        'DO ACUMULADOR ANTES DE COMPLETAR OS TERMOS '
+                        'PEDIDOS.'
+            END-IF
+
+            DISPLAY WS-ANS
+            STOP RUN.
+       END PROGRAM FIBONACCI.
