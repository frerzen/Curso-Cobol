@@ -0,0 +1,330 @@
+      ******************************************************************
+      * Author: EMERSON
+      * Date: 08-08-2026
+      * Purpose: DESAFIO FINAL CURSO COBOL
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION                          DIVISION.
+       PROGRAM-ID. RELATCRUZ.
+      *----------------------------------------------------------------*
+       ENVIRONMENT                             DIVISION.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       CONFIGURATION                            SECTION.
+
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                             SECTION.
+
+       FILE-CONTROL.
+
+       SELECT ARQHAB ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT ARQACAD ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS FD-CPF OF REG-ACADEMIA
+               FILE STATUS IS WS-STATUS-ACAD.
+
+       SELECT ARQREL ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT ARQPARM ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-STATUS-PARM.
+
+      *----------------------------------------------------------------*
+       DATA                                     DIVISION.
+      *----------------------------------------------------------------*
+       FILE                                     SECTION.
+
+       FD ARQHAB
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "HABITANTES.TXT".
+
+       01  REG-HABITANTE.
+           03 FD-CPF                       PIC 9(11).
+           03 FD-IDADE                     PIC 9(03).
+           03 FD-SEXO                      PIC X(01).
+
+       FD ARQACAD
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "ACADEMIA.TXT".
+
+       01  REG-ACADEMIA.
+           03 FD-CPF                       PIC 9(11).
+           03 FD-NOME                      PIC X(30).
+           03 FD-PESO                      PIC 9(03)V999.
+           03 FD-SEXO                      PIC X(01).
+           03 FD-ALTURA                    PIC 9(03).
+           03 FD-DATA-VALIDADE             PIC 9(08).
+
+       FD ARQREL
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "CRUZAMENTO.TXT".
+
+       01  REG-RELATORIO                   PIC X(80).
+
+       FD ARQPARM
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "HABPARM.TXT".
+
+       01  REG-PARM.
+           03 PARM-IDADE-CRIANCA           PIC 9(03).
+           03 PARM-IDADE-ADOLESC           PIC 9(03).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+       77  WS-EOF                          PIC X(01) VALUE ' '.
+       77  WS-SEXO                         PIC X(01) VALUE ' '.
+       77  WS-IDADE                        PIC 9(03) VALUE ZEROS.
+       77  WS-IDADE-CRIANCA                PIC 9(03) VALUE 14.
+       77  WS-IDADE-ADOLESC                PIC 9(03) VALUE 17.
+       77  WS-STATUS-PARM                  PIC X(02) VALUE SPACES.
+           88 PARM-OK                          VALUE '00'.
+       77  WS-STATUS-ACAD                  PIC X(02) VALUE SPACES.
+           88 ACAD-OK                          VALUE '00'.
+           88 ACAD-NAO-ACHADO                  VALUE '23'.
+       77  CONT-PESSOA                     PIC 9(05) VALUE ZEROS.
+       77  CONT-ACAD                       PIC 9(05) VALUE ZEROS.
+       77  CONT-EXC                        PIC 9(05) VALUE ZEROS.
+       77  WS-PERC-ACAD                    PIC 9(03)V99 VALUE ZEROS.
+       77  WS-PONTILHADO                   PIC X(80) VALUE ALL '-'.
+
+       01  WS-TAB-FAIXA.
+           03 WS-FAIXA-ITEM OCCURS 3 TIMES INDEXED BY WS-IDX-FAIXA.
+               05 WS-FAIXA-NOME            PIC X(11).
+               05 WS-FAIXA-QTD-POP-M       PIC 9(05) VALUE ZEROS.
+               05 WS-FAIXA-QTD-POP-F       PIC 9(05) VALUE ZEROS.
+               05 WS-FAIXA-QTD-ACAD-M      PIC 9(05) VALUE ZEROS.
+               05 WS-FAIXA-QTD-ACAD-F      PIC 9(05) VALUE ZEROS.
+
+       01  WS-LINHA1.
+           03 FILLER PIC X(22) VALUE SPACES.
+           03 FILLER PIC X(36)
+               VALUE 'CENSO x MATRICULAS DA ACADEMIA'.
+           03 FILLER PIC X(22) VALUE SPACES.
+
+       01  WS-LINHA2.
+           03 FILLER PIC X(12) VALUE 'FAIXA ETARIA'.
+           03 FILLER PIC X(08) VALUE SPACES.
+           03 FILLER PIC X(15) VALUE 'CENSO M/F'.
+           03 FILLER PIC X(10) VALUE SPACES.
+           03 FILLER PIC X(15) VALUE 'ACADEMIA M/F'.
+
+       01  WS-DETALHE-EXIBICAO.
+           03 WS-EXB-FAIXA-NOME            PIC X(12).
+           03 FILLER                       PIC X(08) VALUE SPACES.
+           03 WS-EXB-QTD-POP-M             PIC ZZZZ9.
+           03 FILLER                       PIC X(01) VALUE '/'.
+           03 WS-EXB-QTD-POP-F             PIC ZZZZ9.
+           03 FILLER                       PIC X(10) VALUE SPACES.
+           03 WS-EXB-QTD-ACAD-M            PIC ZZZZ9.
+           03 FILLER                       PIC X(01) VALUE '/'.
+           03 WS-EXB-QTD-ACAD-F            PIC ZZZZ9.
+
+       01  WS-RODAPE1.
+           03 FILLER            PIC X(30) VALUE 'TOTAL DE HABITANTES: '.
+           03 WS-TOTPESSOA      PIC ZZZZ9.
+
+       01  WS-RODAPE2.
+           03 FILLER            PIC X(30) VALUE 'TOTAL NA ACADEMIA: '.
+           03 WS-TOTACAD        PIC ZZZZ9.
+
+       01  WS-RODAPE3.
+           03 FILLER    PIC X(38) VALUE
+               'PERCENTUAL DA POPULACAO NA ACADEMIA: '.
+           03 WS-PERC-EXIB      PIC ZZ9,99.
+           03 FILLER    PIC X(01) VALUE '%'.
+
+       01  WS-RODAPE4.
+           03 FILLER    PIC X(29) VALUE 'REGISTROS COM SEXO INVALIDO:'.
+           03 FILLER    PIC X(01) VALUE SPACE.
+           03 WS-TOTEXC PIC ZZZZ9.
+
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+           MAIN-PROCEDURE.
+               PERFORM 500-LE-PARAMETROS
+               PERFORM 600-MONTA-FAIXAS
+
+               OPEN INPUT ARQHAB
+               OPEN INPUT ARQACAD
+               OPEN OUTPUT ARQREL
+
+               IF ACAD-OK
+                   PERFORM 2000-TRATA-CABECALHO
+
+                   PERFORM 1000-LER-ARQUIVO
+
+                   PERFORM UNTIL WS-EOF = 'S'
+                       PERFORM 3000-TRATA-HABITANTE
+                       PERFORM 1000-LER-ARQUIVO
+                   END-PERFORM
+
+                   PERFORM 4000-TRATA-RODAPE
+               ELSE
+                   DISPLAY 'ERRO AO ABRIR ARQACAD - STATUS: '
+                           WS-STATUS-ACAD
+               END-IF
+
+               CLOSE ARQHAB ARQACAD ARQREL
+               STOP RUN.
+
+      *----------------------------------------------------------------*
+       500-LE-PARAMETROS.
+      *----------------------------------------------------------------*
+           OPEN INPUT ARQPARM
+           IF PARM-OK
+               READ ARQPARM
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-IDADE-CRIANCA TO WS-IDADE-CRIANCA
+                       MOVE PARM-IDADE-ADOLESC TO WS-IDADE-ADOLESC
+               END-READ
+               CLOSE ARQPARM
+           END-IF
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       600-MONTA-FAIXAS.
+      *----------------------------------------------------------------*
+           MOVE 'CRIANCA'     TO WS-FAIXA-NOME(1)
+           MOVE 'ADOLESCENTE' TO WS-FAIXA-NOME(2)
+           MOVE 'ADULTO'      TO WS-FAIXA-NOME(3)
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       1000-LER-ARQUIVO.
+      *----------------------------------------------------------------*
+           READ ARQHAB
+               AT END
+                   MOVE 'S' TO WS-EOF
+               NOT AT END
+                   CONTINUE
+           END-READ
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       2000-TRATA-CABECALHO.
+      *----------------------------------------------------------------*
+           DISPLAY WS-LINHA1
+           WRITE REG-RELATORIO FROM WS-LINHA1
+
+           DISPLAY WS-PONTILHADO
+           WRITE REG-RELATORIO FROM WS-PONTILHADO
+
+           DISPLAY WS-LINHA2
+           WRITE REG-RELATORIO FROM WS-LINHA2
+
+           DISPLAY WS-PONTILHADO
+           WRITE REG-RELATORIO FROM WS-PONTILHADO
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       3000-TRATA-HABITANTE.
+      *----------------------------------------------------------------*
+           MOVE FD-IDADE OF REG-HABITANTE TO WS-IDADE
+           MOVE FD-SEXO  OF REG-HABITANTE TO WS-SEXO
+
+           IF WS-SEXO NOT = 'M' AND WS-SEXO NOT = 'F'
+               ADD 1 TO CONT-EXC
+           ELSE
+               ADD 1 TO CONT-PESSOA
+
+               EVALUATE TRUE
+                   WHEN WS-IDADE < WS-IDADE-CRIANCA
+                       SET WS-IDX-FAIXA TO 1
+                   WHEN WS-IDADE >= WS-IDADE-CRIANCA
+                        AND WS-IDADE <= WS-IDADE-ADOLESC
+                       SET WS-IDX-FAIXA TO 2
+                   WHEN OTHER
+                       SET WS-IDX-FAIXA TO 3
+               END-EVALUATE
+
+               IF WS-SEXO = 'M'
+                   ADD 1 TO WS-FAIXA-QTD-POP-M(WS-IDX-FAIXA)
+               ELSE
+                   ADD 1 TO WS-FAIXA-QTD-POP-F(WS-IDX-FAIXA)
+               END-IF
+
+               PERFORM 3500-CONSULTA-ACADEMIA
+               IF ACAD-OK
+                   ADD 1 TO CONT-ACAD
+                   IF WS-SEXO = 'M'
+                       ADD 1 TO WS-FAIXA-QTD-ACAD-M(WS-IDX-FAIXA)
+                   ELSE
+                       ADD 1 TO WS-FAIXA-QTD-ACAD-F(WS-IDX-FAIXA)
+                   END-IF
+               END-IF
+           END-IF
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       3500-CONSULTA-ACADEMIA.
+      *----------------------------------------------------------------*
+           MOVE FD-CPF OF REG-HABITANTE TO FD-CPF OF REG-ACADEMIA
+
+           READ ARQACAD
+               KEY IS FD-CPF OF REG-ACADEMIA
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   CONTINUE
+           END-READ
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       4000-TRATA-RODAPE.
+      *----------------------------------------------------------------*
+           PERFORM 4100-TRATA-RODAPE-FAIXA
+               VARYING WS-IDX-FAIXA FROM 1 BY 1
+               UNTIL WS-IDX-FAIXA > 3
+
+           MOVE CONT-PESSOA TO WS-TOTPESSOA
+           MOVE CONT-ACAD   TO WS-TOTACAD
+           MOVE CONT-EXC    TO WS-TOTEXC
+
+           IF CONT-PESSOA > 0
+               COMPUTE WS-PERC-ACAD =
+                   (CONT-ACAD * 100) / CONT-PESSOA
+           END-IF
+           MOVE WS-PERC-ACAD TO WS-PERC-EXIB
+
+           DISPLAY WS-PONTILHADO
+           WRITE REG-RELATORIO FROM WS-PONTILHADO
+
+           DISPLAY WS-RODAPE1
+           WRITE REG-RELATORIO FROM WS-RODAPE1
+
+           DISPLAY WS-RODAPE2
+           WRITE REG-RELATORIO FROM WS-RODAPE2
+
+           DISPLAY WS-RODAPE3
+           WRITE REG-RELATORIO FROM WS-RODAPE3
+
+           DISPLAY WS-RODAPE4
+           WRITE REG-RELATORIO FROM WS-RODAPE4
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       4100-TRATA-RODAPE-FAIXA.
+      *----------------------------------------------------------------*
+           MOVE WS-FAIXA-NOME(WS-IDX-FAIXA)      TO WS-EXB-FAIXA-NOME
+           MOVE WS-FAIXA-QTD-POP-M(WS-IDX-FAIXA)  TO WS-EXB-QTD-POP-M
+           MOVE WS-FAIXA-QTD-POP-F(WS-IDX-FAIXA)  TO WS-EXB-QTD-POP-F
+           MOVE WS-FAIXA-QTD-ACAD-M(WS-IDX-FAIXA) TO WS-EXB-QTD-ACAD-M
+           MOVE WS-FAIXA-QTD-ACAD-F(WS-IDX-FAIXA) TO WS-EXB-QTD-ACAD-F
+
+           DISPLAY WS-DETALHE-EXIBICAO
+           WRITE REG-RELATORIO FROM WS-DETALHE-EXIBICAO
+           .
+           EXIT.
+
+       END PROGRAM RELATCRUZ.
