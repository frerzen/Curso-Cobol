@@ -0,0 +1,201 @@
+      ******************************************************************
+      * Author: EMS
+      * Date: 08-08-2026
+      * Purpose: Job-control driver chaining the payroll raise run
+      *          straight into a same-day payroll report, so both a
+      *          before and an after total are available from one run
+      *          instead of running the payroll report by hand twice.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION                          DIVISION.
+       PROGRAM-ID. RUNAUMENTO.
+      *----------------------------------------------------------------*
+       ENVIRONMENT                             DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION                            SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT                             SECTION.
+
+       FILE-CONTROL.
+
+           SELECT ARQCTRL ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-STATUS-CTRL.
+
+           SELECT ARQFUN ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQRESUMO ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+       FILE SECTION.
+
+       FD  ARQCTRL
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "SALCTRL.TXT".
+       01  REG-CONTROLE.
+           03 CTRL-PERCENTUAL   PIC 9(02)V99.
+
+       FD  ARQFUN
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "ARQFUNCIONARIO.TXT".
+       01  REG-FUNCIONARIO.
+           03 FD-DEPTO-F           PIC X(05).
+           03 FD-CODFUN-F          PIC 9(03).
+           03 FD-NOME-F            PIC X(20).
+           03 FD-SALFUN-F          PIC 9(06)V99.
+
+       FD  ARQRESUMO
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "RUNAUMENTO.TXT".
+       01  REG-RESUMO                          PIC X(60).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+       77  WS-STATUS-CTRL                      PIC X(02) VALUE SPACES.
+           88 CTRL-OK                                VALUE '00'.
+
+       77  WS-EOF                              PIC X(01) VALUE ' '.
+       77  WS-PERCENTUAL-AUMENTO                PIC 9(02)V99
+                                                       VALUE 10,00.
+       77  WS-TOTAL-ANTES                      PIC 9(09)V99
+                                                       VALUE ZEROS.
+       77  WS-TOTAL-DEPOIS                     PIC 9(09)V99
+                                                       VALUE ZEROS.
+       77  WS-AUMENTO-STATUS                   PIC X(01) VALUE 'S'.
+           88 AUMENTO-APLICADO                        VALUE 'S'.
+           88 AUMENTO-NAO-APLICADO                     VALUE 'N'.
+
+       01  WS-LINHA-RESUMO.
+           03 FILLER              PIC X(24) VALUE SPACES.
+           03 WS-R-ROTULO         PIC X(20).
+           03 WS-R-VALOR          PIC ZZZ.ZZZ.ZZ9,99.
+           03 FILLER              PIC X(11) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+
+           MAIN-PROCEDURE.
+               PERFORM 1000-LE-PERCENTUAL
+               PERFORM 2000-SOMA-PAYROLL-ANTES
+
+               DISPLAY 'RODANDO AUMENTO_SALARIO...'
+               MOVE ZERO TO RETURN-CODE
+               CALL 'SALARIO'
+               IF RETURN-CODE NOT = 0
+                   SET AUMENTO-NAO-APLICADO TO TRUE
+                   DISPLAY 'AUMENTO_SALARIO NAO AUTORIZADO - '
+                           'AUMENTO NAO APLICADO'
+               END-IF
+
+               DISPLAY 'RODANDO RELATFUN...'
+               CALL 'RELATFUN'
+
+               PERFORM 5000-CALCULA-DEPOIS
+               PERFORM 6000-GRAVA-RESUMO
+
+               STOP RUN.
+
+      *----------------------------------------------------------------*
+       1000-LE-PERCENTUAL.
+      *----------------------------------------------------------------*
+           OPEN INPUT ARQCTRL
+           IF CTRL-OK
+               READ ARQCTRL
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CTRL-PERCENTUAL TO WS-PERCENTUAL-AUMENTO
+               END-READ
+               CLOSE ARQCTRL
+           END-IF
+           .
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2000-SOMA-PAYROLL-ANTES.
+      *----------------------------------------------------------------*
+           MOVE ZEROS TO WS-TOTAL-ANTES
+           MOVE 'N'   TO WS-EOF
+
+           OPEN INPUT ARQFUN
+
+           PERFORM UNTIL WS-EOF = 'S'
+               READ ARQFUN
+                   AT END
+                       MOVE 'S' TO WS-EOF
+                   NOT AT END
+                       ADD FD-SALFUN-F TO WS-TOTAL-ANTES
+               END-READ
+           END-PERFORM
+
+           CLOSE ARQFUN
+           .
+           EXIT.
+
+      *----------------------------------------------------------------*
+       5000-CALCULA-DEPOIS.
+      *----------------------------------------------------------------*
+      *    O AUMENTO E APLICADO NA TABELA FUNCIONARIO DO DB2 POR
+      *    AUMENTO_SALARIO, NAO NO ARQUIVO PLANO QUE O RELATFUN LE, DE
+      *    MODO QUE O TOTAL "DEPOIS" E ESTIMADO APLICANDO O MESMO
+      *    PERCENTUAL DE AUMENTO_SALARIO SOBRE O TOTAL "ANTES" JA
+      *    APURADO PELO PROPRIO ARQFUNCIONARIO.TXT.
+           IF AUMENTO-APLICADO
+               COMPUTE WS-TOTAL-DEPOIS =
+                       WS-TOTAL-ANTES +
+                       (WS-TOTAL-ANTES * WS-PERCENTUAL-AUMENTO / 100)
+           ELSE
+               MOVE WS-TOTAL-ANTES TO WS-TOTAL-DEPOIS
+           END-IF
+           .
+           EXIT.
+
+      *----------------------------------------------------------------*
+       6000-GRAVA-RESUMO.
+      *----------------------------------------------------------------*
+           OPEN OUTPUT ARQRESUMO
+
+           MOVE SPACES TO REG-RESUMO
+           STRING 'RESUMO DA FOLHA - ANTES/DEPOIS DO AUMENTO'
+               DELIMITED BY SIZE INTO REG-RESUMO
+           END-STRING
+           WRITE REG-RESUMO
+
+           MOVE ALL '-' TO REG-RESUMO
+           WRITE REG-RESUMO
+
+           MOVE SPACES TO WS-LINHA-RESUMO
+           MOVE 'TOTAL ANTES:      ' TO WS-R-ROTULO
+           MOVE WS-TOTAL-ANTES       TO WS-R-VALOR
+           DISPLAY WS-LINHA-RESUMO
+           WRITE REG-RESUMO FROM WS-LINHA-RESUMO
+
+           MOVE SPACES TO WS-LINHA-RESUMO
+           MOVE 'TOTAL DEPOIS:      ' TO WS-R-ROTULO
+           MOVE WS-TOTAL-DEPOIS       TO WS-R-VALOR
+           DISPLAY WS-LINHA-RESUMO
+           WRITE REG-RESUMO FROM WS-LINHA-RESUMO
+
+           IF AUMENTO-NAO-APLICADO
+               MOVE SPACES TO REG-RESUMO
+               STRING 'AUMENTO NAO APLICADO - EXECUCAO NAO '
+                      'AUTORIZADA PELO SUPERVISOR'
+                   DELIMITED BY SIZE INTO REG-RESUMO
+               END-STRING
+               DISPLAY REG-RESUMO
+               WRITE REG-RESUMO
+           END-IF
+
+           CLOSE ARQRESUMO
+           .
+           EXIT.
+
+       END PROGRAM RUNAUMENTO.
