@@ -24,6 +24,10 @@
        SELECT ARQREL ASSIGN TO DISK
                ORGANIZATION  IS LINE SEQUENTIAL.
 
+       SELECT ARQPARM ASSIGN TO DISK
+               ORGANIZATION  IS LINE SEQUENTIAL
+               FILE STATUS   IS WS-STATUS-PARM.
+
       *----------------------------------------------------------------*
        DATA DIVISION.
       *----------------------------------------------------------------*
@@ -44,12 +48,20 @@
            VALUE OF FILE-ID IS "RELELEICAO.PRN".
        01  REG-RELATORIO                PIC X(80).
 
+       FD ARQPARM
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "RPTPARM.TXT".
+           COPY RPTPARM.
+
       *----------------------------------------------------------------*
        WORKING-STORAGE SECTION.
       *----------------------------------------------------------------*
        77  WS-EOF                       PIC X(01) VALUE ' '.
+       77  WS-STATUS-PARM               PIC X(02) VALUE SPACES.
+           88 PARM-OK                       VALUE '00'.
+       77  WS-LINHAS-PAGINA             PIC 9(03) VALUE 60.
        77  WS-LINHABRANCO               PIC X(80) VALUE SPACES.
-       77  WS-PONTILHADO                PIC X(80) VALUE ALL '-'.
+           COPY CABECALHO80.
        77  WS-TOTVOTO                   PIC 9(03) VALUE ZEROS.
        77  CONT-LINHA                   PIC 9(03) VALUE ZEROS.
        77  CONT-ELEITOR                 PIC S9(03) COMP VALUE ZEROS.
@@ -78,14 +90,14 @@
            03 WS-LINHA1.
                05 FILLER PIC X(21) VALUE 'COBOL COURSE BY INDRA'.
                05 FILLER PIC X(50) VALUE SPACES.
-               05 FILLER PIC X(05) VALUE 'PAGE'.
-               05 WS-PAG PIC zzz9.
+               COPY RODAPAG.
 
 
 
            03 WS-LINHA2.
                05 FILLER PIC X(26) VALUE SPACES.
-               05 FILLER PIC X(26) VALUE 'LISTAGEM DE VOTOS APURADOS'.
+               05 WS-LINHA2-TITULO PIC X(26)
+                   VALUE 'LISTAGEM DE VOTOS APURADOS'.
                05 FILLER PIC X(28) VALUE SPACES.
 
            03 WS-LINHA3.
@@ -153,16 +165,18 @@
       *----------------------------------------------------------------*
 
            MAIN-PROCEDURE.
+               PERFORM 0500-LE-PARAMETROS
+
                OPEN INPUT ARQAPU
                OPEN OUTPUT ARQREL
 
-               MOVE 70 TO CONT-LINHA
+               MOVE 999 TO CONT-LINHA
 
                PERFORM 1000-LER-ARQUIVO
 
 
                PERFORM UNTIL WS-EOF = 'S'
-                   IF CONT-LINHA >=60
+                   IF CONT-LINHA >= WS-LINHAS-PAGINA
                        PERFORM 2000-TRATA-CABECALHO
                    END-IF
 
@@ -177,6 +191,22 @@
                STOP RUN.
 
 
+      *----------------------------------------------------------------*
+       0500-LE-PARAMETROS.
+      *----------------------------------------------------------------*
+           OPEN INPUT ARQPARM
+           IF PARM-OK
+               READ ARQPARM
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-LINHAS-PAGINA TO WS-LINHAS-PAGINA
+                       MOVE PARM-TITULO        TO WS-LINHA2-TITULO
+               END-READ
+               CLOSE ARQPARM
+           END-IF
+           .
+           EXIT.
       *----------------------------------------------------------------*
        1000-LER-ARQUIVO.
       *----------------------------------------------------------------*
