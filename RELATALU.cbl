@@ -16,6 +16,8 @@
       *
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+           CONSOLE IS ORDEM-INPUT.
+           CONSOLE IS MODOREL-INPUT.
       *
        INPUT-OUTPUT                            SECTION.
 
@@ -23,9 +25,25 @@
 
        SELECT ARQALU ASSIGN TO DISK
               ORGANIZATION      IS LINE SEQUENTIAL.
+      *
+       SELECT ARQORD ASSIGN TO DISK.
+      *
+       SELECT ARQALU-ORD ASSIGN TO DISK
+              ORGANIZATION      IS LINE SEQUENTIAL
+              FILE STATUS       IS WS-STATUS-ALU-ORD.
       *
        SELECT ARQREL ASSIGN TO DISK
               ORGANIZATION      IS LINE SEQUENTIAL.
+      *
+       SELECT ARQPARM ASSIGN TO DISK
+              ORGANIZATION      IS LINE SEQUENTIAL
+              FILE STATUS       IS WS-STATUS-PARM.
+      *
+       SELECT ARQCSV ASSIGN TO DISK
+              ORGANIZATION      IS LINE SEQUENTIAL.
+      *
+       SELECT ARQRUN ASSIGN TO DISK
+              ORGANIZATION      IS LINE SEQUENTIAL.
       *----------------------------------------------------------------*
        DATA DIVISION.
       *----------------------------------------------------------------*
@@ -36,39 +54,104 @@
           VALUE OF FILE-ID IS "ARQALUNOS.TXT".
 
        01  REG-ALUNO.
+           03 FD-TURMA-ALU             PIC X(05).
            03 FD-MATRICULA-ALU         PIC 9(03).
+           03 FD-ANOLETIVO-ALU         PIC 9(04).
+           03 FD-SEMESTRE-ALU          PIC 9(01).
            03 FD-NOME-ALU              PIC X(10).
            03 FD-NOTA1-ALU             PIC 9(03)V99.
            03 FD-NOTA2-ALU             PIC 9(03)V99.
            03 FD-NOTA3-ALU             PIC 9(03)V99.
            03 FD-NOTA4-ALU             PIC 9(03)V99.
 
+       SD  ARQORD.
+       01  SD-REG-ALUNO.
+           03 SD-CHAVE-MATRICULA       PIC 9(03).
+           03 SD-CHAVE-MEDIA           PIC 9(03)V99.
+           03 SD-TURMA                 PIC X(05).
+           03 SD-MATRICULA             PIC 9(03).
+           03 SD-ANOLETIVO             PIC 9(04).
+           03 SD-SEMESTRE              PIC 9(01).
+           03 SD-NOME                  PIC X(10).
+           03 SD-NOTA1                 PIC 9(03)V99.
+           03 SD-NOTA2                 PIC 9(03)V99.
+           03 SD-NOTA3                 PIC 9(03)V99.
+           03 SD-NOTA4                 PIC 9(03)V99.
+
+       FD  ARQALU-ORD
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "ALUORDEN.TXT".
+       01  REG-ALUNO-ORD.
+           03 FD-TURMA-ORD             PIC X(05).
+           03 FD-MATRICULA-ORD         PIC 9(03).
+           03 FD-ANOLETIVO-ORD         PIC 9(04).
+           03 FD-SEMESTRE-ORD          PIC 9(01).
+           03 FD-NOME-ORD              PIC X(10).
+           03 FD-NOTA1-ORD             PIC 9(03)V99.
+           03 FD-NOTA2-ORD             PIC 9(03)V99.
+           03 FD-NOTA3-ORD             PIC 9(03)V99.
+           03 FD-NOTA4-ORD             PIC 9(03)V99.
+
        FD  ARQREL
            LABEL RECORD STANDARD
            VALUE OF FILE-ID IS "RELALUNOS.TXT".
-       01  REG-RELATORIO               PIC X(80).
+       01  REG-RELATORIO               PIC X(93).
+
+       FD  ARQPARM
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "RPTPARM.TXT".
+           COPY RPTPARM.
+
+       FD  ARQCSV
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "RELALUNOS.CSV".
+       01  REG-CSV                     PIC X(80).
+
+       FD  ARQRUN
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "ALURUN.TXT".
+       01  REG-RUN                     PIC X(80).
       *----------------------------------------------------------------*
        WORKING-STORAGE SECTION.
       *----------------------------------------------------------------*
        77  WS-EOF                      PIC X(01) VALUE ' '.
        77  WS-LINHABRANCO              PIC X(80) VALUE SPACES.
-       77  WS-PONTILHADO               PIC X(80) VALUE ALL '-'.
+           COPY CABECALHO80.
        77  WS-TOTMEDIA-AUX             PIC 9(03)V99 VALUES ZEROS.
        77  CONT-ALUNO                  PIC 9(03) VALUE ZEROS.
        77  CONT-LINHA                  PIC 9(03) VALUE ZEROS.
        77  WS-PAG-AUX                  PIC 9(03) VALUE ZEROS.
+       77  WS-MODO-ORDEM                PIC X(01) VALUE 'M'.
+       77  WS-MODO-RELATORIO            PIC X(01) VALUE 'C'.
+       77  WS-MODO-BATCH                PIC X(01) VALUE 'N'.
+           88 EXECUCAO-BATCH                VALUE 'S'.
+       77  WS-TURMA-ANTERIOR             PIC X(05) VALUE SPACES.
+       77  WS-ANOLETIVO-ANTERIOR         PIC 9(04) VALUE ZEROS.
+       77  WS-SEMESTRE-ANTERIOR          PIC 9(01) VALUE ZEROS.
+       77  WS-STATUS-PARM                PIC X(02) VALUE SPACES.
+           88 PARM-OK                        VALUE '00'.
+       77  WS-STATUS-ALU-ORD             PIC X(02) VALUE SPACES.
+           88 ALU-ORD-OK                     VALUE '00'.
+       77  WS-LINHAS-PAGINA               PIC 9(03) VALUE 60.
+       77  WS-LIMITE-RODAPE               PIC 9(03) VALUE 57.
+       77  WS-TRAILER-REGISTROS           PIC 9(07) VALUE ZEROS.
+       77  WS-TRAILER-TOTAL               PIC 9(07)V99 VALUE ZEROS.
+       77  WS-CONT-INVALIDA               PIC 9(03) VALUE ZEROS.
+
+           COPY RUNSUMARIO.
+
+           COPY VALIDACHAVE.
 
        01  WS-CABECALHO.
            03 WS-LINHA1.
                05 FILLER PIC X(21) VALUE 'COBOL COURSE BY INDRA'.
                05 FILLER PIC X(50) VALUE SPACES.
-               05 FILLER PIC X(05) VALUE 'PAGE:'.
-               05 WS-PAG PIC zzz9.
+               COPY RODAPAG.
 
            03 WS-LINHA2.
                05 FILLER PIC X(28) VALUE SPACES.
-               05 FILLER PIC X(24) VALUE 'LIST OF STUDENTS'.
-               05 FILLER PIC X(28) VALUE SPACES.
+               05 WS-LINHA2-TITULO PIC X(26) VALUE 'LIST OF STUDENTS'.
+               05 FILLER PIC X(26) VALUE SPACES.
 
            03 WS-LINHA3.
                05 FILLER PIC X(18) VALUE 'STUDENT CODE'.
@@ -78,16 +161,22 @@
                05 FILLER PIC X(19) VALUE 'STUDENT GRADE'.
                05 FILLER PIC X(02) VALUE SPACES.
                05 FILLER PIC X(15) VALUE 'FINAL GRADE'.
+               05 FILLER PIC X(04) VALUE SPACES.
+               05 FILLER PIC X(06) VALUE 'TERM'.
 
        01  WS-AUXILIAR.
-           03  WS-MEDIA-AUX               PIC 9(03)V99.
+           03  WS-MEDIA-AUX               PIC 9(03)V99 COMP-3.
            03  WS-MAIOR-AUX               PIC 9(03)V99 VALUE ZEROS.
            03  WS-MENOR-AUX               PIC 9(03)V99.
-           03  WS-NOTA1-ALU               PIC 9(03)V99.
-           03  WS-NOTA2-ALU               PIC 9(03)V99.
-           03  WS-NOTA3-ALU               PIC 9(03)V99.
-           03  WS-NOTA4-ALU               PIC 9(03)V99.
+           03  WS-NOTA1-ALU               PIC 9(03)V99 COMP-3.
+           03  WS-NOTA2-ALU               PIC 9(03)V99 COMP-3.
+           03  WS-NOTA3-ALU               PIC 9(03)V99 COMP-3.
+           03  WS-NOTA4-ALU               PIC 9(03)V99 COMP-3.
            03  WS-MEDIA-TURMA-AUX         PIC 9(03)V99.
+           03  WS-MAIOR-MAT               PIC 9(03) VALUE ZEROS.
+           03  WS-MAIOR-NOME              PIC X(10) VALUE SPACES.
+           03  WS-MENOR-MAT               PIC 9(03) VALUE ZEROS.
+           03  WS-MENOR-NOME              PIC X(10) VALUE SPACES.
 
        01  WS-DETALHE-EXIBICAO.
            03 FILLER                      PIC X(07) VALUE SPACES.
@@ -98,7 +187,32 @@
            03 WS-MEDIA-ALUNO              PIC zz9,99.
            03 FILLER                      PIC X(16) VALUE SPACES.
            03 WS-CONCEITO-ALUNO           PIC X(1).
-
+           03 FILLER                      PIC X(04) VALUE SPACES.
+           03 WS-ANOLETIVO-ALUNO          PIC 9(04) VALUE ZEROS.
+           03 FILLER                      PIC X(01) VALUE '/'.
+           03 WS-SEMESTRE-ALUNO           PIC 9(01) VALUE ZEROS.
+
+
+       01  WS-CSV-CABECALHO.
+           03 FILLER                      PIC X(28)
+               VALUE 'MATRICULA,NOME,GRADE,CONCEIT'.
+           03 FILLER                      PIC X(01)
+               VALUE 'O'.
+           03 FILLER                      PIC X(13)
+               VALUE ',ANO,SEMESTRE'.
+
+       01  WS-CSV-DETALHE.
+           03 WS-CSV-MAT                   PIC 999.
+           03 FILLER                       PIC X(01) VALUE ','.
+           03 WS-CSV-NOME                  PIC X(20).
+           03 FILLER                       PIC X(01) VALUE ','.
+           03 WS-CSV-MEDIA                 PIC ZZ9,99.
+           03 FILLER                       PIC X(01) VALUE ','.
+           03 WS-CSV-CONCEITO              PIC X(01).
+           03 FILLER                       PIC X(01) VALUE ','.
+           03 WS-CSV-ANOLETIVO             PIC 9999.
+           03 FILLER                       PIC X(01) VALUE ','.
+           03 WS-CSV-SEMESTRE              PIC 9.
 
        01  WS-RODAPE1.
            03 FILLER            PIC X(30) VALUE 'THE CLASS GRADE IS: '.
@@ -107,41 +221,201 @@
        01  WS-RODAPE2.
            03 FILLER           PIC X(30) VALUE 'THE BIGGEST GRADE IS: '.
            03 WS-MAIOR_GRADE   PIC ZZ9,99.
+           03 FILLER           PIC X(12) VALUE ' - STUDENT '.
+           03 WS-MAIOR-MAT-EXB PIC 999.
+           03 FILLER           PIC X(01) VALUE SPACE.
+           03 WS-MAIOR-NOM-EXB PIC X(10).
 
        01  WS-RODAPE3.
            03 FILLER          PIC X(30) VALUE 'THE SMALLEST GRADE IS: '.
            03 WS-MENOR_GRADE  PIC ZZ9,99.
+           03 FILLER           PIC X(12) VALUE ' - STUDENT '.
+           03 WS-MENOR-MAT-EXB PIC 999.
+           03 FILLER           PIC X(01) VALUE SPACE.
+           03 WS-MENOR-NOM-EXB PIC X(10).
+
+       01  WS-LINHA-TRAILER.
+           03 FILLER              PIC X(15) VALUE '*** TRAILER ***'.
+           03 FILLER              PIC X(01) VALUE SPACE.
+           03 FILLER              PIC X(11) VALUE 'REGISTROS: '.
+           03 WS-TRL-REGISTROS    PIC ZZZZZZ9.
+           03 FILLER              PIC X(01) VALUE SPACE.
+           03 FILLER              PIC X(07) VALUE 'TOTAL: '.
+           03 WS-TRL-TOTAL        PIC ZZZZZ9,99.
+           03 FILLER              PIC X(29) VALUE SPACES.
 
 
       *----------------------------------------------------------------*
        PROCEDURE DIVISION.
       *----------------------------------------------------------------*
            MAIN-PROCEDURE.
-               OPEN INPUT ARQALU
-               OPEN OUTPUT ARQREL
+               PERFORM 0010-VERIFICA-MODO-BATCH
+
+               IF EXECUCAO-BATCH
+                   CONTINUE
+               ELSE
+                  DISPLAY 'ORDENAR POR (M)ATRICULA OU (G)RADE: '
+                  ACCEPT WS-MODO-ORDEM FROM ORDEM-INPUT
+
+                  DISPLAY '(C)OMPLETO OU SOMENTE (E)XCECOES '
+                          '(CONCEITO D): '
+                  ACCEPT WS-MODO-RELATORIO FROM MODOREL-INPUT
+               END-IF
+
+               PERFORM 0050-LE-PARAMETROS
+               PERFORM 0100-ORDENA-ARQUIVO
 
-               MOVE 70 TO CONT-LINHA
+               OPEN INPUT ARQALU-ORD
 
-               PERFORM 1000-LER-ARQUIVO
+               IF ALU-ORD-OK
+                   OPEN OUTPUT ARQREL
+                   OPEN OUTPUT ARQCSV
 
-               PERFORM UNTIL WS-EOF = 'S'
-                   IF CONT-LINHA >= 60
-                       PERFORM 2000-TRATA-CABECALHO
-                   END-IF
+                   WRITE REG-CSV FROM WS-CSV-CABECALHO
+
+                   MOVE 999 TO CONT-LINHA
+                   MOVE 999 TO WS-MENOR-AUX
 
-                   PERFORM 3000-TRATA-DETALHE
                    PERFORM 1000-LER-ARQUIVO
-               END-PERFORM
 
-               PERFORM 5000-TRATA-RODAPE
+                   PERFORM UNTIL WS-EOF = 'S'
+                       IF CONT-LINHA >= WS-LINHAS-PAGINA
+                           PERFORM 2000-TRATA-CABECALHO
+                       END-IF
+
+                       IF WS-TURMA-ANTERIOR NOT = SPACES
+                          AND (FD-TURMA-ORD NOT = WS-TURMA-ANTERIOR
+                           OR FD-ANOLETIVO-ORD NOT =
+                              WS-ANOLETIVO-ANTERIOR
+                           OR FD-SEMESTRE-ORD NOT =
+                              WS-SEMESTRE-ANTERIOR)
+                           PERFORM 5100-QUEBRA-TURMA
+                       END-IF
+
+                       PERFORM 3000-TRATA-DETALHE
+                       MOVE FD-TURMA-ORD     TO WS-TURMA-ANTERIOR
+                       MOVE FD-ANOLETIVO-ORD TO WS-ANOLETIVO-ANTERIOR
+                       MOVE FD-SEMESTRE-ORD  TO WS-SEMESTRE-ANTERIOR
+                       PERFORM 1000-LER-ARQUIVO
+                   END-PERFORM
+
+                   PERFORM 5000-TRATA-RODAPE
+                   PERFORM 6000-GRAVA-TRAILER
+
+                   CLOSE ARQREL  ARQCSV
+               ELSE
+                   SET FIM-ANORMAL TO TRUE
+                   MOVE 'FALHA AO ABRIR ALUORDEN.TXT' TO WS-RUN-MOTIVO
+                   DISPLAY 'ERRO AO ABRIR ARQALU-ORD - STATUS: '
+                           WS-STATUS-ALU-ORD
+               END-IF
+
+               MOVE 'RELATALU'         TO WS-RUN-PROGRAMA
+               MOVE WS-TRAILER-REGISTROS TO WS-RUN-PROCESSADOS
+               MOVE WS-CONT-INVALIDA   TO WS-RUN-REJEITADOS
+               PERFORM 9900-GRAVA-RUN
+
+               CLOSE ARQALU-ORD
+               GOBACK.
+      *----------------------------------------------------------------*
+       0010-VERIFICA-MODO-BATCH.
+      *----------------------------------------------------------------*
+           OPEN INPUT ARQPARM
+           IF PARM-OK
+               READ ARQPARM
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF PARM-MODO-BATCH = 'B'
+                           SET EXECUCAO-BATCH TO TRUE
+                           MOVE PARM-MODO-ORDEM     TO WS-MODO-ORDEM
+                           MOVE PARM-MODO-RELATORIO TO WS-MODO-RELATORIO
+                       END-IF
+               END-READ
+               CLOSE ARQPARM
+           END-IF
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       0050-LE-PARAMETROS.
+      *----------------------------------------------------------------*
+           OPEN INPUT ARQPARM
+           IF PARM-OK
+               READ ARQPARM
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-LINHAS-PAGINA TO WS-LINHAS-PAGINA
+                       COMPUTE WS-LIMITE-RODAPE =
+                           WS-LINHAS-PAGINA - 3
+                       MOVE PARM-TITULO        TO WS-LINHA2-TITULO
+               END-READ
+               CLOSE ARQPARM
+           END-IF
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       0100-ORDENA-ARQUIVO.
+      *----------------------------------------------------------------*
+           IF WS-MODO-ORDEM = 'G' OR WS-MODO-ORDEM = 'g'
+               SORT ARQORD
+                   ON ASCENDING KEY SD-TURMA SD-ANOLETIVO SD-SEMESTRE
+                                    SD-CHAVE-MEDIA
+                   INPUT PROCEDURE 0110-CARREGA-ORDENACAO
+                   GIVING ARQALU-ORD
+           ELSE
+               SORT ARQORD
+                   ON ASCENDING KEY SD-TURMA SD-ANOLETIVO SD-SEMESTRE
+                                    SD-CHAVE-MATRICULA
+                   INPUT PROCEDURE 0110-CARREGA-ORDENACAO
+                   GIVING ARQALU-ORD
+           END-IF
+           .
+           EXIT.
+      *----------------------------------------------------------------*
+       0110-CARREGA-ORDENACAO.
+      *----------------------------------------------------------------*
+           OPEN INPUT ARQALU
 
+           READ ARQALU
+               AT END
+                   MOVE 'S' TO WS-EOF
+               NOT AT END
+                   CONTINUE
+           END-READ
 
-               CLOSE ARQALU  ARQREL
-               STOP RUN.
+           PERFORM UNTIL WS-EOF = 'S'
+               MOVE FD-TURMA-ALU     TO SD-TURMA
+               MOVE FD-MATRICULA-ALU TO SD-CHAVE-MATRICULA SD-MATRICULA
+               MOVE FD-ANOLETIVO-ALU TO SD-ANOLETIVO
+               MOVE FD-SEMESTRE-ALU  TO SD-SEMESTRE
+               MOVE FD-NOME-ALU      TO SD-NOME
+               MOVE FD-NOTA1-ALU     TO SD-NOTA1
+               MOVE FD-NOTA2-ALU     TO SD-NOTA2
+               MOVE FD-NOTA3-ALU     TO SD-NOTA3
+               MOVE FD-NOTA4-ALU     TO SD-NOTA4
+               COMPUTE SD-CHAVE-MEDIA =
+                   (FD-NOTA1-ALU + FD-NOTA2-ALU +
+                    FD-NOTA3-ALU + FD-NOTA4-ALU) / 4
+
+               RELEASE SD-REG-ALUNO
+
+               READ ARQALU
+                   AT END
+                       MOVE 'S' TO WS-EOF
+                   NOT AT END
+                       CONTINUE
+               END-READ
+           END-PERFORM
+
+           CLOSE ARQALU
+           MOVE ' ' TO WS-EOF
+           .
+           EXIT.
       *----------------------------------------------------------------*
        1000-LER-ARQUIVO.
       *----------------------------------------------------------------*
-           READ ARQALU
+           READ ARQALU-ORD
                AT END
                    MOVE 'S' TO WS-EOF
                NOT AT END
@@ -181,46 +455,65 @@
       *----------------------------------------------------------------*
        3000-TRATA-DETALHE.
       *----------------------------------------------------------------*
-           MOVE FD-MATRICULA-ALU TO WS-MAT-ALUNO
-           MOVE FD-NOME-ALU      TO WS-NOME-ALUNO
-           MOVE FD-NOTA1-ALU     TO WS-NOTA1-ALU
-           MOVE FD-NOTA2-ALU     TO WS-NOTA2-ALU
-           MOVE FD-NOTA3-ALU     TO WS-NOTA3-ALU
-           MOVE FD-NOTA4-ALU     TO WS-NOTA4-ALU
-           MOVE 999              TO WS-MENOR-AUX
-
-           DISPLAY WS-DETALHE-EXIBICAO
-           WRITE REG-RELATORIO FROM WS-DETALHE-EXIBICAO
-
-           ADD 1 TO CONT-ALUNO
-           ADD 1 TO CONT-LINHA
-
-
-           COMPUTE WS-MEDIA-AUX =
-               (WS-NOTA1-ALU+WS-NOTA2-ALU+WS-NOTA3-ALU+WS-NOTA4-ALU)/4
-
-           PERFORM 4000-CALCULA-CONCEITO-ALUNO
-
-           ADD WS-MEDIA-AUX TO WS-TOTMEDIA-AUX
-
-            IF WS-MEDIA-AUX > WS-MAIOR-AUX
-                MOVE WS-MEDIA-AUX TO WS-MAIOR-AUX
-            END-IF
+           MOVE FD-MATRICULA-ORD TO WS-CHAVE-ENTRADA
+           PERFORM 9800-VALIDA-CHAVE
+
+           IF CHAVE-INVALIDA
+               DISPLAY 'MATRICULA INVALIDA IGNORADA: ' FD-MATRICULA-ORD
+               ADD 1 TO WS-CONT-INVALIDA
+           ELSE
+               MOVE FD-MATRICULA-ORD TO WS-MAT-ALUNO
+               MOVE FD-ANOLETIVO-ORD TO WS-ANOLETIVO-ALUNO
+               MOVE FD-SEMESTRE-ORD  TO WS-SEMESTRE-ALUNO
+               MOVE FD-NOME-ORD      TO WS-NOME-ALUNO
+               MOVE FD-NOTA1-ORD     TO WS-NOTA1-ALU
+               MOVE FD-NOTA2-ORD     TO WS-NOTA2-ALU
+               MOVE FD-NOTA3-ORD     TO WS-NOTA3-ALU
+               MOVE FD-NOTA4-ORD     TO WS-NOTA4-ALU
+
+               COMPUTE WS-MEDIA-AUX =
+                   (WS-NOTA1-ALU+WS-NOTA2-ALU+WS-NOTA3-ALU+WS-NOTA4-ALU)/4
+
+               PERFORM 4000-CALCULA-CONCEITO-ALUNO
+
+               ADD 1 TO CONT-ALUNO
+               ADD WS-MEDIA-AUX TO WS-TOTMEDIA-AUX
+
+                IF WS-MEDIA-AUX > WS-MAIOR-AUX
+                    MOVE WS-MEDIA-AUX TO WS-MAIOR-AUX
+                    MOVE WS-MAT-ALUNO TO WS-MAIOR-MAT
+                    MOVE WS-NOME-ALUNO TO WS-MAIOR-NOME
+                END-IF
 
-            IF WS-MEDIA-AUX < WS-MENOR-AUX
-                MOVE WS-MEDIA-AUX TO WS-MENOR-AUX
+                IF WS-MEDIA-AUX < WS-MENOR-AUX
+                    MOVE WS-MEDIA-AUX TO WS-MENOR-AUX
+                    MOVE WS-MAT-ALUNO TO WS-MENOR-MAT
+                    MOVE WS-NOME-ALUNO TO WS-MENOR-NOME
+                END-IF
 
+               MOVE WS-MEDIA-AUX TO WS-MEDIA-ALUNO
 
+               IF WS-MODO-RELATORIO = 'C' OR WS-CONCEITO-ALUNO = 'D'
+                   DISPLAY WS-DETALHE-EXIBICAO
+                   WRITE REG-RELATORIO FROM WS-DETALHE-EXIBICAO
+                   ADD 1 TO CONT-LINHA
 
-           MOVE WS-MEDIA-AUX TO WS-MEDIA-ALUNO
-           DISPLAY WS-DETALHE-EXIBICAO
-           WRITE REG-RELATORIO FROM WS-DETALHE-EXIBICAO
+                   MOVE WS-MAT-ALUNO      TO WS-CSV-MAT
+                   MOVE WS-NOME-ALUNO     TO WS-CSV-NOME
+                   MOVE WS-MEDIA-ALUNO    TO WS-CSV-MEDIA
+                   MOVE WS-CONCEITO-ALUNO TO WS-CSV-CONCEITO
+                   MOVE WS-ANOLETIVO-ALUNO TO WS-CSV-ANOLETIVO
+                   MOVE WS-SEMESTRE-ALUNO  TO WS-CSV-SEMESTRE
+                   WRITE REG-CSV FROM WS-CSV-DETALHE
 
-           ADD 1 TO CONT-LINHA
+                   ADD 1 TO WS-TRAILER-REGISTROS
+                   ADD WS-MEDIA-AUX TO WS-TRAILER-TOTAL
+               END-IF
 
-            IF CONT-LINHA = 57
-                PERFORM 5000-TRATA-RODAPE
-            END-IF
+                IF CONT-LINHA = WS-LIMITE-RODAPE
+                    PERFORM 5050-TRATA-RODAPE-PAGINA
+                END-IF
+           END-IF
             .
             EXIT.
 
@@ -246,11 +539,33 @@
       *----------------------------------------------------------------*
        5000-TRATA-RODAPE.
       *----------------------------------------------------------------*
-           COMPUTE WS-MEDIA-TURMA-AUX = WS-TOTMEDIA-AUX / CONT-ALUNO
+           PERFORM 5010-IMPRIME-RODAPE
+
+           INITIALIZE WS-TOTMEDIA-AUX WS-FINAL_GRADE
+                      WS-MAIOR-AUX WS-MAIOR-MAT WS-MAIOR-NOME
+                      CONT-ALUNO
+           MOVE 999 TO WS-MENOR-AUX
+           MOVE ZEROS TO WS-MENOR-MAT
+           MOVE SPACES TO WS-MENOR-NOME
+           .
+           EXIT.
+
+      *----------------------------------------------------------------*
+       5010-IMPRIME-RODAPE.
+      *----------------------------------------------------------------*
+           IF CONT-ALUNO > 0
+               COMPUTE WS-MEDIA-TURMA-AUX = WS-TOTMEDIA-AUX / CONT-ALUNO
+           ELSE
+               MOVE ZEROS TO WS-MEDIA-TURMA-AUX
+           END-IF
 
            MOVE WS-MEDIA-TURMA-AUX TO WS-FINAL_GRADE
            MOVE WS-MAIOR-AUX       TO WS-MAIOR_GRADE
            MOVE WS-MENOR-AUX       TO WS-MENOR_GRADE
+           MOVE WS-MAIOR-MAT       TO WS-MAIOR-MAT-EXB
+           MOVE WS-MAIOR-NOME      TO WS-MAIOR-NOM-EXB
+           MOVE WS-MENOR-MAT       TO WS-MENOR-MAT-EXB
+           MOVE WS-MENOR-NOME      TO WS-MENOR-NOM-EXB
 
            WRITE REG-RELATORIO FROM WS-PONTILHADO
            DISPLAY WS-PONTILHADO
@@ -268,9 +583,42 @@
            DISPLAY WS-PONTILHADO
 
            ADD 3 TO CONT-LINHA
+           .
+           EXIT.
 
-           INITIALIZE WS-TOTMEDIA-AUX WS-FINAL_GRADE
+      *----------------------------------------------------------------*
+       5050-TRATA-RODAPE-PAGINA.
+      *----------------------------------------------------------------*
+      * Page-overflow footer: prints the running subtotals so far
+      * without resetting them, since the class (TURMA) is still
+      * open and continues accumulating on the next page.
+      *----------------------------------------------------------------*
+           PERFORM 5010-IMPRIME-RODAPE
            .
            EXIT.
 
+      *----------------------------------------------------------------*
+       5100-QUEBRA-TURMA.
+      *----------------------------------------------------------------*
+           PERFORM 5000-TRATA-RODAPE
+           .
+           EXIT.
+
+      *----------------------------------------------------------------*
+       6000-GRAVA-TRAILER.
+      *----------------------------------------------------------------*
+           MOVE WS-TRAILER-REGISTROS TO WS-TRL-REGISTROS
+           MOVE WS-TRAILER-TOTAL     TO WS-TRL-TOTAL
+
+           DISPLAY WS-LINHA-TRAILER
+           WRITE REG-RELATORIO FROM WS-LINHA-TRAILER
+           DISPLAY 'MATRICULAS INVALIDAS IGNORADAS: ' WS-CONT-INVALIDA
+           .
+           EXIT.
+
+      *----------------------------------------------------------------*
+           COPY VALIDACHAVE-PROC.
+      *----------------------------------------------------------------*
+           COPY RUNSUMARIO-PROC.
+
        END PROGRAM RELATALU.
