@@ -0,0 +1,16 @@
+      *----------------------------------------------------------------*
+      *  VALIDACHAVE-PROC.CPY                                          *
+      *  Shared key-validation paragraph. COPY this into the           *
+      *  PROCEDURE DIVISION of any program that needs to check a       *
+      *  matricula/employee-code field - MOVE the field into           *
+      *  WS-CHAVE-ENTRADA (declared in VALIDACHAVE.CPY) first, then    *
+      *  PERFORM 9800-VALIDA-CHAVE and test CHAVE-OK/CHAVE-INVALIDA.   *
+      *----------------------------------------------------------------*
+       9800-VALIDA-CHAVE.
+           IF WS-CHAVE-ENTRADA IS NUMERIC AND WS-CHAVE-ENTRADA > ZEROS
+               SET CHAVE-OK TO TRUE
+           ELSE
+               SET CHAVE-INVALIDA TO TRUE
+           END-IF
+           .
+           EXIT.
