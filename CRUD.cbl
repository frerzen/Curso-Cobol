@@ -23,6 +23,20 @@
       *---------------------                                            00003200
       *
            SELECT ALUNO    ASSIGN  TO  ARQJCL.
+      *
+           SELECT ARQCKPT  ASSIGN  TO  DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-STATUS-CKPT.
+      *
+           SELECT ARQREJ   ASSIGN  TO  DISK
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT ARQAUTH  ASSIGN  TO  DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-STATUS-AUTH.
+      *
+           SELECT ARQRUN   ASSIGN  TO  DISK
+               ORGANIZATION IS LINE SEQUENTIAL.
       *
       *+---------------------------------------------------------------+00003900
       *                      DATA   DIVISION                            00004000
@@ -36,15 +50,58 @@
            RECORDING MODE IS F
            LABEL RECORD IS STANDARD
            BLOCK CONTAINS 0 RECORDS
-           RECORD CONTAINS 33 CHARACTERS.
+           RECORD CONTAINS 39 CHARACTERS.
        01  REG-ENTRADA.
+           03 FD-TRANS-CODE PIC X(01).
+              88 TRANS-INCLUSAO        VALUE 'A'.
+              88 TRANS-ALTERACAO       VALUE 'C'.
+              88 TRANS-EXCLUSAO        VALUE 'D'.
            03 FD-MATRICULA PIC 9(03).
+           03 FD-ANOLETIVO PIC 9(04).
+           03 FD-SEMESTRE  PIC 9(01).
            03 FD-NOME      PIC X(10).
            03 FD-NOTA1     PIC 9(03)V99.
            03 FD-NOTA2     PIC 9(03)V99.
            03 FD-NOTA3     PIC 9(03)V99.
            03 FD-NOTA4     PIC 9(03)V99.
 
+       FD  ARQCKPT
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "CRUDCKPT.TXT".
+       01  REG-CHECKPOINT.
+           03 CKPT-QTD-PROCESSADOS PIC 9(05).
+
+       FD  ARQREJ
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "CRUDREJ.TXT".
+       01  REG-REJEITADO.
+           03 REJ-MATRICULA     PIC 9(03).
+           03 FILLER            PIC X(01) VALUE SPACE.
+           03 REJ-ANOLETIVO     PIC 9(04).
+           03 FILLER            PIC X(01) VALUE SPACE.
+           03 REJ-SEMESTRE      PIC 9(01).
+           03 FILLER            PIC X(01) VALUE SPACE.
+           03 REJ-NOTA1         PIC 9(03)V99.
+           03 FILLER            PIC X(01) VALUE SPACE.
+           03 REJ-NOTA2         PIC 9(03)V99.
+           03 FILLER            PIC X(01) VALUE SPACE.
+           03 REJ-NOTA3         PIC 9(03)V99.
+           03 FILLER            PIC X(01) VALUE SPACE.
+           03 REJ-NOTA4         PIC 9(03)V99.
+           03 FILLER            PIC X(01) VALUE SPACE.
+           03 REJ-MOTIVO        PIC X(30).
+
+       FD  ARQAUTH
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "CRUDAUTH.TXT".
+       01  REG-AUTORIZACAO.
+           03 AUTH-CODIGO       PIC X(08).
+
+       FD  ARQRUN
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "CRUDRUN.TXT".
+       01  REG-RUN              PIC X(80).
+
       *
       *+-----------------------------------------------------------+
       *                   WORKING-STORAGE SECTION                  *
@@ -60,6 +117,39 @@
       *+-----------------------------------------------------------+
        01  CONTADORES.
            03 CNT-LIN            PIC 9(03).
+           03 WS-QTD-PROCESSADOS  PIC 9(05) VALUE ZEROS.
+           03 WS-QTD-PULAR        PIC 9(05) VALUE ZEROS.
+           03 WS-CONT-INCLUSAO    PIC 9(05) VALUE ZEROS.
+           03 WS-CONT-ATUALIZA    PIC 9(05) VALUE ZEROS.
+           03 WS-CONT-INATIVA     PIC 9(05) VALUE ZEROS.
+           03 WS-CONT-REJEITADO   PIC 9(05) VALUE ZEROS.
+
+       01  WS-NOTAS-OK           PIC X(01) VALUE 'S'.
+           88 NOTAS-VALIDAS            VALUE 'S'.
+           88 NOTAS-INVALIDAS          VALUE 'N'.
+
+       01  WS-DB2-ERRO           PIC X(01) VALUE 'N'.
+           88 DB2-ERRO                 VALUE 'S'.
+           88 DB2-SEM-ERRO              VALUE 'N'.
+
+       01  WS-STATUS-CKPT        PIC X(02) VALUE SPACES.
+           88 CKPT-OK                  VALUE '00'.
+           88 CKPT-NAO-ACHADO           VALUE '35'.
+
+       01  WS-STATUS-AUTH        PIC X(02) VALUE SPACES.
+           88 AUTH-OK                  VALUE '00'.
+
+           COPY RUNSUMARIO.
+
+       01  WS-COD-SUPERVISOR     PIC X(08) VALUE 'SUPER001'.
+
+       01  WS-AUTORIZACAO-OK     PIC X(01) VALUE 'N'.
+           88 EXECUCAO-AUTORIZADA      VALUE 'S'.
+           88 EXECUCAO-NAO-AUTORIZADA  VALUE 'N'.
+
+       01  WS-MOTIVO-REJEICAO    PIC X(30) VALUE SPACES.
+
+           COPY VALIDACHAVE.
 
       *+-----------------------------------------------------------+
       *  VARIABLES DEL PROGRAMA
@@ -69,6 +159,7 @@
 
        01  WS-VARIAVEIS.
            03 WS-MEDIA           PIC 9(03)V99.
+           03 WS-MEDIA-MINIMA    PIC 9(03)V99 VALUE 70.00.
            03 WS-SQLCODE         PIC -999.
            03 WS-DATA-HORA       PIC X(30).
            03 WS-TIMESTAMP.
@@ -90,10 +181,15 @@
       *----------------------------------------------------------------*
       *01 DCLALUNO.
       *   03 MATRICULA PIC 9(03).
+      *   03 ANOLETIVO PIC 9(04).
+      *   03 SEMESTRE  PIC 9(01).
       *   03 NOTA1     PIC 9(03)V99.
       *   03 NOTA2     PIC 9(03)V99.
       *   03 NOTA3     PIC 9(03)V99.
       *   03 NOTA4     PIC 9(03)V99.
+      *   03 STATUS    PIC X(01).
+      *      88 ALUNO-ATIVO    VALUE 'A'.
+      *      88 ALUNO-INATIVO  VALUE 'I'.
       *----------------------------------------------------------------*
        01  FILLER                        PIC X(25)
                VALUE 'FIN WORKING THULIO'.
@@ -108,8 +204,13 @@
            DISPLAY ' INICIO DO PROGRAMA '
            PERFORM 10000-INICIO
 
-           DISPLAY ' INICIO DO PROCESSAMENTO '
-           PERFORM 20000-PROCESO
+           IF EXECUCAO-AUTORIZADA
+              DISPLAY ' INICIO DO PROCESSAMENTO '
+              PERFORM 20000-PROCESO
+           ELSE
+              DISPLAY ' PROCESSAMENTO CANCELADO - SEM AUTORIZACAO '
+                      'DO SUPERVISOR '
+           END-IF
 
            DISPLAY ' FINALIZACAO DO PROGRAMA '
            PERFORM 30000-FIN
@@ -138,6 +239,66 @@
            INITIALIZE WS-VARIAVEIS
 
            OPEN INPUT  ALUNO
+           OPEN EXTEND ARQREJ
+
+           PERFORM 15000-LE-CHECKPOINT
+           PERFORM 17000-VALIDA-AUTORIZACAO
+           .
+
+      **************************************************************
+      *                                                            *
+      *                    15000-LE-CHECKPOINT                     *
+      *                                                            *
+      **************************************************************
+       15000-LE-CHECKPOINT.
+      *---------------------.
+
+           MOVE ZEROS TO WS-QTD-PULAR
+
+           OPEN INPUT ARQCKPT
+           IF CKPT-OK
+              READ ARQCKPT
+                 AT END
+                    MOVE ZEROS TO WS-QTD-PULAR
+                 NOT AT END
+                    MOVE CKPT-QTD-PROCESSADOS TO WS-QTD-PULAR
+              END-READ
+              CLOSE ARQCKPT
+           END-IF
+
+           IF WS-QTD-PULAR > 0
+              DISPLAY 'REINICIO: PULANDO ' WS-QTD-PULAR
+                       ' REGISTROS JA PROCESSADOS'
+           END-IF
+           .
+
+      **************************************************************
+      *                                                            *
+      *                  17000-VALIDA-AUTORIZACAO                  *
+      *                                                            *
+      **************************************************************
+       17000-VALIDA-AUTORIZACAO.
+      *---------------------------.
+
+           SET EXECUCAO-NAO-AUTORIZADA TO TRUE
+
+           OPEN INPUT ARQAUTH
+           IF AUTH-OK
+              READ ARQAUTH
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    IF AUTH-CODIGO = WS-COD-SUPERVISOR
+                       SET EXECUCAO-AUTORIZADA TO TRUE
+                    END-IF
+              END-READ
+              CLOSE ARQAUTH
+           END-IF
+
+           IF EXECUCAO-NAO-AUTORIZADA
+              DISPLAY 'CODIGO DE AUTORIZACAO DO SUPERVISOR AUSENTE '
+                      'OU INVALIDO EM CRUDAUTH.TXT'
+           END-IF
            .
 
       **************************************************************
@@ -151,24 +312,127 @@
       **************************************************************
        20000-PROCESO.
       *-------------.
+           MOVE WS-QTD-PULAR TO WS-QTD-PROCESSADOS
+
            PERFORM LER-ARQUIVO
 
+           PERFORM UNTIL WS-FIM-ARQUIVO = 'S' OR WS-QTD-PROCESSADOS = 0
+              PERFORM LER-ARQUIVO
+              SUBTRACT 1 FROM WS-QTD-PROCESSADOS
+           END-PERFORM
+
+           MOVE WS-QTD-PULAR TO WS-QTD-PROCESSADOS
+
            PERFORM UNTIL WS-FIM-ARQUIVO = 'S'
-              MOVE FD-MATRICULA TO MATRICULA OF DCLALUNO
-              PERFORM 20001-VALIDA-MATRICULA
-              IF WS-SQLCODE = 100
-                 PERFORM 20002-CADASTRA-ALUNO
-              END-IF
-              PERFORM 20004-ATUALIZA-NOTAS
-              PERFORM 20003-CALCULA-MEDIA
-              IF WS-MEDIA < 5
-                 PERFORM 20005-DELETA-ALUNO
+              MOVE FD-MATRICULA TO WS-CHAVE-ENTRADA
+              PERFORM 9800-VALIDA-CHAVE
+              IF CHAVE-INVALIDA
+                 MOVE 'MATRICULA INVALIDA' TO WS-MOTIVO-REJEICAO
+                 PERFORM 20007-GRAVA-REJEITADO
+              ELSE
+                 MOVE FD-MATRICULA TO MATRICULA OF DCLALUNO
+                 MOVE FD-ANOLETIVO TO ANOLETIVO OF DCLALUNO
+                 MOVE FD-SEMESTRE  TO SEMESTRE  OF DCLALUNO
+                 EVALUATE TRUE
+                    WHEN TRANS-INCLUSAO
+                       PERFORM 20006-VALIDA-NOTAS
+                       IF NOTAS-VALIDAS
+                          PERFORM 20001-VALIDA-MATRICULA
+                          IF WS-SQLCODE = 100
+                             PERFORM 20002-CADASTRA-ALUNO
+                          ELSE
+                             MOVE 'MATRICULA JA CADASTRADA'
+                                  TO WS-MOTIVO-REJEICAO
+                             PERFORM 20007-GRAVA-REJEITADO
+                          END-IF
+                       ELSE
+                          MOVE 'NOTA FORA DA FAIXA 0-100'
+                               TO WS-MOTIVO-REJEICAO
+                          PERFORM 20007-GRAVA-REJEITADO
+                       END-IF
+                    WHEN TRANS-ALTERACAO
+                       PERFORM 20006-VALIDA-NOTAS
+                       IF NOTAS-VALIDAS
+                          PERFORM 20004-ATUALIZA-NOTAS
+                          IF DB2-SEM-ERRO
+                             PERFORM 20003-CALCULA-MEDIA
+                             IF WS-MEDIA < WS-MEDIA-MINIMA
+                                PERFORM 20005-DELETA-ALUNO
+                                IF WS-SQLCODE = 0
+                                   SUBTRACT 1 FROM WS-CONT-ATUALIZA
+                                END-IF
+                             END-IF
+                          END-IF
+                       ELSE
+                          MOVE 'NOTA FORA DA FAIXA 0-100'
+                               TO WS-MOTIVO-REJEICAO
+                          PERFORM 20007-GRAVA-REJEITADO
+                       END-IF
+                    WHEN TRANS-EXCLUSAO
+                       PERFORM 20005-DELETA-ALUNO
+                    WHEN OTHER
+                       MOVE 'CODIGO DE TRANSACAO INVALIDO'
+                            TO WS-MOTIVO-REJEICAO
+                       PERFORM 20007-GRAVA-REJEITADO
+                 END-EVALUATE
               END-IF
+              ADD 1 TO WS-QTD-PROCESSADOS
+              PERFORM 25000-GRAVA-CHECKPOINT
               PERFORM LER-ARQUIVO
            END-PERFORM
 
            .
       *-------------------------
+       20006-VALIDA-NOTAS.
+      *-------------------------
+
+           SET NOTAS-VALIDAS TO TRUE
+
+           IF FD-NOTA1 > 100 OR FD-NOTA2 > 100
+              OR FD-NOTA3 > 100 OR FD-NOTA4 > 100
+              SET NOTAS-INVALIDAS TO TRUE
+           END-IF
+           .
+           EXIT.
+      *-------------------------
+       20007-GRAVA-REJEITADO.
+      *-------------------------
+
+           MOVE FD-MATRICULA TO REJ-MATRICULA
+           MOVE FD-ANOLETIVO TO REJ-ANOLETIVO
+           MOVE FD-SEMESTRE  TO REJ-SEMESTRE
+           MOVE FD-NOTA1     TO REJ-NOTA1
+           MOVE FD-NOTA2     TO REJ-NOTA2
+           MOVE FD-NOTA3     TO REJ-NOTA3
+           MOVE FD-NOTA4     TO REJ-NOTA4
+           MOVE WS-MOTIVO-REJEICAO  TO REJ-MOTIVO
+
+           WRITE REG-REJEITADO
+
+           DISPLAY 'REGISTRO REJEITADO - MATRICULA: ' FD-MATRICULA
+
+           ADD 1 TO WS-CONT-REJEITADO
+           .
+           EXIT.
+      **************************************************************
+      *                                                            *
+      *                   25000-GRAVA-CHECKPOINT                   *
+      *                                                            *
+      **************************************************************
+       25000-GRAVA-CHECKPOINT.
+      *---------------------.
+
+           EXEC SQL
+              COMMIT
+           END-EXEC
+
+           MOVE WS-QTD-PROCESSADOS TO CKPT-QTD-PROCESSADOS
+
+           OPEN OUTPUT ARQCKPT
+           WRITE REG-CHECKPOINT
+           CLOSE ARQCKPT
+           .
+      *-------------------------
        20001-VALIDA-MATRICULA.
       *-------------------------
 
@@ -186,6 +450,8 @@
                FROM ALUNO
                WHERE
                 MATRICULA = :DCLALUNO.MATRICULA
+                AND ANOLETIVO = :DCLALUNO.ANOLETIVO
+                AND SEMESTRE  = :DCLALUNO.SEMESTRE
            END-EXEC
 
            MOVE SQLCODE TO WS-SQLCODE
@@ -196,34 +462,50 @@
        20002-CADASTRA-ALUNO.
       *-------------------------
            MOVE FD-MATRICULA       TO MATRICULA OF DCLALUNO
+           MOVE FD-ANOLETIVO       TO ANOLETIVO OF DCLALUNO
+           MOVE FD-SEMESTRE        TO SEMESTRE  OF DCLALUNO
            MOVE FD-NOTA1           TO NOTA1     OF DCLALUNO
            MOVE FD-NOTA2           TO NOTA2     OF DCLALUNO
            MOVE FD-NOTA3           TO NOTA3     OF DCLALUNO
            MOVE FD-NOTA4           TO NOTA4     OF DCLALUNO
+           MOVE 'A'                TO STATUS    OF DCLALUNO
            EXEC SQL
               INSERT INTO ALUNOS
                 ( MATRICULA
+                , ANOLETIVO
+                , SEMESTRE
                 , NOTA1
                 , NOTA2
                 , NOTA3
-                , NOTA4 )
+                , NOTA4
+                , STATUS )
                 VALUE
                 (:DCLALUNO.MATRICULA
+                ,:DCLALUNO.ANOLETIVO
+                ,:DCLALUNO.SEMESTRE
                 ,:DCLALUNO.NOTA1
                 ,:DCLALUNO.NOTA2
                 ,:DCLALUNO.NOTA3
-                ,:DCLALUNO.NOTA4 )
+                ,:DCLALUNO.NOTA4
+                ,:DCLALUNO.STATUS )
            END-EXEC
 
            MOVE SQLCODE TO WS-SQLCODE
+           SET DB2-SEM-ERRO TO TRUE
            IF WS-SQLCODE = -803
               DISPLAY 'REGISTRO DUPLICADO'
+              SET DB2-ERRO TO TRUE
+              MOVE 'MATRICULA DUPLICADA NO DB2' TO WS-MOTIVO-REJEICAO
+              PERFORM 20007-GRAVA-REJEITADO
            ELSE
               IF WS-SQLCODE = 0
                  DISPLAY 'ALUNO CADASTRADO COM SUCESSO'
+                 ADD 1 TO WS-CONT-INCLUSAO
               ELSE
                  DISPLAY 'ERRO DB2: ' WS-SQLCODE
-                 GOBACK
+                 SET DB2-ERRO TO TRUE
+                 MOVE 'ERRO DB2 NA INCLUSAO' TO WS-MOTIVO-REJEICAO
+                 PERFORM 20007-GRAVA-REJEITADO
               END-IF
            END-IF
            .
@@ -232,6 +514,8 @@
        20004-ATUALIZA-NOTAS.
       *-------------------------
            MOVE FD-MATRICULA       TO MATRICULA OF DCLALUNO
+           MOVE FD-ANOLETIVO       TO ANOLETIVO OF DCLALUNO
+           MOVE FD-SEMESTRE        TO SEMESTRE  OF DCLALUNO
            MOVE FD-NOTA1           TO NOTA1     OF DCLALUNO
            MOVE FD-NOTA2           TO NOTA2     OF DCLALUNO
            MOVE FD-NOTA3           TO NOTA3     OF DCLALUNO
@@ -244,17 +528,27 @@
                     , NOTA4 = :DCLALUNO.NOTA4
                WHERE
                   MATRICULA = :DCLALUNO.MATRICULA
+                  AND ANOLETIVO = :DCLALUNO.ANOLETIVO
+                  AND SEMESTRE  = :DCLALUNO.SEMESTRE
            END-EXEC
 
            MOVE SQLCODE TO WS-SQLCODE
+           SET DB2-SEM-ERRO TO TRUE
            IF WS-SQLCODE = 100
               DISPLAY 'ALUNO NAO ATUALIZADO'
+              SET DB2-ERRO TO TRUE
+              MOVE 'MATRICULA NAO ENCONTRADA PARA ALTERACAO'
+                   TO WS-MOTIVO-REJEICAO
+              PERFORM 20007-GRAVA-REJEITADO
            ELSE
               IF WS-SQLCODE = 0
                  DISPLAY 'ALUNO ATUALIZADO COM SUCESSO'
+                 ADD 1 TO WS-CONT-ATUALIZA
               ELSE
                  DISPLAY 'ERRO DB2: ' WS-SQLCODE
-                 GOBACK
+                 SET DB2-ERRO TO TRUE
+                 MOVE 'ERRO DB2 NA ALTERACAO' TO WS-MOTIVO-REJEICAO
+                 PERFORM 20007-GRAVA-REJEITADO
               END-IF
            END-IF
            .
@@ -263,22 +557,36 @@
        20005-DELETA-ALUNO.
       *-------------------------
            MOVE FD-MATRICULA       TO MATRICULA OF DCLALUNO
+           MOVE FD-ANOLETIVO       TO ANOLETIVO OF DCLALUNO
+           MOVE FD-SEMESTRE        TO SEMESTRE  OF DCLALUNO
+           MOVE 'I'                TO STATUS    OF DCLALUNO
 
            EXEC SQL
-              DELETE FROM ALUNOS
+              UPDATE ALUNOS
+                 SET  STATUS = :DCLALUNO.STATUS
                WHERE
                   MATRICULA = :DCLALUNO.MATRICULA
+                  AND ANOLETIVO = :DCLALUNO.ANOLETIVO
+                  AND SEMESTRE  = :DCLALUNO.SEMESTRE
            END-EXEC
 
            MOVE SQLCODE TO WS-SQLCODE
+           SET DB2-SEM-ERRO TO TRUE
            IF WS-SQLCODE = 100
-              DISPLAY 'ALUNO NAO DELETADO'
+              DISPLAY 'ALUNO NAO ENCONTRADO PARA INATIVACAO'
+              SET DB2-ERRO TO TRUE
+              MOVE 'MATRICULA NAO ENCONTRADA PARA INATIVACAO'
+                   TO WS-MOTIVO-REJEICAO
+              PERFORM 20007-GRAVA-REJEITADO
            ELSE
               IF WS-SQLCODE = 0
-                 DISPLAY 'ALUNO EXCLUIDO COM SUCESSO'
+                 DISPLAY 'ALUNO INATIVADO COM SUCESSO'
+                 ADD 1 TO WS-CONT-INATIVA
               ELSE
                  DISPLAY 'ERRO DB2: ' WS-SQLCODE
-                 GOBACK
+                 SET DB2-ERRO TO TRUE
+                 MOVE 'ERRO DB2 NA EXCLUSAO' TO WS-MOTIVO-REJEICAO
+                 PERFORM 20007-GRAVA-REJEITADO
               END-IF
            END-IF
            .
@@ -315,6 +623,14 @@
       *---------.
 
            CLOSE ALUNO
+           CLOSE ARQREJ
+
+           IF EXECUCAO-AUTORIZADA
+              MOVE ZEROS TO CKPT-QTD-PROCESSADOS
+              OPEN OUTPUT ARQCKPT
+              WRITE REG-CHECKPOINT
+              CLOSE ARQCKPT
+           END-IF
 
            MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
            STRING WS-DIA '/'
@@ -327,4 +643,30 @@
            END-STRING
 
            DISPLAY 'DATA/HORA FIM   : ' WS-DATA-HORA
+
+           DISPLAY '---------------------------------------------'
+           DISPLAY 'RESUMO DO PROCESSAMENTO'
+           DISPLAY 'ALUNOS INCLUIDOS   : ' WS-CONT-INCLUSAO
+           DISPLAY 'ALUNOS ATUALIZADOS : ' WS-CONT-ATUALIZA
+           DISPLAY 'ALUNOS INATIVADOS  : ' WS-CONT-INATIVA
+           DISPLAY 'REGISTROS REJEITADOS: ' WS-CONT-REJEITADO
+           DISPLAY '---------------------------------------------'
+
+           IF EXECUCAO-NAO-AUTORIZADA
+              SET FIM-ANORMAL TO TRUE
+              MOVE 'EXECUCAO NAO AUTORIZADA PELO SUPERVISOR'
+                                     TO WS-RUN-MOTIVO
+           END-IF
+
+           MOVE 'THULIO3'         TO WS-RUN-PROGRAMA
+           COMPUTE WS-RUN-PROCESSADOS =
+                   WS-CONT-INCLUSAO + WS-CONT-ATUALIZA
+                                     + WS-CONT-INATIVA
+           MOVE WS-CONT-REJEITADO TO WS-RUN-REJEITADOS
+           PERFORM 9900-GRAVA-RUN
+
            GOBACK.
+      *----------------------------------------------------------------*
+           COPY VALIDACHAVE-PROC.
+      *----------------------------------------------------------------*
+           COPY RUNSUMARIO-PROC.
